@@ -25,9 +25,14 @@
            SELECT TARIFAS-SEC     ASSIGN TO DISK
                                   ORGANIZATION IS LINE SEQUENTIAL
                                   FILE STATUS IS FS-TAR-SEC.
-+
+
+           SELECT CONTROL-CARGA   ASSIGN TO DISK
+                                  ORGANIZATION IS LINE SEQUENTIAL
+                                  FILE STATUS IS FS-CONTROL-CARGA.
+
            SELECT TIEMPOS-INDEX   ASSIGN TO DISK
                                   ORGANIZATION IS INDEXED
+                                  ACCESS MODE IS RANDOM
                                   RECORD KEY IS TIE-IND-CLAVE
                                   ALTERNATE RECORD KEY IS TIE-IND-CUIT
                                   WITH DUPLICATES
@@ -35,20 +40,29 @@
 
            SELECT CONSULT-INDEX   ASSIGN TO DISK
                                   ORGANIZATION IS INDEXED
+                                  ACCESS MODE IS RANDOM
                                   RECORD KEY IS CONS-IND-NUM
                                   FILE STATUS IS FS-CONS-INDEX.
 
            SELECT EMP-INDEX       ASSIGN TO DISK
                                   ORGANIZATION IS INDEXED
+                                  ACCESS MODE IS RANDOM
                                   RECORD KEY IS EMP-IND-COD
                                   ALTERNATE RECORD KEY IS EMP-IND-CUIT
                                   FILE STATUS IS FS-EMP-INDEX.
 
            SELECT TAR-INDEX       ASSIGN TO DISK
                                   ORGANIZATION IS INDEXED
+                                  ACCESS MODE IS RANDOM
                                   RECORD KEY IS TAR-IND-CLAVE
                                   FILE STATUS IS FS-TAR-INDEX.
 
+      * ERRORES-LECTURA es un archivo unico compartido con TP1-PUNTO-A,
+      * TP1-PUNTO-B y TP-2.
+           SELECT ERRORES-LECTURA ASSIGN TO DISK
+                                  ORGANIZATION IS LINE SEQUENTIAL
+                                  FILE STATUS IS FS-ERR-LECTURA.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -77,6 +91,7 @@
            03 EMP-DIRE PIC X(20).
            03 EMP-TEL PIC X(20).
            03 EMP-CUIT PIC 9(11).
+           03 EMP-MAIL PIC X(30).
 
        FD CONSULTORES-SEC LABEL RECORD IS STANDARD
            VALUE OF FILE-ID IS '/home/miki/Escritorio/Algos 4/Tps-Algori
@@ -89,6 +104,7 @@
            03 CONS-NOMBRE PIC X(25).
            03 CONS-DIRE PIC X(20).
            03 CONS-TEL PIC X(20).
+           03 CONS-MAIL PIC X(30).
 
        FD TARIFAS-SEC LABEL RECORD IS STANDARD
            VALUE OF FILE-ID IS '/home/miki/Escritorio/Algos 4/Tps-Algori
@@ -97,8 +113,20 @@
        01 TAR-REG.
            03 TAR-SRT PIC X(02).
            03 TAR-TIPO PIC 99.
+           03 TAR-VIGENCIA PIC 9(8).
            03 TAR-TARIFA PIC 9(5)V99.
 
+      * Modo de carga: si CONTROL-CARGA trae CARGA-MODO = 'I' los
+      * indexados se abren I-O y se conservan, actualizando por clave
+      * en lugar de reconstruirse desde cero (modo 'C', el historico).
+       FD CONTROL-CARGA LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS  '/home/miki/Escritorio/Algos 4/Tps-Algor
+      -    'itmos-4/Tp2/Archivos de prueba/Secuenciales/controlCarga.da
+      -    't'.
+
+       01 CARGA-REG.
+           03 CARGA-MODO PIC X(1).
+
        FD TIEMPOS-INDEX LABEL RECORD IS STANDARD
            VALUE OF FILE-ID IS  '/home/miki/Escritorio/Algos 4/Tps-Algor
       -    'itmos-4/Tp2/Archivos de prueba/Indexados/times.dat'.
@@ -126,6 +154,7 @@
            03 CONS-IND-NOM PIC X(25).
            03 CONS-IND-DIR PIC X(20).
            03 CONS-IND-TEL PIC X(20).
+           03 CONS-IND-MAIL PIC X(30).
 
        FD EMP-INDEX LABEL RECORD IS STANDARD
            VALUE OF FILE-ID IS  '/home/miki/Escritorio/Algos 4/Tps-Algor
@@ -137,17 +166,37 @@
            03 EMP-IND-DIR  PIC X(20).
            03 EMP-IND-TEL  PIC X(20).
            03 EMP-IND-CUIT PIC 9(11).
+           03 EMP-IND-MAIL PIC X(30).
 
        FD TAR-INDEX LABEL RECORD IS STANDARD
            VALUE OF FILE-ID IS  '/home/miki/Escritorio/Algos 4/Tps-Algor
       -    'itmos-4/Tp2/Archivos de prueba/Indexados/tarifas.dat'.
 
+      * TAR-IND-VIGENCIA es la fecha desde la cual rige la tarifa; al
+      * formar parte de la clave, un mismo par SRT/TIPO puede tener
+      * varias tarifas vigentes en distintos periodos.
        01 TAR-IND-REG.
            03 TAR-IND-CLAVE.
-               05 TAR-IND-SRT  PIC X(2).
-               05 TAR-IND-TIPO PIC 99.
+               05 TAR-IND-SRT      PIC X(2).
+               05 TAR-IND-TIPO     PIC 99.
+               05 TAR-IND-VIGENCIA PIC 9(8).
            03 TAR-IND-TAR PIC 9(5)V99.
 
+      * ERRORES-LECTURA.DAT es tambien un archivo unico compartido por
+      * TP1-PUNTO-A, TP1-PUNTO-B, TP-2 y CREAR-INDEXADOS.
+       FD ERRORES-LECTURA LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS  '/home/lucia/TpAlgo4/Archivos de prueb
+      -    'a/erroresLectura.dat'.
+
+       01 ERR-LECT-REG.
+           03 ERR-LECT-PROGRAMA PIC X(12).
+           03 ERR-LECT-ARCHIVO  PIC X(15).
+           03 ERR-LECT-FS       PIC XX.
+           03 ERR-LECT-FECHA.
+               05 ERR-LECT-FECHA-AAAA PIC 9(4).
+               05 ERR-LECT-FECHA-MM   PIC 9(2).
+               05 ERR-LECT-FECHA-DD   PIC 9(2).
+
        WORKING-STORAGE SECTION.
 
        77 FS-TIEM-SEC PIC XX.
@@ -158,9 +207,16 @@
        77 FS-CONS-INDEX PIC XX.
        77 FS-EMP-INDEX PIC XX.
        77 FS-TAR-INDEX PIC XX.
+       77 FS-CONTROL-CARGA PIC XX.
+       77 FS-ERR-LECTURA PIC XX.
+
+       01 WS-MODO-CARGA PIC X VALUE 'C'.
 
+      * Tabla de empresas en memoria para resolver el CUIT de TIEMPOS;
+      * ampliada a 50 empresas (el mismo techo compilado que usa la
+      * tabla de empresas de TP1-PUNTO-B) para no limitarla a 3.
        01 EMP-TABLA.
-           03 EMPRESA OCCURS 3 TIMES INDEXED BY IND-EMP.
+           03 EMPRESA OCCURS 50 TIMES INDEXED BY IND-EMP.
                05 COD-EMP PIC 9(3).
                05 CUIT-EMP PIC 9(11).
 
@@ -197,55 +253,128 @@
                DISPLAY "ERROR AL ABRIR TARIFAS SEC FS: " FS-TAR-SEC
                PERFORM CERRAR-ARCHIVOS
                STOP RUN.
-           OPEN OUTPUT TIEMPOS-INDEX.
+           PERFORM LEER-MODO-CARGA.
+           IF WS-MODO-CARGA = 'I'
+               OPEN I-O TIEMPOS-INDEX
+           ELSE
+               OPEN OUTPUT TIEMPOS-INDEX.
+           IF FS-TIE-INDEX = '35'
+               OPEN OUTPUT TIEMPOS-INDEX.
            IF FS-TIE-INDEX NOT = ZERO
                DISPLAY "ERROR AL ABRIR TIMES INDEX FS: " FS-TIE-INDEX
                PERFORM CERRAR-ARCHIVOS
                STOP RUN.
-           OPEN OUTPUT CONSULT-INDEX.
+           IF WS-MODO-CARGA = 'I'
+               OPEN I-O CONSULT-INDEX
+           ELSE
+               OPEN OUTPUT CONSULT-INDEX.
+           IF FS-CONS-INDEX = '35'
+               OPEN OUTPUT CONSULT-INDEX.
            IF FS-CONS-INDEX NOT = ZERO
                DISPLAY "ERROR AL ABRIR CONSULTORES IND FS: "
                FS-CONS-INDEX
                PERFORM CERRAR-ARCHIVOS
                STOP RUN.
-           OPEN OUTPUT EMP-INDEX.
+           IF WS-MODO-CARGA = 'I'
+               OPEN I-O EMP-INDEX
+           ELSE
+               OPEN OUTPUT EMP-INDEX.
+           IF FS-EMP-INDEX = '35'
+               OPEN OUTPUT EMP-INDEX.
            IF FS-EMP-INDEX NOT = ZERO
                DISPLAY "ERROR AL ABRIR EMPRESAS INDEX FS: " FS-EMP-INDEX
                PERFORM CERRAR-ARCHIVOS
                STOP RUN.
-           OPEN OUTPUT TAR-INDEX.
+           IF WS-MODO-CARGA = 'I'
+               OPEN I-O TAR-INDEX
+           ELSE
+               OPEN OUTPUT TAR-INDEX.
+           IF FS-TAR-INDEX = '35'
+               OPEN OUTPUT TAR-INDEX.
            IF FS-TAR-INDEX NOT = ZERO
                DISPLAY "ERROR AL ABRIR TARIFAS INDEX FS: " FS-TAR-INDEX
                PERFORM CERRAR-ARCHIVOS
                STOP RUN.
+      * ERRORES-LECTURA es compartido entre programas: se abre siempre
+      * en modo EXTEND y solo cae a OUTPUT si todavia no existe.
+           OPEN EXTEND ERRORES-LECTURA.
+           IF FS-ERR-LECTURA = '35'
+               OPEN OUTPUT ERRORES-LECTURA.
+           IF FS-ERR-LECTURA NOT = ZERO
+               DISPLAY "ERROR AL ABRIR ERRORES LECTURA FS: "
+               FS-ERR-LECTURA
+               PERFORM CERRAR-ARCHIVOS
+               STOP RUN.
+
+       LEER-MODO-CARGA.
+           OPEN INPUT CONTROL-CARGA.
+           IF FS-CONTROL-CARGA = ZERO
+               READ CONTROL-CARGA
+               CLOSE CONTROL-CARGA
+               IF FS-CONTROL-CARGA = ZERO
+                   MOVE CARGA-MODO TO WS-MODO-CARGA.
 
        LEER-TIMES.
            READ TIEMPOS-SEC.
-           IF FS-TIEM-SEC NOT = ZERO AND '10'
-               DISPLAY "ERROR AL LEER TIMES SEC FS: " FS-TIEM-SEC
-               PERFORM CERRAR-ARCHIVOS
-               STOP RUN.
+           PERFORM SALTAR-REGISTRO-TIMES
+               UNTIL FS-TIEM-SEC = ZERO OR FS-TIEM-SEC = '10'.
+
+      * Un registro con file status inesperado se descarta y se pasa
+      * al siguiente en lugar de abortar toda la corrida.
+       SALTAR-REGISTRO-TIMES.
+           DISPLAY "ERROR AL LEER TIMES SEC FS: " FS-TIEM-SEC
+               " - REGISTRO DESCARTADO"
+           MOVE 'TIMES-SEC' TO ERR-LECT-ARCHIVO
+           MOVE FS-TIEM-SEC TO ERR-LECT-FS
+           PERFORM REGISTRAR-ERROR-LECTURA
+           READ TIEMPOS-SEC.
 
        LEER-CONSULTORES.
            READ CONSULTORES-SEC.
-           IF FS-CONS-SEC NOT = ZERO AND '10'
-               DISPLAY "ERROR AL LEER CONSULT SEC FS: " FS-CONS-SEC
-               PERFORM CERRAR-ARCHIVOS
-               STOP RUN.
+           PERFORM SALTAR-REGISTRO-CONSULTORES
+               UNTIL FS-CONS-SEC = ZERO OR FS-CONS-SEC = '10'.
+
+       SALTAR-REGISTRO-CONSULTORES.
+           DISPLAY "ERROR AL LEER CONSULT SEC FS: " FS-CONS-SEC
+               " - REGISTRO DESCARTADO"
+           MOVE 'CONSULT-SEC' TO ERR-LECT-ARCHIVO
+           MOVE FS-CONS-SEC TO ERR-LECT-FS
+           PERFORM REGISTRAR-ERROR-LECTURA
+           READ CONSULTORES-SEC.
 
        LEER-EMPRESAS.
            READ EMPRESAS-SEC.
-           IF FS-EMP-SEC NOT = ZERO AND '10'
-               DISPLAY "ERROR AL LEER EMPRESAS SEC FS: " FS-EMP-SEC
-               PERFORM CERRAR-ARCHIVOS
-               STOP RUN.
+           PERFORM SALTAR-REGISTRO-EMPRESAS
+               UNTIL FS-EMP-SEC = ZERO OR FS-EMP-SEC = '10'.
+
+       SALTAR-REGISTRO-EMPRESAS.
+           DISPLAY "ERROR AL LEER EMPRESAS SEC FS: " FS-EMP-SEC
+               " - REGISTRO DESCARTADO"
+           MOVE 'EMPRESAS-SEC' TO ERR-LECT-ARCHIVO
+           MOVE FS-EMP-SEC TO ERR-LECT-FS
+           PERFORM REGISTRAR-ERROR-LECTURA
+           READ EMPRESAS-SEC.
 
        LEER-TARIFAS.
            READ TARIFAS-SEC.
-           IF FS-TAR-SEC NOT = ZERO AND '10'
-               DISPLAY "ERROR AL LEER TARIFAS SEC FS: " FS-TAR-SEC
-               PERFORM CERRAR-ARCHIVOS
-               STOP RUN.
+           PERFORM SALTAR-REGISTRO-TARIFAS
+               UNTIL FS-TAR-SEC = ZERO OR FS-TAR-SEC = '10'.
+
+       SALTAR-REGISTRO-TARIFAS.
+           DISPLAY "ERROR AL LEER TARIFAS SEC FS: " FS-TAR-SEC
+               " - REGISTRO DESCARTADO"
+           MOVE 'TARIFAS-SEC' TO ERR-LECT-ARCHIVO
+           MOVE FS-TAR-SEC TO ERR-LECT-FS
+           PERFORM REGISTRAR-ERROR-LECTURA
+           READ TARIFAS-SEC.
+
+      * Graba en ERRORES-LECTURA el detalle de un registro descartado.
+       REGISTRAR-ERROR-LECTURA.
+           MOVE 'CREAR-INDEX' TO ERR-LECT-PROGRAMA.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO ERR-LECT-FECHA-AAAA.
+           MOVE FUNCTION CURRENT-DATE(5:2) TO ERR-LECT-FECHA-MM.
+           MOVE FUNCTION CURRENT-DATE(7:2) TO ERR-LECT-FECHA-DD.
+           WRITE ERR-LECT-REG.
 
        PROCESAR-CONSULTORES.
            PERFORM LEER-CONSULTORES.
@@ -255,6 +384,8 @@
        FORMAR-CONS-INDEX-REG.
            MOVE CONS-REG TO CONS-IND-REG.
            WRITE CONS-IND-REG.
+           IF FS-CONS-INDEX = '22'
+               REWRITE CONS-IND-REG.
            PERFORM LEER-CONSULTORES.
 
        PROCESAR-EMPRESAS.
@@ -266,6 +397,8 @@
            MOVE EMP-REG TO EMP-IND-REG.
            PERFORM CARGAR-TABLA.
            WRITE EMP-IND-REG.
+           IF FS-EMP-INDEX = '22'
+               REWRITE EMP-IND-REG.
            PERFORM LEER-EMPRESAS.
 
        CARGAR-TABLA.
@@ -280,6 +413,8 @@
        FORMAR-TAR-INDEX-REG.
            MOVE TAR-REG TO TAR-IND-REG.
            WRITE TAR-IND-REG.
+           IF FS-TAR-INDEX = '22'
+               REWRITE TAR-IND-REG.
            PERFORM LEER-TARIFAS.
 
        PROCESAR-TIMES.
@@ -296,6 +431,8 @@
            MOVE TIE-TIPO-TAR TO TIE-IND-TIPO.
            PERFORM BUSCAR-EMP-CUIT.
            WRITE TIE-IND-REG.
+           IF FS-TIE-INDEX = '22'
+               REWRITE TIE-IND-REG.
            PERFORM LEER-TIMES.
 
        BUSCAR-EMP-CUIT.
@@ -307,6 +444,7 @@
 
        CERRAR-ARCHIVOS.
            CLOSE TIEMPOS-SEC CONSULTORES-SEC EMPRESAS-SEC TARIFAS-SEC
-           TIEMPOS-INDEX CONSULT-INDEX EMP-INDEX TAR-INDEX.
+           TIEMPOS-INDEX CONSULT-INDEX EMP-INDEX TAR-INDEX
+           ERRORES-LECTURA.
 
        END PROGRAM CREAR-INDEXADOS.
