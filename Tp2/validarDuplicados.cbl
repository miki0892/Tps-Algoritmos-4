@@ -0,0 +1,165 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDAR-DUPLICADOS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TIEMPOS-SEC     ASSIGN TO DISK
+                                  ORGANIZATION IS LINE SEQUENTIAL
+                                  FILE STATUS IS FS-TIEM-SEC.
+
+           SELECT ARCHIVO-ORDENADO
+                                  ASSIGN TO DISK
+                                  SORT STATUS IS FS-ORDENADO.
+
+           SELECT DUPLICADOS      ASSIGN TO DISK
+                                  ORGANIZATION IS LINE SEQUENTIAL
+                                  FILE STATUS IS FS-DUPLICADOS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD TIEMPOS-SEC LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS  '/home/miki/Escritorio/Algos 4/Tps-Algor
+      -    'itmos-4/Tp2/Archivos de prueba/Secuenciales/times.dat'.
+
+       01 TIE-REG.
+           03 TIE-NUMERO PIC X(5).
+           03 TIE-FECHA.
+               05 TIE-DIA PIC 9(2).
+               05 TIE-MES PIC 9(2).
+               05 TIE-ANIO PIC 9(4).
+           03 TIE-EMPRESA PIC 9(03).
+           03 TIE-TAREA PIC X(04).
+           03 TIE-HORAS PIC 9(2)V99.
+           03 TIE-TIPO-TAR PIC X(2).
+
+       SD ARCHIVO-ORDENADO.
+       01 REG-ORDENADO.
+           03 ORD-CLAVE.
+               05 ORD-NUMERO PIC X(5).
+               05 ORD-FECHA.
+                   07 ORD-DIA PIC 9(2).
+                   07 ORD-MES PIC 9(2).
+                   07 ORD-ANIO PIC 9(4).
+               05 ORD-EMPRESA PIC 9(03).
+
+      * Un renglon por cada combinacion consultor/fecha/empresa que
+      * aparecio mas de una vez en TIEMPOS-SEC, para que se revise
+      * manualmente antes de que CREAR-INDEXADOS las pise una sobre
+      * otra al indexar.
+       FD DUPLICADOS LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS  '/home/miki/Escritorio/Algos 4/Tps-Algor
+      -    'itmos-4/Tp2/Archivos de prueba/Secuenciales/duplicados.dat'.
+
+       01 DUP-REG.
+           03 DUP-NUMERO      PIC X(5).
+           03 FILLER          PIC X(2) VALUE SPACES.
+           03 DUP-FECHA.
+               05 DUP-DIA     PIC 9(2).
+               05 FILLER      PIC X(1) VALUE '/'.
+               05 DUP-MES     PIC 9(2).
+               05 FILLER      PIC X(1) VALUE '/'.
+               05 DUP-ANIO    PIC 9(4).
+           03 FILLER          PIC X(2) VALUE SPACES.
+           03 DUP-EMPRESA     PIC 9(03).
+           03 FILLER          PIC X(2) VALUE SPACES.
+           03 DUP-CANT        PIC 9(3).
+
+       WORKING-STORAGE SECTION.
+
+       77 FS-TIEM-SEC PIC XX.
+       77 FS-ORDENADO PIC XX.
+       77 FS-DUPLICADOS PIC XX.
+
+       01 CLAVE-ANT.
+           03 CLAVE-ANT-NUMERO   PIC X(5).
+           03 CLAVE-ANT-FECHA.
+               05 CLAVE-ANT-DIA  PIC 9(2).
+               05 CLAVE-ANT-MES  PIC 9(2).
+               05 CLAVE-ANT-ANIO PIC 9(4).
+           03 CLAVE-ANT-EMPRESA  PIC 9(03).
+       01 CANT-OCURRENCIAS   PIC 9(3).
+       01 CANT-GRUPOS-DUP    PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM ABRIR-ARCHIVOS.
+           SORT ARCHIVO-ORDENADO
+               ON ASCENDING KEY ORD-NUMERO ORD-FECHA ORD-EMPRESA
+               INPUT PROCEDURE IS PROCESO-ENTRADA
+               OUTPUT PROCEDURE IS PROCESO-SALIDA.
+           PERFORM IMPRIMIR-RESUMEN.
+           PERFORM CERRAR-ARCHIVOS.
+           STOP RUN.
+
+       ABRIR-ARCHIVOS.
+           OPEN INPUT TIEMPOS-SEC.
+           IF FS-TIEM-SEC NOT = ZERO
+               DISPLAY "ERROR AL ABRIR TIEMPOS SEC FS: " FS-TIEM-SEC
+               STOP RUN.
+           OPEN OUTPUT DUPLICADOS.
+           IF FS-DUPLICADOS NOT = ZERO
+               DISPLAY "ERROR AL ABRIR DUPLICADOS FS: " FS-DUPLICADOS
+               PERFORM CERRAR-ARCHIVOS
+               STOP RUN.
+
+       PROCESO-ENTRADA.
+           PERFORM LEER-TIEMPOS-SEC.
+           PERFORM CARGAR-ORDENADO UNTIL FS-TIEM-SEC = '10'.
+
+       LEER-TIEMPOS-SEC.
+           READ TIEMPOS-SEC.
+           IF FS-TIEM-SEC NOT = ZERO AND '10'
+               DISPLAY "ERROR AL LEER TIEMPOS SEC FS: " FS-TIEM-SEC
+               PERFORM CERRAR-ARCHIVOS
+               STOP RUN.
+
+       CARGAR-ORDENADO.
+           MOVE TIE-NUMERO  TO ORD-NUMERO.
+           MOVE TIE-FECHA   TO ORD-FECHA.
+           MOVE TIE-EMPRESA TO ORD-EMPRESA.
+           RELEASE REG-ORDENADO.
+           PERFORM LEER-TIEMPOS-SEC.
+
+       PROCESO-SALIDA.
+           RETURN ARCHIVO-ORDENADO END MOVE '10' TO FS-ORDENADO.
+           PERFORM PROCESAR-CLAVES UNTIL FS-ORDENADO = '10'.
+
+       PROCESAR-CLAVES.
+           MOVE ORD-CLAVE TO CLAVE-ANT.
+           MOVE 1 TO CANT-OCURRENCIAS.
+           PERFORM ACUMULAR-CLAVE UNTIL FS-ORDENADO = '10'
+                                  OR ORD-CLAVE NOT = CLAVE-ANT.
+           IF CANT-OCURRENCIAS > 1
+               PERFORM INFORMAR-DUPLICADO.
+
+       ACUMULAR-CLAVE.
+           RETURN ARCHIVO-ORDENADO END MOVE '10' TO FS-ORDENADO.
+           IF FS-ORDENADO NOT = '10' AND ORD-CLAVE = CLAVE-ANT
+               ADD 1 TO CANT-OCURRENCIAS.
+
+       INFORMAR-DUPLICADO.
+           ADD 1 TO CANT-GRUPOS-DUP.
+           MOVE CLAVE-ANT-NUMERO  TO DUP-NUMERO.
+           MOVE CLAVE-ANT-DIA     TO DUP-DIA.
+           MOVE CLAVE-ANT-MES     TO DUP-MES.
+           MOVE CLAVE-ANT-ANIO    TO DUP-ANIO.
+           MOVE CLAVE-ANT-EMPRESA TO DUP-EMPRESA.
+           MOVE CANT-OCURRENCIAS  TO DUP-CANT.
+           WRITE DUP-REG.
+
+       IMPRIMIR-RESUMEN.
+           DISPLAY "COMBINACIONES CONSULTOR/FECHA/EMPRESA DUPLICADAS: "
+               CANT-GRUPOS-DUP.
+
+       CERRAR-ARCHIVOS.
+           CLOSE TIEMPOS-SEC DUPLICADOS.
+
+       END PROGRAM VALIDAR-DUPLICADOS.
