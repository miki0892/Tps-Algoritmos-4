@@ -5,14 +5,14 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. PROBAR-INDEXADOS.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT TIEMPOS         ASSIGN TO DISK
                                   ORGANIZATION IS INDEXED
-                                  ACCESS MODE IS SEQUENTIAL
+                                  ACCESS MODE IS DYNAMIC
                                   RECORD KEY IS TIE-CLAVE
                                   ALTERNATE RECORD KEY IS TIE-CUIT
                                   WITH DUPLICATES
@@ -20,26 +20,30 @@
 
            SELECT CONSULTORES     ASSIGN TO DISK
                                   ORGANIZATION IS INDEXED
-                                  ACCESS MODE IS SEQUENTIAL
+                                  ACCESS MODE IS DYNAMIC
                                   RECORD KEY IS CONS-NUM
                                   FILE STATUS IS FS-CONSULTORES.
 
            SELECT EMPRESAS        ASSIGN TO DISK
                                   ORGANIZATION IS INDEXED
-                                  ACCESS MODE IS SEQUENTIAL
+                                  ACCESS MODE IS DYNAMIC
                                   RECORD KEY IS EMP-COD
                                   ALTERNATE RECORD KEY IS EMP-CUIT
                                   FILE STATUS IS FS-EMPRESAS.
 
            SELECT TARIFAS         ASSIGN TO DISK
                                   ORGANIZATION IS INDEXED
-                                  ACCESS MODE IS SEQUENTIAL
+                                  ACCESS MODE IS DYNAMIC
                                   RECORD KEY IS TAR-CLAVE
                                   FILE STATUS IS FS-TARIFAS.
 
-           SELECT PRUEBA-IND      ASSIGN TO DISK
-                                  ORGANIZATION IS SEQUENTIAL
-                                  FILE STATUS IS FS-PRUEBA.
+      * CONSULTA-PARAM trae el archivo a inspeccionar y la clave a
+      * buscar, para poder hacer un READ directo en lugar del volcado
+      * secuencial completo que este programa hacia antes.
+           SELECT CONSULTA-PARAM  ASSIGN TO DISK
+                                  ORGANIZATION IS LINE SEQUENTIAL
+                                  FILE STATUS IS FS-CONSULTA.
+
        DATA DIVISION.
        FILE SECTION.
        FD TIEMPOS LABEL RECORD IS STANDARD
@@ -69,6 +73,7 @@
            03 CONS-NOM PIC X(25).
            03 CONS-DIR PIC X(20).
            03 CONS-TEL PIC X(20).
+           03 CONS-MAIL PIC X(30).
 
        FD EMPRESAS LABEL RECORD IS STANDARD
            VALUE OF FILE-ID IS  '/home/miki/Escritorio/Algos 4/Tps-Algor
@@ -80,22 +85,40 @@
            03 EMP-DIR  PIC X(20).
            03 EMP-TEL  PIC X(20).
            03 EMP-CUIT PIC 9(11).
+           03 EMP-MAIL PIC X(30).
 
+      * TAR-VIGENCIA forma parte de la clave: un mismo SRT/TIPO puede
+      * tener varias tarifas, cada una vigente desde una fecha distinta.
        FD TARIFAS LABEL RECORD IS STANDARD
            VALUE OF FILE-ID IS  '/home/miki/Escritorio/Algos 4/Tps-Algor
       -    'itmos-4/Tp2/Archivos de prueba/Indexados/tarifas.dat'.
 
        01 TAR-REG.
            03 TAR-CLAVE.
-               05 TAR-SRT  PIC X(2).
-               05 TAR-TIPO PIC 99.
+               05 TAR-SRT      PIC X(2).
+               05 TAR-TIPO     PIC 99.
+               05 TAR-VIGENCIA PIC 9(8).
            03 TAR-TAR PIC 9(5)V99.
 
-       FD PRUEBA-IND LABEL RECORD IS STANDARD
-         VALUE OF FILE-ID IS  '/home/miki/Escritorio/Algos 4/Tps-Algorit
-      - 'mos-4/Tp2/Archivos de prueba/Secuenciales/pruebaIndexados.dat'.
-
-       01 LINEA PIC X(80).
+      * Un solo registro con el archivo a inspeccionar y la clave a
+      * buscar en el; cada campo de clave tiene su propio picture asi
+      * que no hace falta redefinir un campo generico.
+       FD CONSULTA-PARAM LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS  '/home/miki/Escritorio/Algos 4/Tps-Algor
+      -    'itmos-4/Tp2/Archivos de prueba/Secuenciales/consultaParam.da
+      -    't'.
+       01 CONSULTA-REG.
+           03 CONSULTA-ARCHIVO    PIC X(11).
+               88 CONSULTA-ES-TIEMPOS      VALUE 'TIEMPOS'.
+               88 CONSULTA-ES-CONSULTORES  VALUE 'CONSULTORES'.
+               88 CONSULTA-ES-EMPRESAS     VALUE 'EMPRESAS'.
+               88 CONSULTA-ES-TARIFAS      VALUE 'TARIFAS'.
+           03 CONSULTA-NUM-CONS   PIC X(5).
+           03 CONSULTA-CUIT       PIC 9(11).
+           03 CONSULTA-COD-EMP    PIC 9(3).
+           03 CONSULTA-SRT        PIC X(2).
+           03 CONSULTA-TIPO-TAR   PIC 99.
+           03 CONSULTA-VIGENCIA   PIC 9(8).
 
        WORKING-STORAGE SECTION.
 
@@ -103,48 +126,128 @@
        77 FS-CONSULTORES PIC XX.
        77 FS-EMPRESAS PIC XX.
        77 FS-TARIFAS PIC XX.
-       77 FS-PRUEBA PIC XX.
-
-       01 LINEA-VACIA PIC X(80) VALUE SPACES.
+       77 FS-CONSULTA PIC XX.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            OPEN INPUT TIEMPOS CONSULTORES EMPRESAS TARIFAS.
-            OPEN OUTPUT PRUEBA-IND.
-
-            READ TIEMPOS.
-            PERFORM IMPRIMIR-TIE UNTIL FS-TIEMPOS = '10'.
-
-            WRITE LINEA FROM LINEA-VACIA BEFORE 1.
-            READ CONSULTORES.
-            PERFORM IMPRIMIR-CONS UNTIL FS-CONSULTORES = '10'.
-
-            WRITE LINEA FROM LINEA-VACIA BEFORE 1.
-            READ EMPRESAS.
-            PERFORM IMPRIMIR-EMP UNTIL FS-EMPRESAS = '10'.
-
-            WRITE LINEA FROM LINEA-VACIA BEFORE 1.
-            READ TARIFAS.
-            PERFORM IMPRIMIR-TAR UNTIL FS-TARIFAS = '10'.
-
-            CLOSE TIEMPOS CONSULTORES EMPRESAS TARIFAS PRUEBA-IND.
-
+            PERFORM ABRIR-ARCHIVOS.
+            PERFORM LEER-PARAMETRO-CONSULTA.
+            PERFORM RESOLVER-CONSULTA.
+            PERFORM CERRAR-ARCHIVOS.
             STOP RUN.
 
-       IMPRIMIR-TIE.
-           WRITE LINEA FROM TIE-REG BEFORE 1.
-           READ TIEMPOS.
-
-       IMPRIMIR-CONS.
-           WRITE LINEA FROM CONS-REG BEFORE 1.
-           READ CONSULTORES.
-
-       IMPRIMIR-EMP.
-           WRITE LINEA FROM EMP-REG BEFORE 1.
-           READ EMPRESAS.
-
-       IMPRIMIR-TAR.
-           WRITE LINEA FROM TAR-REG BEFORE 1.
-           READ TARIFAS.
-
-       END PROGRAM YOUR-PROGRAM-NAME.
+       ABRIR-ARCHIVOS.
+            OPEN INPUT CONSULTA-PARAM.
+            IF FS-CONSULTA NOT = ZERO
+                DISPLAY 'ERROR AL ABRIR PARAMETROS DE CONSULTA FS: '
+                    FS-CONSULTA
+                STOP RUN.
+            OPEN INPUT TIEMPOS.
+            IF FS-TIEMPOS NOT = ZERO
+                DISPLAY 'ERROR AL ABRIR TIEMPOS FS: ' FS-TIEMPOS
+                PERFORM CERRAR-ARCHIVOS
+                STOP RUN.
+            OPEN INPUT CONSULTORES.
+            IF FS-CONSULTORES NOT = ZERO
+                DISPLAY 'ERROR AL ABRIR CONSULTORES FS: ' FS-CONSULTORES
+                PERFORM CERRAR-ARCHIVOS
+                STOP RUN.
+            OPEN INPUT EMPRESAS.
+            IF FS-EMPRESAS NOT = ZERO
+                DISPLAY 'ERROR AL ABRIR EMPRESAS FS: ' FS-EMPRESAS
+                PERFORM CERRAR-ARCHIVOS
+                STOP RUN.
+            OPEN INPUT TARIFAS.
+            IF FS-TARIFAS NOT = ZERO
+                DISPLAY 'ERROR AL ABRIR TARIFAS FS: ' FS-TARIFAS
+                PERFORM CERRAR-ARCHIVOS
+                STOP RUN.
+
+       LEER-PARAMETRO-CONSULTA.
+            READ CONSULTA-PARAM.
+            IF FS-CONSULTA NOT = ZERO
+                DISPLAY 'ERROR AL LEER PARAMETROS DE CONSULTA FS: '
+                    FS-CONSULTA
+                PERFORM CERRAR-ARCHIVOS
+                STOP RUN.
+
+       RESOLVER-CONSULTA.
+            EVALUATE TRUE
+                WHEN CONSULTA-ES-TIEMPOS
+                    PERFORM CONSULTAR-TIEMPOS
+                WHEN CONSULTA-ES-CONSULTORES
+                    PERFORM CONSULTAR-CONSULTORES
+                WHEN CONSULTA-ES-EMPRESAS
+                    PERFORM CONSULTAR-EMPRESAS
+                WHEN CONSULTA-ES-TARIFAS
+                    PERFORM CONSULTAR-TARIFAS
+                WHEN OTHER
+                    DISPLAY 'ARCHIVO DE CONSULTA INVALIDO: '
+                        CONSULTA-ARCHIVO
+            END-EVALUATE.
+
+       CONSULTAR-TIEMPOS.
+            MOVE CONSULTA-CUIT TO TIE-CUIT.
+            READ TIEMPOS KEY IS TIE-CUIT
+                INVALID KEY
+                    DISPLAY 'NO SE ENCONTRO TIEMPOS PARA CUIT: '
+                        CONSULTA-CUIT
+                NOT INVALID KEY
+                    DISPLAY 'CONSULTOR: ' TIE-NUM
+                        ' FECHA: ' TIE-FECHA-DD '/' TIE-FECHA-MM '/'
+                        TIE-FECHA-AAAA ' TAREA: ' TIE-TAREA
+                        ' HORAS: ' TIE-HORAS ' TIPO: ' TIE-TIPO
+            END-READ.
+
+       CONSULTAR-CONSULTORES.
+            MOVE CONSULTA-NUM-CONS TO CONS-NUM.
+            READ CONSULTORES
+                INVALID KEY
+                    DISPLAY 'NO SE ENCONTRO CONSULTOR: '
+                        CONSULTA-NUM-CONS
+                NOT INVALID KEY
+                    DISPLAY 'NOMBRE: ' CONS-NOM ' DNI: ' CONS-DNI
+                        ' SRT: ' CONS-SRT ' DIRECCION: ' CONS-DIR
+                        ' TELEFONO: ' CONS-TEL ' EMAIL: ' CONS-MAIL
+            END-READ.
+
+       CONSULTAR-EMPRESAS.
+            IF CONSULTA-COD-EMP NOT = ZERO
+                MOVE CONSULTA-COD-EMP TO EMP-COD
+                READ EMPRESAS
+                    INVALID KEY
+                        DISPLAY 'NO SE ENCONTRO EMPRESA COD: '
+                            CONSULTA-COD-EMP
+                    NOT INVALID KEY
+                        DISPLAY 'RAZON: ' EMP-RAZ ' CUIT: ' EMP-CUIT
+                            ' DIRECCION: ' EMP-DIR
+                            ' TELEFONO: ' EMP-TEL ' EMAIL: ' EMP-MAIL
+                END-READ
+            ELSE
+                MOVE CONSULTA-CUIT TO EMP-CUIT
+                READ EMPRESAS KEY IS EMP-CUIT
+                    INVALID KEY
+                        DISPLAY 'NO SE ENCONTRO EMPRESA CUIT: '
+                            CONSULTA-CUIT
+                    NOT INVALID KEY
+                        DISPLAY 'CODIGO: ' EMP-COD ' RAZON: ' EMP-RAZ
+                            ' DIRECCION: ' EMP-DIR
+                            ' TELEFONO: ' EMP-TEL ' EMAIL: ' EMP-MAIL
+                END-READ.
+
+       CONSULTAR-TARIFAS.
+            MOVE CONSULTA-SRT      TO TAR-SRT.
+            MOVE CONSULTA-TIPO-TAR TO TAR-TIPO.
+            MOVE CONSULTA-VIGENCIA TO TAR-VIGENCIA.
+            READ TARIFAS
+                INVALID KEY
+                    DISPLAY 'NO SE ENCONTRO TARIFA SRT/TIPO/VIGENCIA: '
+                        TAR-CLAVE
+                NOT INVALID KEY
+                    DISPLAY 'TARIFA: ' TAR-TAR
+            END-READ.
+
+       CERRAR-ARCHIVOS.
+            CLOSE TIEMPOS CONSULTORES EMPRESAS TARIFAS CONSULTA-PARAM.
+
+       END PROGRAM PROBAR-INDEXADOS.
