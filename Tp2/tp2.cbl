@@ -33,12 +33,6 @@
                                   ALTERNATE RECORD KEY IS EMP-CUIT
                                   FILE STATUS IS FS-EMPRESAS.
 
-           SELECT TARIFAS         ASSIGN TO DISK
-                                  ORGANIZATION IS INDEXED
-                                  ACCESS MODE IS RANDOM
-                                  RECORD KEY IS TAR-CLAVE
-                                  FILE STATUS IS FS-TARIFAS.
-
            SELECT PARAMETROS      ASSIGN TO DISK
                                   ORGANIZATION IS SEQUENTIAL
                                   FILE STATUS IS FS-PARAMETROS.
@@ -51,6 +45,29 @@
                                   ORGANIZATION IS SEQUENTIAL
                                   FILE STATUS IS FS-LISTADO.
 
+           SELECT LISTADO-CSV     ASSIGN TO DISK
+                                  ORGANIZATION IS LINE SEQUENTIAL
+                                  FILE STATUS IS FS-LISTADO-CSV.
+
+      * Facturas para entregar a cada empresa, con el mismo agrupado
+      * por ORD-RAZON que ya arma el listado interno, pero con
+      * membrete propio en lugar de "Horas Aplicadas por Empresa" y
+      * sin el total general (que no le compete a una empresa sola).
+           SELECT FACTURAS        ASSIGN TO DISK
+                                  ORGANIZATION IS SEQUENTIAL
+                                  FILE STATUS IS FS-FACTURAS.
+
+           SELECT EXCEPCIONES    ASSIGN TO DISK
+                                  ORGANIZATION IS LINE SEQUENTIAL
+                                  FILE STATUS IS FS-EXCEPCIONES.
+
+      * ERRORES-LECTURA es un archivo unico compartido con TP1-PUNTO-A,
+      * TP1-PUNTO-B y CREAR-INDEXADOS.
+           SELECT ERRORES-LECTURA
+                                  ASSIGN TO DISK
+                                  ORGANIZATION IS LINE SEQUENTIAL
+                                  FILE STATUS IS FS-ERR-LECTURA.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -65,6 +82,7 @@
                    07 TIE-FECHA-AAAA PIC 9(4).
                    07 TIE-FECHA-MM   PIC 9(2).
                    07 TIE-FECHA-DD   PIC 9(2).
+               05 TIE-FECHA-NUM REDEFINES TIE-FECHA PIC 9(8).
                05 TIE-CUIT PIC 9(11).
            03 TIE-TAREA PIC X(4).
            03 TIE-HORAS PIC 9(2)V99.
@@ -81,6 +99,7 @@
            03 CONS-NOM PIC X(25).
            03 CONS-DIR PIC X(20).
            03 CONS-TEL PIC X(20).
+           03 CONS-MAIL PIC X(30).
 
        FD EMPRESAS LABEL RECORD IS STANDARD
            VALUE OF FILE-ID IS  '/home/miki/Escritorio/Algos 4/Tps-Algor
@@ -92,16 +111,7 @@
            03 EMP-DIR  PIC X(20).
            03 EMP-TEL  PIC X(20).
            03 EMP-CUIT PIC 9(11).
-
-       FD TARIFAS LABEL RECORD IS STANDARD
-           VALUE OF FILE-ID IS  '/home/miki/Escritorio/Algos 4/Tps-Algor
-      -    'itmos-4/Tp2/Archivos de prueba/Indexados/tarifas.dat'.
-
-       01 TAR-REG.
-           03 TAR-CLAVE.
-               05 TAR-SRT  PIC X(2).
-               05 TAR-TIPO PIC 99.
-           03 TAR-TAR PIC 9(5)V99.
+           03 EMP-MAIL PIC X(30).
 
        FD PARAMETROS LABEL RECORD IS STANDARD
            VALUE OF FILE-ID IS  '/home/miki/Escritorio/Algos 4/Tps-Algor
@@ -110,6 +120,9 @@
        01 REG-PARAM.
            03 PARAM-DESDE PIC 9(11).
            03 PARAM-HASTA PIC 9(11).
+           03 PARAM-FECHA-DESDE PIC 9(8).
+           03 PARAM-FECHA-HASTA PIC 9(8).
+           03 PARAM-ORDEN PIC X(1).
 
        SD ARCHIVO-ORDENADO
           DATA RECORD IS REG-ORDENADO.
@@ -126,6 +139,7 @@
            03 ORD-NOMBRE PIC X(25).
            03 ORD-TARIFA PIC 9(5)V99.
            03 ORD-HORAS PIC 9(2)V99.
+           03 ORD-IMPORTE PIC 9(7)V99.
 
        FD LISTADO LABEL RECORD IS STANDARD
            VALUE OF FILE-ID IS  '/home/miki/Escritorio/Algos 4/Tps-Algor
@@ -133,15 +147,84 @@
 
        01 LINEA PIC X(80).
 
+       FD LISTADO-CSV LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS  '/home/miki/Escritorio/Algos 4/Tps-Algor
+      -    'itmos-4/Tp2/Archivos de prueba/Secuenciales/listadoCsv.csv'.
+
+       01 LINEA-CSV PIC X(150).
+
+       FD FACTURAS LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS  '/home/miki/Escritorio/Algos 4/Tps-Algor
+      -    'itmos-4/Tp2/Archivos de prueba/Secuenciales/facturas.dat'.
+
+       01 LINEA-FACTURA PIC X(80).
+
+      * Excepciones.dat es ahora un archivo unico compartido por todo
+      * el sistema (TP1-PUNTO-A, TP-2 y MANTENER-CONSULTORES); EXC-REG
+      * lleva los mismos campos en los tres, aunque cada programa siga
+      * con su propia FD independiente en lugar de una copybook.
+       FD EXCEPCIONES LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS  '/home/lucia/TpAlgo4/Archivos de prueb
+      -    'a/excepciones.dat'.
+
+       01 EXC-REG.
+           03 EXC-PROGRAMA PIC X(12).
+           03 EXC-BUSQUEDA PIC X(20).
+           03 EXC-CLAVE    PIC X(20).
+           03 EXC-NUMERO   PIC X(5).
+           03 EXC-FECHA.
+               05 EXC-FECHA-AAAA PIC 9(4).
+               05 EXC-FECHA-MM   PIC 9(2).
+               05 EXC-FECHA-DD   PIC 9(2).
+           03 EXC-EMPRESA  PIC 9(03).
+           03 EXC-CUIT     PIC 9(11).
+
+      * ERRORES-LECTURA.DAT es tambien un archivo unico compartido por
+      * TP1-PUNTO-A, TP1-PUNTO-B, TP-2 y CREAR-INDEXADOS.
+       FD ERRORES-LECTURA LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS  '/home/lucia/TpAlgo4/Archivos de prueb
+      -    'a/erroresLectura.dat'.
+
+       01 ERR-LECT-REG.
+           03 ERR-LECT-PROGRAMA PIC X(12).
+           03 ERR-LECT-ARCHIVO  PIC X(15).
+           03 ERR-LECT-FS       PIC XX.
+           03 ERR-LECT-FECHA.
+               05 ERR-LECT-FECHA-AAAA PIC 9(4).
+               05 ERR-LECT-FECHA-MM   PIC 9(2).
+               05 ERR-LECT-FECHA-DD   PIC 9(2).
+
        WORKING-STORAGE SECTION.
 
+       77 FS-EXCEPCIONES PIC XX.
        77 FS-TIEMPOS PIC XX.
        77 FS-CONSULTORES PIC XX.
        77 FS-EMPRESAS PIC XX.
        77 FS-TARIFAS PIC XX.
+       77 FS-ERR-LECTURA PIC XX.
        77 FS-PARAMETROS PIC XX.
        77 FS-ORDENADO PIC XX.
        77 FS-LISTADO PIC XX.
+       77 FS-LISTADO-CSV PIC XX.
+       77 FS-FACTURAS PIC XX.
+
+      * TARIFAS ya no es un archivo propio de TP-2: la busqueda por
+      * SRT/TIPO/vigencia se centralizo en OBTENER-TARIFA (el mismo
+      * archivo indexado de antes), y este grupo son los parametros
+      * que se le pasan por CALL en cada PERFORM LEER-TARIFAS.
+       01 WS-OPCION-TARIFA PIC X.
+       01 TAR-SRT           PIC X(2).
+       01 TAR-TIPO          PIC 99.
+       01 TAR-VIGENCIA      PIC 9(8).
+       01 TAR-TAR           PIC 9(5)V99.
+
+       01 CANT-EXCEPCIONES PIC 9(5) VALUE ZERO.
+
+      * Orden alternativo del listado: 'F' es el orden historico
+      * (razon/cuit/fecha/consultor), 'M' ordena todo el listado por
+      * monto facturado (tarifa*horas) descendente, para ver primero
+      * las facturas mas grandes en gestion de cobranzas.
+       01 WS-PARAM-ORDEN PIC X VALUE 'F'.
 
        01 REP-LINEA1.
            02 FILLER PIC X(8) VALUE 'Fecha: '.
@@ -159,6 +242,13 @@
            02 PARTE-1 PIC X(27) VALUE 'Horas Aplicadas por Empresa'.
            02 FILLER PIC X(27) VALUE SPACES.
 
+      * Membrete de la factura que se entrega a la empresa, en lugar
+      * del titulo "Horas Aplicadas por Empresa" del listado interno.
+       01 REP-FACT-TITULO.
+           02 FILLER PIC X(26) VALUE SPACES.
+           02 PARTE-1-FACT PIC X(28) VALUE 'Factura de Servicios'.
+           02 FILLER PIC X(26) VALUE SPACES.
+
        01 REP-RAZON-EMP.
            02 FILLER PIC X(9) VALUE 'Empresa: '.
            02 REP-RAZON PIC X(25).
@@ -222,6 +312,41 @@
            02 FILLER PIC X(44) VALUE SPACES.
            02 REP-TOTAL-GRAL-IMPORTE PIC Z(9)9,99 VALUE ZERO.
 
+      * Orden 'M': el listado sale ordenado por importe de mayor a
+      * menor sin importar la empresa, asi que cada renglon lleva su
+      * propia razon social en lugar de agruparse bajo un encabezado
+      * de empresa; no hay totales por fecha ni por empresa porque, al
+      * no estar agrupado, esos subtotales no representarian nada.
+       01 REP-TITULO-MONTO.
+           02 FILLER PIC X(80)
+               VALUE 'Listado ordenado por monto (mayor a menor)'.
+
+       01 REP-HEADER-MONTO.
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 FILLER PIC X(27) VALUE 'Empresa'.
+           02 FILLER PIC X(8) VALUE 'Fecha'.
+           02 FILLER PIC X(8) VALUE 'Consult'.
+           02 FILLER PIC X(9) VALUE 'Tarifa'.
+           02 FILLER PIC X(9) VALUE 'Horas'.
+           02 FILLER PIC X(9) VALUE 'Importe'.
+
+       01 REP-FILA-MONTO.
+           02 REP-FILA-MONTO-RAZON PIC X(27) VALUE SPACES.
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 REP-FILA-MONTO-DIA PIC X(2) VALUE ZERO.
+           02 FILLER PIC X VALUE '/'.
+           02 REP-FILA-MONTO-MES PIC X(2) VALUE ZERO.
+           02 FILLER PIC X VALUE '/'.
+           02 REP-FILA-MONTO-ANIO PIC X(4) VALUE ZERO.
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 REP-FILA-MONTO-CONS PIC X(5) VALUE SPACES.
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 REP-FILA-MONTO-TAR PIC Z(4)9,99 VALUE ZERO.
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 REP-FILA-MONTO-HORAS PIC Z9,99 VALUE ZERO.
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 REP-FILA-MONTO-IMPORTE PIC Z(6)9,99 VALUE ZERO.
+
        01 LINEA-VACIA PIC X(80) VALUE SPACES.
        01 LINEA-GUION PIC X(80) VALUE ALL "-".
 
@@ -231,6 +356,9 @@
 
        01 CANT-LINEAS PIC 99.
 
+       01 PRIMERA-FILA-MONTO PIC X VALUE 'S'.
+           88 ES-PRIMERA-FILA-MONTO VALUE 'S'.
+
        01 RAZON-ANT PIC X(25).
        01 FECHA-ANT PIC 9(8).
 
@@ -244,16 +372,31 @@
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            SORT ARCHIVO-ORDENADO
-            ON ASCENDING KEY ORD-CLAVE
-            INPUT PROCEDURE IS PROCESO-ENTRADA
-            OUTPUT PROCEDURE IS PROCESO-SALIDA.
+            PERFORM LEER-ORDEN-PARAM.
+            IF WS-PARAM-ORDEN = 'M'
+                SORT ARCHIVO-ORDENADO
+                ON DESCENDING KEY ORD-IMPORTE
+                INPUT PROCEDURE IS PROCESO-ENTRADA
+                OUTPUT PROCEDURE IS PROCESO-SALIDA
+            ELSE
+                SORT ARCHIVO-ORDENADO
+                ON ASCENDING KEY ORD-CLAVE
+                INPUT PROCEDURE IS PROCESO-ENTRADA
+                OUTPUT PROCEDURE IS PROCESO-SALIDA.
             STOP RUN.
 
+       LEER-ORDEN-PARAM.
+           OPEN INPUT PARAMETROS.
+           IF FS-PARAMETROS = ZERO
+               READ PARAMETROS
+               CLOSE PARAMETROS
+               IF FS-PARAMETROS = ZERO
+                   MOVE PARAM-ORDEN TO WS-PARAM-ORDEN.
+
        PROCESO-ENTRADA SECTION.
            PERFORM ABRIR-ARCHIVOS.
            PERFORM LEER-PARAMETROS.
-           PERFORM PROCESAR-TIEMPOS.
+           PERFORM PROCESAR-RANGO UNTIL FS-PARAMETROS = '10'.
            PERFORM CERRAR-ARCHIVOS.
 
        RUTINAS-ENTRADA SECTION.
@@ -275,17 +418,38 @@
                    DISPLAY "ERROR AL ABRIR EMPRESAS FS: " FS-EMPRESAS
                    PERFORM CERRAR-ARCHIVOS
                    STOP RUN.
-               OPEN INPUT TARIFAS.
-               IF FS-TARIFAS NOT = ZERO
-                   DISPLAY "ERROR AL ABRIR TARIFAS FS: " FS-TARIFAS
-                   PERFORM CERRAR-ARCHIVOS
-                   STOP RUN.
+      * OBTENER-TARIFA abre y mantiene su propio TARIFAS indexado; si
+      * falla, aborta la corrida por su cuenta, igual que un OPEN INPUT
+      * fallido de cualquiera de los otros archivos de este parrafo.
+               MOVE 'A' TO WS-OPCION-TARIFA.
+               CALL 'OBTENER-TARIFA' USING WS-OPCION-TARIFA, TAR-SRT,
+                   TAR-TIPO, TAR-VIGENCIA, TAR-TAR, FS-TARIFAS.
                OPEN INPUT PARAMETROS.
                IF FS-PARAMETROS NOT = ZERO
                    DISPLAY "ERROR AL ABRIR PARAMETROS FS: "
                    FS-PARAMETROS
                    PERFORM CERRAR-ARCHIVOS
                    STOP RUN.
+      * EXCEPCIONES es compartido entre programas: se abre siempre en
+      * modo EXTEND y solo cae a OUTPUT si todavia no existe.
+               OPEN EXTEND EXCEPCIONES.
+               IF FS-EXCEPCIONES = '35'
+                   OPEN OUTPUT EXCEPCIONES.
+               IF FS-EXCEPCIONES NOT = ZERO
+                   DISPLAY "ERROR AL ABRIR EXCEPCIONES FS: "
+                   FS-EXCEPCIONES
+                   PERFORM CERRAR-ARCHIVOS
+                   STOP RUN.
+      * ERRORES-LECTURA es compartido entre programas: se abre siempre
+      * en modo EXTEND y solo cae a OUTPUT si todavia no existe.
+               OPEN EXTEND ERRORES-LECTURA.
+               IF FS-ERR-LECTURA = '35'
+                   OPEN OUTPUT ERRORES-LECTURA.
+               IF FS-ERR-LECTURA NOT = ZERO
+                   DISPLAY "ERROR AL ABRIR ERRORES LECTURA FS: "
+                   FS-ERR-LECTURA
+                   PERFORM CERRAR-ARCHIVOS
+                   STOP RUN.
 
            LEER-PARAMETROS.
                READ PARAMETROS.
@@ -293,35 +457,66 @@
                    DISPLAY "ERROR AL LEER PARAMETROS FS: " FS-PARAMETROS
                    PERFORM CERRAR-ARCHIVOS
                    STOP RUN.
+               IF PARAM-FECHA-DESDE NOT NUMERIC
+                   MOVE ZERO TO PARAM-FECHA-DESDE.
+               IF PARAM-FECHA-HASTA NOT NUMERIC
+                   OR PARAM-FECHA-HASTA = ZERO
+                   MOVE 99999999 TO PARAM-FECHA-HASTA.
 
            LEER-TIEMPOS.
                READ TIEMPOS NEXT RECORD.
-               IF FS-TIEMPOS NOT = ZERO AND '10'
-                   DISPLAY "ERROR AL LEER TIEMPOS FS: " FS-TIEMPOS
-                   PERFORM CERRAR-ARCHIVOS
-                   STOP RUN.
+               PERFORM SALTAR-REGISTRO-TIEMPOS
+                   UNTIL FS-TIEMPOS = ZERO OR FS-TIEMPOS = '10'.
+
+      * Un registro de TIEMPOS con file status inesperado se descarta y
+      * se pasa al siguiente en lugar de abortar toda la corrida.
+           SALTAR-REGISTRO-TIEMPOS.
+               DISPLAY "ERROR AL LEER TIEMPOS FS: " FS-TIEMPOS
+                   " - REGISTRO DESCARTADO"
+               MOVE 'TIEMPOS' TO ERR-LECT-ARCHIVO
+               MOVE FS-TIEMPOS TO ERR-LECT-FS
+               PERFORM REGISTRAR-ERROR-LECTURA
+               READ TIEMPOS NEXT RECORD.
 
+      * LEER-CONSULTORES es una lectura puntual por clave (no
+      * secuencial): ante un file status inesperado no tiene sentido
+      * reintentar con la misma clave, asi que se registra el error y
+      * se sigue tratando al consultor como no encontrado, igual que
+      * ya hace BUSCAR-NOMB-CONS para FS-CONSULTORES distinto de '00'.
            LEER-CONSULTORES.
                READ CONSULTORES.
                IF FS-CONSULTORES NOT = ZERO AND '10'
                    DISPLAY "ERROR AL LEER CONSULTORES FS: "
-                   FS-CONSULTORES
-                   PERFORM CERRAR-ARCHIVOS
-                   STOP RUN.
+                   FS-CONSULTORES " - REGISTRO DESCARTADO"
+                   MOVE 'CONSULTORES' TO ERR-LECT-ARCHIVO
+                   MOVE FS-CONSULTORES TO ERR-LECT-FS
+                   PERFORM REGISTRAR-ERROR-LECTURA.
 
            LEER-EMPRESAS.
                READ EMPRESAS RECORD.
                IF FS-EMPRESAS NOT = ZERO AND '10'
                    DISPLAY "ERROR AL LEER EMPRESAS FS: " FS-EMPRESAS
-                   PERFORM CERRAR-ARCHIVOS
-                   STOP RUN.
-
+                   " - REGISTRO DESCARTADO"
+                   MOVE 'EMPRESAS' TO ERR-LECT-ARCHIVO
+                   MOVE FS-EMPRESAS TO ERR-LECT-FS
+                   PERFORM REGISTRAR-ERROR-LECTURA.
+
+      * Ubica, dentro de las tarifas vigentes para el SRT/TIPO dejados
+      * en TAR-SRT/TAR-TIPO/TAR-VIGENCIA antes del PERFORM, la de mayor
+      * vigencia que no sea posterior a la fecha buscada; la busqueda
+      * en si (START mas verificacion de clave) vive en OBTENER-TARIFA.
            LEER-TARIFAS.
-               READ TARIFAS.
-               IF FS-TARIFAS NOT = ZERO AND '10'
-                   DISPLAY "ERROR AL LEER TARIFAS FS: " FS-TARIFAS
-                   PERFORM CERRAR-ARCHIVOS
-                   STOP RUN.
+               MOVE 'B' TO WS-OPCION-TARIFA.
+               CALL 'OBTENER-TARIFA' USING WS-OPCION-TARIFA, TAR-SRT,
+                   TAR-TIPO, TAR-VIGENCIA, TAR-TAR, FS-TARIFAS.
+
+      ******************************************************************
+      * Cada registro de PARAMETROS es un rango de CUIT distinto, para
+      * poder facturar varios rangos de empresas en una sola corrida;
+      * PROCESAR-RANGO se repite hasta agotar los registros leidos.
+           PROCESAR-RANGO.
+               PERFORM PROCESAR-TIEMPOS.
+               PERFORM LEER-PARAMETROS.
 
            PROCESAR-TIEMPOS.
                MOVE PARAM-DESDE TO TIE-CUIT.
@@ -333,39 +528,101 @@
 
 
            CARGAR-ORDENADO.
-               MOVE TIE-NUM TO ORD-NRO-CONS.
-               MOVE TIE-FECHA TO ORD-FECHA.
-               MOVE TIE-CUIT TO ORD-CUIT.
-               MOVE TIE-HORAS TO ORD-HORAS.
-               PERFORM BUSCAR-RAZON-SOCIAL.
-               PERFORM BUSCAR-NOMB-CONS.
-               PERFORM BUSCAR-TARIFA.
-               RELEASE REG-ORDENADO.
+               IF TIE-FECHA-NUM >= PARAM-FECHA-DESDE
+                   AND TIE-FECHA-NUM <= PARAM-FECHA-HASTA
+                   MOVE TIE-NUM TO ORD-NRO-CONS
+                   MOVE TIE-FECHA TO ORD-FECHA
+                   MOVE TIE-CUIT TO ORD-CUIT
+                   MOVE TIE-HORAS TO ORD-HORAS
+                   PERFORM BUSCAR-RAZON-SOCIAL
+                   PERFORM BUSCAR-NOMB-CONS
+                   PERFORM BUSCAR-TARIFA
+                   MULTIPLY ORD-TARIFA BY ORD-HORAS GIVING ORD-IMPORTE
+                   RELEASE REG-ORDENADO.
                PERFORM LEER-TIEMPOS.
 
            BUSCAR-RAZON-SOCIAL.
                MOVE TIE-CUIT TO EMP-CUIT.
                READ EMPRESAS RECORD KEY IS EMP-CUIT.
                IF FS-EMPRESAS = '00'
-                   MOVE EMP-RAZ TO ORD-RAZON.
+                   MOVE EMP-RAZ TO ORD-RAZON
+               ELSE
+                   MOVE SPACES TO ORD-RAZON
+                   PERFORM REGISTRAR-EXCEPCION-EMPRESA.
 
            BUSCAR-NOMB-CONS.
                MOVE TIE-NUM TO CONS-NUM.
                PERFORM LEER-CONSULTORES.
                IF FS-CONSULTORES = '00'
-                   MOVE CONS-NOM TO ORD-NOMBRE.
+                   MOVE CONS-NOM TO ORD-NOMBRE
+               ELSE
+                   MOVE SPACES TO ORD-NOMBRE
+                   PERFORM REGISTRAR-EXCEPCION-CONSULTOR.
 
            BUSCAR-TARIFA.
                IF FS-CONSULTORES = '00'
                    MOVE CONS-SRT TO TAR-SRT.
                MOVE TIE-TIPO TO TAR-TIPO.
+               MOVE TIE-FECHA-NUM TO TAR-VIGENCIA.
                PERFORM LEER-TARIFAS.
                IF FS-TARIFAS = '00'
-                   MOVE TAR-TAR TO ORD-TARIFA.
-
+                   MOVE TAR-TAR TO ORD-TARIFA
+               ELSE
+                   MOVE ZERO TO ORD-TARIFA
+                   PERFORM REGISTRAR-EXCEPCION-TARIFA.
+
+           REGISTRAR-EXCEPCION-EMPRESA.
+               MOVE 'TP-2'      TO EXC-PROGRAMA.
+               MOVE 'EMPRESA'   TO EXC-BUSQUEDA.
+               MOVE TIE-CUIT    TO EXC-CLAVE.
+               MOVE TIE-NUM     TO EXC-NUMERO.
+               MOVE TIE-FECHA   TO EXC-FECHA.
+               MOVE ZERO        TO EXC-EMPRESA.
+               MOVE TIE-CUIT    TO EXC-CUIT.
+               WRITE EXC-REG.
+               ADD 1 TO CANT-EXCEPCIONES.
+
+           REGISTRAR-EXCEPCION-CONSULTOR.
+               MOVE 'TP-2'      TO EXC-PROGRAMA.
+               MOVE 'CONSULTOR' TO EXC-BUSQUEDA.
+               MOVE TIE-NUM     TO EXC-CLAVE.
+               MOVE TIE-NUM     TO EXC-NUMERO.
+               MOVE TIE-FECHA   TO EXC-FECHA.
+               MOVE ZERO        TO EXC-EMPRESA.
+               MOVE TIE-CUIT    TO EXC-CUIT.
+               WRITE EXC-REG.
+               ADD 1 TO CANT-EXCEPCIONES.
+
+           REGISTRAR-EXCEPCION-TARIFA.
+               MOVE 'TP-2'      TO EXC-PROGRAMA.
+               MOVE 'TARIFA'    TO EXC-BUSQUEDA.
+               STRING TAR-SRT DELIMITED BY SIZE
+                      '/' DELIMITED BY SIZE
+                      TIE-TIPO DELIMITED BY SIZE
+                      INTO EXC-CLAVE
+               END-STRING.
+               MOVE TIE-NUM     TO EXC-NUMERO.
+               MOVE TIE-FECHA   TO EXC-FECHA.
+               MOVE ZERO        TO EXC-EMPRESA.
+               MOVE TIE-CUIT    TO EXC-CUIT.
+               WRITE EXC-REG.
+               ADD 1 TO CANT-EXCEPCIONES.
+
+
+           REGISTRAR-ERROR-LECTURA.
+               MOVE 'TP-2' TO ERR-LECT-PROGRAMA.
+               MOVE FUNCTION CURRENT-DATE(1:4) TO ERR-LECT-FECHA-AAAA.
+               MOVE FUNCTION CURRENT-DATE(5:2) TO ERR-LECT-FECHA-MM.
+               MOVE FUNCTION CURRENT-DATE(7:2) TO ERR-LECT-FECHA-DD.
+               WRITE ERR-LECT-REG.
 
            CERRAR-ARCHIVOS.
-               CLOSE TIEMPOS CONSULTORES EMPRESAS TARIFAS PARAMETROS.
+               DISPLAY "EXCEPCIONES REGISTRADAS: " CANT-EXCEPCIONES.
+               CLOSE TIEMPOS CONSULTORES EMPRESAS PARAMETROS
+                     EXCEPCIONES ERRORES-LECTURA.
+               MOVE 'C' TO WS-OPCION-TARIFA.
+               CALL 'OBTENER-TARIFA' USING WS-OPCION-TARIFA, TAR-SRT,
+                   TAR-TIPO, TAR-VIGENCIA, TAR-TAR, FS-TARIFAS.
 
 
 
@@ -376,7 +633,7 @@
            MOVE 0 TO TOTAL-GRAL-IMP.
            PERFORM PROCESAR-ORDENADO UNTIL FS-ORDENADO = '10'.
            PERFORM IMPRIMIR-TOTAL-GENERAL.
-           CLOSE LISTADO.
+           CLOSE LISTADO LISTADO-CSV FACTURAS.
 
        RUTINAS-SALIDA SECTION.
            ABRIR-LISTADO.
@@ -385,8 +642,33 @@
                    DISPLAY "ERROR AL ABRIR LISTADO FS: " FS-LISTADO
                    CLOSE LISTADO
                    STOP RUN.
+               OPEN OUTPUT LISTADO-CSV.
+               IF FS-LISTADO-CSV NOT = ZERO
+                   DISPLAY "ERROR AL ABRIR LISTADO CSV FS: "
+                       FS-LISTADO-CSV
+                   CLOSE LISTADO LISTADO-CSV
+                   STOP RUN.
+               OPEN OUTPUT FACTURAS.
+               IF FS-FACTURAS NOT = ZERO
+                   DISPLAY "ERROR AL ABRIR FACTURAS FS: " FS-FACTURAS
+                   CLOSE LISTADO LISTADO-CSV FACTURAS
+                   STOP RUN.
 
+      * Orden 'F' (por defecto) agrupa por empresa y despues por fecha,
+      * porque cada PROCESAR-ORDENADO recorre los registros contiguos
+      * de ARCHIVO-ORDENADO de una misma empresa. Orden 'M' viene
+      * ordenado por importe y no por empresa/fecha, asi que dos
+      * registros seguidos casi nunca son de la misma empresa: agrupar
+      * de la misma manera partiria el listado en grupos de un solo
+      * registro. PROCESAR-REGISTRO-MONTO imprime cada registro por su
+      * cuenta, con la empresa como un dato mas del renglon.
            PROCESAR-ORDENADO.
+               IF WS-PARAM-ORDEN = 'M'
+                   PERFORM PROCESAR-REGISTRO-MONTO
+               ELSE
+                   PERFORM PROCESAR-EMPRESA-COMPLETA.
+
+           PROCESAR-EMPRESA-COMPLETA.
                PERFORM COMENZAR-NUEVA-HOJA.
                MOVE 0 TO TOTAL-EMP-HS TOTAL-EMP-IMP.
                MOVE ORD-RAZON TO RAZON-ANT.
@@ -394,7 +676,44 @@
                                               RAZON-ANT <> ORD-RAZON.
                PERFORM IMPRIMIR-TOTALES-EMPRESA.
 
+           PROCESAR-REGISTRO-MONTO.
+               IF ES-PRIMERA-FILA-MONTO
+                   PERFORM IMPRIMIR-LINEA-1-MONTO
+                   PERFORM IMPRIMIR-ENCABEZADO-MONTO
+                   ADD 1 TO REP-LINEA1-HOJAS
+                   MOVE 4 TO CANT-LINEAS
+                   MOVE 'N' TO PRIMERA-FILA-MONTO.
+               PERFORM CHEQUEAR-CANT-LINEAS.
+               MOVE ORD-RAZON TO REP-FILA-MONTO-RAZON.
+               MOVE ORD-FECHA-DIA TO REP-FILA-MONTO-DIA.
+               MOVE ORD-FECHA-MES TO REP-FILA-MONTO-MES.
+               MOVE ORD-FECHA-ANIO TO REP-FILA-MONTO-ANIO.
+               MOVE ORD-NRO-CONS TO REP-FILA-MONTO-CONS.
+               MOVE ORD-TARIFA TO REP-FILA-MONTO-TAR.
+               MOVE ORD-HORAS TO REP-FILA-MONTO-HORAS.
+               MULTIPLY ORD-TARIFA BY ORD-HORAS GIVING IMP-ACTUAL.
+               MOVE IMP-ACTUAL TO REP-FILA-MONTO-IMPORTE.
+               WRITE LINEA FROM REP-FILA-MONTO AFTER 1.
+               ADD 1 TO CANT-LINEAS.
+               ADD IMP-ACTUAL TO TOTAL-GRAL-IMP.
+      * ESCRIBIR-FILA-CSV arma la fila desde REP-FILA-DIA/MES/ANIO y
+      * REP-FILA-TAR/HORAS/IMPORTE (las mismas que carga
+      * IMPRIMIR-FILA-TABLA en orden 'F'), asi que hay que cargarlas
+      * aca tambien para que el CSV de orden 'M' no salga con esas
+      * columnas en cero.
+               MOVE ORD-FECHA-DIA TO REP-FILA-DIA.
+               MOVE ORD-FECHA-MES TO REP-FILA-MES.
+               MOVE ORD-FECHA-ANIO TO REP-FILA-ANIO.
+               MOVE ORD-TARIFA TO REP-FILA-TAR.
+               MOVE ORD-HORAS TO REP-FILA-HORAS.
+               MOVE IMP-ACTUAL TO REP-FILA-IMPORTE.
+               PERFORM ESCRIBIR-FILA-CSV.
+               RETURN ARCHIVO-ORDENADO END MOVE '10' TO FS-ORDENADO.
 
+           IMPRIMIR-ENCABEZADO-MONTO.
+               WRITE LINEA FROM REP-TITULO-MONTO AFTER 2.
+               WRITE LINEA FROM REP-HEADER-MONTO AFTER 2.
+               WRITE LINEA FROM LINEA-GUION AFTER 1.
 
 
            COMENZAR-NUEVA-HOJA.
@@ -409,15 +728,19 @@
                MOVE FUNCTION CURRENT-DATE(5:2) TO REP-LINEA1-FECHA-MM.
                MOVE FUNCTION CURRENT-DATE(1:4) TO REP-LINEA1-FECHA-AAAA.
                WRITE LINEA FROM REP-LINEA1 AFTER 1.
+               WRITE LINEA-FACTURA FROM REP-LINEA1 AFTER 1.
 
            IMPRIMIR-LINEA-TITULO.
                WRITE LINEA FROM REP-TITULO AFTER 2.
+               WRITE LINEA-FACTURA FROM REP-FACT-TITULO AFTER 2.
 
            IMPRIMIR-LINEA-EMPRESA.
                MOVE ORD-RAZON TO REP-RAZON.
                MOVE ORD-CUIT TO REP-NRO-CUIT.
                WRITE LINEA FROM REP-RAZON-EMP AFTER 1.
                WRITE LINEA FROM REP-CUIT-EMP AFTER 1.
+               WRITE LINEA-FACTURA FROM REP-RAZON-EMP AFTER 1.
+               WRITE LINEA-FACTURA FROM REP-CUIT-EMP AFTER 1.
 
            PROCESAR-RAZONES.
                PERFORM IMPRIMIR-HEADER-TABLA.
@@ -433,14 +756,35 @@
            IMPRIMIR-HEADER-TABLA.
                PERFORM CHEQUEAR-CANT-LINEAS.
                WRITE LINEA FROM REP-HEADER-TABLA AFTER 2.
+               WRITE LINEA-FACTURA FROM REP-HEADER-TABLA AFTER 2.
                ADD 2 TO CANT-LINEAS.
                PERFORM CHEQUEAR-CANT-LINEAS.
                WRITE LINEA FROM LINEA-GUION AFTER 1.
+               WRITE LINEA-FACTURA FROM LINEA-GUION AFTER 1.
                ADD 1 TO CANT-LINEAS.
 
            CHEQUEAR-CANT-LINEAS.
                IF CANT-LINEAS >= 60
-                   PERFORM COMENZAR-NUEVA-HOJA.
+                   IF WS-PARAM-ORDEN = 'M'
+                       PERFORM COMENZAR-NUEVA-HOJA-MONTO
+                   ELSE
+                       PERFORM COMENZAR-NUEVA-HOJA.
+
+           COMENZAR-NUEVA-HOJA-MONTO.
+               PERFORM IMPRIMIR-LINEA-1-MONTO.
+               PERFORM IMPRIMIR-ENCABEZADO-MONTO.
+               ADD 1 TO REP-LINEA1-HOJAS.
+               MOVE 4 TO CANT-LINEAS.
+
+      * Orden 'M' no genera facturas por empresa (no tiene sentido
+      * facturar en un orden mezclado por importe), asi que a
+      * diferencia de IMPRIMIR-LINEA-1 esta version no escribe nada en
+      * FACTURAS.
+           IMPRIMIR-LINEA-1-MONTO.
+               MOVE FUNCTION CURRENT-DATE(7:2) TO REP-LINEA1-FECHA-DD.
+               MOVE FUNCTION CURRENT-DATE(5:2) TO REP-LINEA1-FECHA-MM.
+               MOVE FUNCTION CURRENT-DATE(1:4) TO REP-LINEA1-FECHA-AAAA.
+               WRITE LINEA FROM REP-LINEA1 AFTER 1.
 
            PROCESAR-FECHAS.
                PERFORM CHEQUEAR-CANT-LINEAS.
@@ -460,7 +804,37 @@
                MULTIPLY ORD-TARIFA BY ORD-HORAS GIVING IMP-ACTUAL.
                MOVE IMP-ACTUAL TO REP-FILA-IMPORTE.
                WRITE LINEA FROM REP-FILA AFTER 1.
+               WRITE LINEA-FACTURA FROM REP-FILA AFTER 1.
                ADD 1 TO CANT-LINEAS.
+               PERFORM ESCRIBIR-FILA-CSV.
+
+      ******************************************************************
+      * Extracto delimitado por comas de los registros ya ordenados,
+      * pensado para importarse en el sistema de facturacion.
+           ESCRIBIR-FILA-CSV.
+               STRING
+                   FUNCTION TRIM(ORD-RAZON)      DELIMITED BY SIZE
+                   ','                           DELIMITED BY SIZE
+                   ORD-CUIT                      DELIMITED BY SIZE
+                   ','                           DELIMITED BY SIZE
+                   FUNCTION TRIM(ORD-NRO-CONS)   DELIMITED BY SIZE
+                   ','                           DELIMITED BY SIZE
+                   FUNCTION TRIM(ORD-NOMBRE)     DELIMITED BY SIZE
+                   ','                           DELIMITED BY SIZE
+                   REP-FILA-DIA                  DELIMITED BY SIZE
+                   '/'                           DELIMITED BY SIZE
+                   REP-FILA-MES                  DELIMITED BY SIZE
+                   '/'                           DELIMITED BY SIZE
+                   REP-FILA-ANIO                 DELIMITED BY SIZE
+                   ','                           DELIMITED BY SIZE
+                   FUNCTION TRIM(REP-FILA-TAR)   DELIMITED BY SIZE
+                   ','                           DELIMITED BY SIZE
+                   FUNCTION TRIM(REP-FILA-HORAS) DELIMITED BY SIZE
+                   ','                           DELIMITED BY SIZE
+                   FUNCTION TRIM(REP-FILA-IMPORTE) DELIMITED BY SIZE
+                   INTO LINEA-CSV
+               END-STRING.
+               WRITE LINEA-CSV.
 
            ACTUALIZAR-TOTALES.
                ADD ORD-HORAS  TO TOTAL-FECHA-HS TOTAL-EMP-HS.
@@ -474,6 +848,8 @@
               MOVE TOTAL-FECHA-IMP TO REP-TOTAL-FECHA-IMP.
               WRITE LINEA FROM LINEA-TOTALES-FECHA AFTER 1.
               WRITE LINEA FROM REP-TOTALES-FECHA AFTER 1.
+              WRITE LINEA-FACTURA FROM LINEA-TOTALES-FECHA AFTER 1.
+              WRITE LINEA-FACTURA FROM REP-TOTALES-FECHA AFTER 1.
               ADD 2 TO CANT-LINEAS.
 
 
@@ -482,6 +858,7 @@
                MOVE TOTAL-EMP-HS TO REP-TOTAL-EMP-HS.
                MOVE TOTAL-EMP-IMP TO REP-TOTAL-EMP-IMP.
                WRITE LINEA FROM REP-TOTALES-EMP AFTER 1.
+               WRITE LINEA-FACTURA FROM REP-TOTALES-EMP AFTER 1.
                ADD 2 TO CANT-LINEAS.
 
            IMPRIMIR-TOTAL-GENERAL.
