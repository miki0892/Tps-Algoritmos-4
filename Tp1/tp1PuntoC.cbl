@@ -0,0 +1,254 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TP1-PUNTO-C.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TIEMPOS      ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS FS-TIEMPOS.
+
+           SELECT CONSULTORES  ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS FS-CONSULTORES.
+
+           SELECT SOBRECARGA   ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS FS-SOBRECARGA.
+
+           SELECT PARAMETROS-TP1C ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS FS-PARAMETROS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TIEMPOS LABEL RECORD IS STANDARD
+                  VALUE OF FILE-ID IS '/home/j/Desktop/Alg4/Tps-Algoritm
+      -           'os-4/Tp1/Archivos de prueba/times.dat'.
+
+       01 TIE.
+           03 TIE-NUMERO PIC X(5).
+           03 TIE-FECHA.
+               05 TIE-FECHA-DD PIC 9(2).
+               05 TIE-FECHA-MM PIC 9(2).
+               05 TIE-FECHA-AAAA PIC 9(4).
+           03 TIE-EMPRESA PIC 9(03).
+           03 TIE-TAREA PIC X(04).
+           03 TIE-HORAS PIC 9(2)V99.
+
+       FD CONSULTORES LABEL RECORD IS STANDARD
+                  VALUE OF FILE-ID IS '/home/j/Desktop/Alg4/Tps-Algoritm
+      -           'os-4/Tp1/Archivos de prueba/consultores.dat'.
+
+       01 CONS-REG.
+           03 CONS-NUMERO PIC X(5).
+           03 CONS-DNI PIC 9(8).
+           03 CONS-SRT PIC X(2).
+           03 CONS-NOMBRE PIC X(25).
+           03 CONS-DIRE PIC X(20).
+           03 CONS-TEL PIC X(20).
+
+       FD SOBRECARGA LABEL RECORD IS STANDARD
+                  VALUE OF FILE-ID IS '/home/j/Desktop/Alg4/Tps-Algoritm
+      -           'os-4/Tp1/Archivos de prueba/sobrecarga.dat'.
+
+       01 LINEA PIC X(80).
+
+      * Umbral de horas mensuales leido de PARAMETROS-TP1C en lugar de
+      * venir fijo en el programa; ausente el archivo se preserva un
+      * valor por defecto razonable (180 horas, un mes de tiempo
+      * completo mas margen).
+       FD PARAMETROS-TP1C LABEL RECORD IS STANDARD
+                  VALUE OF FILE-ID IS '/home/j/Desktop/Alg4/Tps-Algoritm
+      -           'os-4/Tp1/Archivos de prueba/parametrosTp1C.dat'.
+       01 PARAM-REG.
+           03 PARAM-UMBRAL-HORAS PIC 9(4).
+
+       WORKING-STORAGE SECTION.
+
+       77 FS-TIEMPOS PIC XX.
+       77 FS-CONSULTORES PIC XX.
+       77 FS-SOBRECARGA PIC XX.
+       77 FS-PARAMETROS PIC XX.
+
+       01 UMBRAL-HORAS PIC 9(4) VALUE 180.
+
+      * Todos los consultores del maestro se cargan en memoria al
+      * arrancar, igual que TP1-PUNTO-B precarga TABLA-EMPRESAS, para
+      * poder resolver el nombre de cada TIE-NUMERO sin volver a leer
+      * CONSULTORES (que es secuencial, sin acceso por clave).
+       01 TABLA-CONSULTORES.
+           03 WS-CONSULTOR OCCURS 50 TIMES INDEXED BY IND-CONS.
+               05 NUMERO PIC X(5).
+               05 NOMBRE PIC X(25).
+
+       01 CANT-CONSULTORES PIC 9(3) VALUE ZERO.
+
+       01 TABLA-TOTAL-CONSULTOR.
+           03 CONSULTOR OCCURS 50 TIMES.
+               05 MES OCCURS 12 TIMES.
+                   07 HORAS-ACUM-CONS PIC 9(4) VALUE ZERO.
+
+       01 IND-MES PIC 9(3).
+       01 IND-CONS-REP PIC 9(3).
+       01 IND-MES-REP PIC 9(3).
+
+       01 REP-LINEA1.
+           02 FILLER PIC X(8) VALUE 'Fecha: '.
+           02 REP-LINEA1-FECHA-DD PIC 9(2).
+           02 FILLER PIC X(1) VALUE '/'.
+           02 REP-LINEA1-FECHA-MM PIC 9(2).
+           02 FILLER PIC X(1) VALUE '/'.
+           02 REP-LINEA1-FECHA-AAAA PIC 9(4).
+
+       01 REP-TITULO.
+           02 FILLER PIC X(12) VALUE SPACES.
+           02 PARTE-1 PIC X(56) VALUE 'Consultores con horas mensuales
+      -                                'por encima del umbral'.
+           02 FILLER PIC X(12) VALUE SPACES.
+
+       01 REP-HEADER-TABLA.
+           02 FILLER PIC X(80) VALUE 'Consultor           Nro   Mes  Ho
+      -        'ras  Umbral'.
+
+       01 REP-LINEA-TABLA.
+           02 REP-NOMBRE PIC X(25).
+           02 FILLER PIC X(1) VALUE SPACES.
+           02 REP-NUMERO PIC X(5).
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 REP-MES PIC 9(2).
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 REP-HORAS PIC 9(4).
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 REP-UMBRAL PIC 9(4).
+
+       77 LINEA-RECTA PIC X(80) VALUE ALL '-'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM ABRIR-ARCHIVOS.
+           PERFORM LEER-PARAMETROS.
+           PERFORM INICIALIZAR-TABLA-CONSULTORES.
+           PERFORM LEER-TIEMPOS.
+           PERFORM PROCESAR-TIEMPOS UNTIL FS-TIEMPOS = '10'.
+           PERFORM IMPRIMIR-REPORTE.
+           PERFORM CERRAR-ARCHIVOS.
+           STOP RUN.
+
+       ABRIR-ARCHIVOS.
+               OPEN INPUT TIEMPOS.
+               IF FS-TIEMPOS NOT = ZERO
+                   DISPLAY 'ERROR AL ABRIR TIMES FS: ' FS-TIEMPOS
+                   PERFORM CERRAR-ARCHIVOS
+                   STOP RUN.
+               OPEN INPUT CONSULTORES.
+               IF FS-CONSULTORES NOT = ZERO
+                   DISPLAY 'ERROR AL ABRIR CONSULTORES FS: '
+                           FS-CONSULTORES
+                   PERFORM CERRAR-ARCHIVOS
+                   STOP RUN.
+               OPEN OUTPUT SOBRECARGA.
+               IF FS-SOBRECARGA NOT = ZERO
+                   DISPLAY 'ERROR AL ABRIR SOBRECARGA FS: '
+                           FS-SOBRECARGA
+                   PERFORM CERRAR-ARCHIVOS
+                   STOP RUN.
+
+       LEER-PARAMETROS.
+               OPEN INPUT PARAMETROS-TP1C.
+               IF FS-PARAMETROS = ZERO
+                   READ PARAMETROS-TP1C
+                   CLOSE PARAMETROS-TP1C
+                   IF FS-PARAMETROS = ZERO
+                       MOVE PARAM-UMBRAL-HORAS TO UMBRAL-HORAS.
+
+       INICIALIZAR-TABLA-CONSULTORES.
+               PERFORM LEER-CONSULTORES.
+               PERFORM CARGAR-CONSULTOR VARYING IND-CONS FROM 1 BY 1
+                       UNTIL FS-CONSULTORES = '10'
+                       OR IND-CONS > 50.
+               COMPUTE CANT-CONSULTORES = IND-CONS - 1.
+
+       LEER-CONSULTORES.
+               READ CONSULTORES.
+               IF FS-CONSULTORES NOT = ZERO AND '10'
+                   DISPLAY 'ERROR AL LEER CONSULTORES FS: '
+                           FS-CONSULTORES
+                   PERFORM CERRAR-ARCHIVOS
+                   STOP RUN.
+
+       CARGAR-CONSULTOR.
+               MOVE CONS-NUMERO TO NUMERO(IND-CONS).
+               MOVE CONS-NOMBRE TO NOMBRE(IND-CONS).
+               PERFORM LEER-CONSULTORES.
+
+       LEER-TIEMPOS.
+               READ TIEMPOS.
+               IF FS-TIEMPOS NOT = ZERO AND '10'
+                   DISPLAY 'ERROR AL LEER TIMES FS: ' FS-TIEMPOS
+                   PERFORM CERRAR-ARCHIVOS
+                   STOP RUN.
+
+       PROCESAR-TIEMPOS.
+               PERFORM OBTENER-INDICE-CONSULTOR.
+               PERFORM ACTUALIZAR-TABLA-TOTAL-CONSULTOR.
+               PERFORM LEER-TIEMPOS.
+
+       OBTENER-INDICE-CONSULTOR.
+               SET IND-CONS TO 1.
+               SEARCH WS-CONSULTOR
+                   AT END DISPLAY 'NO SE ENCONTRO CONSULTOR: '
+                          TIE-NUMERO
+                   WHEN NUMERO(IND-CONS) = TIE-NUMERO
+                   NEXT SENTENCE
+                   END-SEARCH.
+
+       ACTUALIZAR-TABLA-TOTAL-CONSULTOR.
+               MOVE TIE-FECHA-MM TO IND-MES.
+               ADD TIE-HORAS TO
+                   HORAS-ACUM-CONS(IND-CONS,IND-MES).
+
+       IMPRIMIR-REPORTE.
+               PERFORM IMPRIMIR-ENCABEZADO.
+               PERFORM IMPRIMIR-HEADER-TABLA.
+               PERFORM IMPRIMIR-FILA-CONSULTOR
+                       VARYING IND-CONS-REP FROM 1 BY 1
+                       UNTIL IND-CONS-REP > CANT-CONSULTORES.
+
+       IMPRIMIR-ENCABEZADO.
+               MOVE FUNCTION CURRENT-DATE(7:2) TO REP-LINEA1-FECHA-DD.
+               MOVE FUNCTION CURRENT-DATE(5:2) TO REP-LINEA1-FECHA-MM.
+               MOVE FUNCTION CURRENT-DATE(1:4) TO REP-LINEA1-FECHA-AAAA.
+               WRITE LINEA FROM REP-LINEA1.
+               WRITE LINEA FROM REP-TITULO BEFORE 2.
+
+       IMPRIMIR-HEADER-TABLA.
+               WRITE LINEA FROM REP-HEADER-TABLA BEFORE 2.
+               WRITE LINEA FROM LINEA-RECTA.
+
+       IMPRIMIR-FILA-CONSULTOR.
+               PERFORM IMPRIMIR-FILA-MES
+                       VARYING IND-MES-REP FROM 1 BY 1
+                       UNTIL IND-MES-REP > 12.
+
+       IMPRIMIR-FILA-MES.
+               IF HORAS-ACUM-CONS(IND-CONS-REP,IND-MES-REP)
+                   > UMBRAL-HORAS
+                   MOVE NOMBRE(IND-CONS-REP) TO REP-NOMBRE
+                   MOVE NUMERO(IND-CONS-REP) TO REP-NUMERO
+                   MOVE IND-MES-REP TO REP-MES
+                   MOVE HORAS-ACUM-CONS(IND-CONS-REP,IND-MES-REP)
+                       TO REP-HORAS
+                   MOVE UMBRAL-HORAS TO REP-UMBRAL
+                   WRITE LINEA FROM REP-LINEA-TABLA.
+
+       CERRAR-ARCHIVOS.
+               CLOSE TIEMPOS CONSULTORES SOBRECARGA.
+
+       END PROGRAM TP1-PUNTO-C.
