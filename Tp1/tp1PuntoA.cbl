@@ -12,18 +12,34 @@
            DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT NOVTIMES1    ASSIGN TO DISK
+           SELECT NOV-CONTROL  ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS FS-NOV-CONTROL.
+
+           SELECT NOVTIMES1    ASSIGN TO NOV-RUTA-1
                                ORGANIZATION IS LINE SEQUENTIAL
                                FILE STATUS IS FS-NOVTIMES1.
 
-           SELECT NOVTIMES2    ASSIGN TO DISK
+           SELECT NOVTIMES2    ASSIGN TO NOV-RUTA-2
                                ORGANIZATION IS LINE SEQUENTIAL
                                FILE STATUS IS FS-NOVTIMES2.
 
-           SELECT NOVTIMES3    ASSIGN TO DISK
+           SELECT NOVTIMES3    ASSIGN TO NOV-RUTA-3
                                ORGANIZATION IS LINE SEQUENTIAL
                                FILE STATUS IS FS-NOVTIMES3.
 
+           SELECT NOVTIMES4    ASSIGN TO NOV-RUTA-4
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS FS-NOVTIMES4.
+
+           SELECT NOVTIMES5    ASSIGN TO NOV-RUTA-5
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS FS-NOVTIMES5.
+
+           SELECT NOVTIMES6    ASSIGN TO NOV-RUTA-6
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS FS-NOVTIMES6.
+
            SELECT TIEMPOS      ASSIGN TO DISK
                                ORGANIZATION IS LINE SEQUENTIAL
                                FILE STATUS IS FS-TIEMPOS.
@@ -56,11 +72,48 @@
                                ORGANIZATION IS LINE SEQUENTIAL
                                FILE STATUS IS FS-LISTADO.
 
+           SELECT LISTADO-CSV  ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS FS-LISTADO-CSV.
+
+           SELECT EXCEPCIONES ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS FS-EXCEPCIONES.
+
+      * ERRORES-LECTURA es distinto de EXCEPCIONES: EXCEPCIONES registra
+      * rechazos de negocio (consultor/tarifa/empresa/categoria no
+      * encontrados), mientras que ERRORES-LECTURA registra registros
+      * descartados por un file status inesperado al leer un archivo
+      * maestro, para poder saltearlos sin abortar toda la corrida.
+           SELECT ERRORES-LECTURA ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS FS-ERR-LECTURA.
+
+           SELECT CHECKPOINT-TP1A ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS FS-CHECKPOINT.
+
+           SELECT CONTROL-TP1A ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS FS-CONTROL.
+
+           SELECT PARAMETROS-TP1A ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS FS-PARAM-TP1A.
+
        DATA DIVISION.
        FILE SECTION.
-       FD NOVTIMES1 LABEL RECORD IS STANDARD
+       FD NOV-CONTROL LABEL RECORD IS STANDARD
                     VALUE OF FILE-ID IS '/home/lucia/TpAlgo4/Tp1/Archivo
-      -             's de prueba/novTimes1.dat'.
+      -             's de prueba/novControl.dat'.
+       01 NC-REG.
+           03 NC-RUTA PIC X(100).
+
+      * Las rutas de las novedades por oficina se leen de NOV-CONTROL
+      * en tiempo de ejecucion (PERFORM CARGAR-CONTROL-NOVEDADES) y se
+      * asignan dinamicamente a NOVTIMES1 .. NOVTIMES6; el maximo de
+      * oficinas soportadas sin recompilar es 6 (CANT-NOVEDADES).
+       FD NOVTIMES1 LABEL RECORD IS STANDARD.
 
        01 NOV1-REG    .
            03 NOV1-NUMERO PIC X(5).
@@ -71,12 +124,11 @@
            03 NOV1-EMPRESA PIC 9(03).
            03 NOV1-TAREA PIC X(04).
            03 NOV1-HORAS PIC 9(2)V99.
+           03 NOV1-INDICADOR PIC X(01).
            03 NOV1-TIPO PIC 99.
 
 
-       FD NOVTIMES2 LABEL RECORD IS STANDARD
-                    VALUE OF FILE-ID IS '/home/lucia/TpAlgo4/Tp1/Archivo
-      -             's de prueba/novTimes2.dat'.
+       FD NOVTIMES2 LABEL RECORD IS STANDARD.
        01 NOV2-REG    .
            03 NOV2-NUMERO PIC X(5).
            03 NOV2-FECHA.
@@ -86,11 +138,10 @@
            03 NOV2-EMPRESA PIC 9(03).
            03 NOV2-TAREA PIC X(04).
            03 NOV2-HORAS PIC 9(2)V99.
+           03 NOV2-INDICADOR PIC X(01).
            03 NOV2-TIPO PIC 99.
 
-       FD NOVTIMES3 LABEL RECORD IS STANDARD
-                    VALUE OF FILE-ID IS '/home/lucia/TpAlgo4/Tp1/Archivo
-      -             's de prueba/novTimes3.dat'.
+       FD NOVTIMES3 LABEL RECORD IS STANDARD.
        01 NOV3-REG    .
            03 NOV3-NUMERO PIC X(5).
            03 NOV3-FECHA.
@@ -100,8 +151,48 @@
            03 NOV3-EMPRESA PIC 9(03).
            03 NOV3-TAREA PIC X(04).
            03 NOV3-HORAS PIC 9(2)V99.
+           03 NOV3-INDICADOR PIC X(01).
            03 NOV3-TIPO PIC 99.
 
+       FD NOVTIMES4 LABEL RECORD IS STANDARD.
+       01 NOV4-REG    .
+           03 NOV4-NUMERO PIC X(5).
+           03 NOV4-FECHA.
+               05 DIA PIC 9(2).
+               05 MES PIC 9(2).
+               05 ANIO PIC 9(4).
+           03 NOV4-EMPRESA PIC 9(03).
+           03 NOV4-TAREA PIC X(04).
+           03 NOV4-HORAS PIC 9(2)V99.
+           03 NOV4-INDICADOR PIC X(01).
+           03 NOV4-TIPO PIC 99.
+
+       FD NOVTIMES5 LABEL RECORD IS STANDARD.
+       01 NOV5-REG    .
+           03 NOV5-NUMERO PIC X(5).
+           03 NOV5-FECHA.
+               05 DIA PIC 9(2).
+               05 MES PIC 9(2).
+               05 ANIO PIC 9(4).
+           03 NOV5-EMPRESA PIC 9(03).
+           03 NOV5-TAREA PIC X(04).
+           03 NOV5-HORAS PIC 9(2)V99.
+           03 NOV5-INDICADOR PIC X(01).
+           03 NOV5-TIPO PIC 99.
+
+       FD NOVTIMES6 LABEL RECORD IS STANDARD.
+       01 NOV6-REG    .
+           03 NOV6-NUMERO PIC X(5).
+           03 NOV6-FECHA.
+               05 DIA PIC 9(2).
+               05 MES PIC 9(2).
+               05 ANIO PIC 9(4).
+           03 NOV6-EMPRESA PIC 9(03).
+           03 NOV6-TAREA PIC X(04).
+           03 NOV6-HORAS PIC 9(2)V99.
+           03 NOV6-INDICADOR PIC X(01).
+           03 NOV6-TIPO PIC 99.
+
        FD TIEMPOS LABEL RECORD IS STANDARD
                    VALUE OF FILE-ID IS '/home/lucia/TpAlgo4/Tp1/Archivos
       -           ' de prueba/times.dat'.
@@ -127,6 +218,25 @@
            03 TIE-NEW-EMPRESA PIC 9(03).
            03 TIE-NEW-TAREA PIC X(04).
            03 TIE-NEW-HORAS PIC 9(2)V99.
+      * Ocupa la misma posicion que INDICADOR en REG-MIN, para que el
+      * MOVE de grupo (WRITE TIE-NEW-REG FROM REG-MIN) lo traiga al
+      * lugar correcto y trunque TIPO igual que hacia antes; los
+      * registros de TIEMPOS que se re-arrastran sin tocar (WRITE
+      * TIE-NEW-REG FROM TIE-REG) lo dejan en blanco por relleno.
+           03 TIE-NEW-INDICADOR PIC X(01).
+
+      * Registro de cola de TIEMPOS-NEW: se graba una sola vez, al
+      * terminar la corrida completa, con la cantidad de registros y
+      * el total de horas volcados, para que el proximo job que
+      * consuma timesNew.dat (o un auditor) pueda verificar que no se
+      * perdio ni se duplico nada sin tener que re-sumar el archivo a
+      * mano. TRAILER-MARCA no puede coincidir con un TIE-NEW-NUMERO
+      * real, que siempre viene numerico.
+       01 TIE-NEW-TRAILER REDEFINES TIE-NEW-REG.
+           03 TRAILER-MARCA          PIC X(05).
+           03 TRAILER-CANT-REGISTROS PIC 9(07).
+           03 TRAILER-TOTAL-HORAS    PIC 9(09)V99.
+           03 FILLER                 PIC X(02).
 
        FD EMPRESAS LABEL RECORD IS STANDARD
                    VALUE OF FILE-ID IS '/home/lucia/TpAlgo4/Tp1/Archivos
@@ -155,6 +265,7 @@
        01 TAR-REG.
            03 TAR-SRT PIC X(02).
            03 TAR-TIPO PIC 99.
+           03 TAR-VIGENCIA PIC 9(8).
            03 TAR-TARIFA PIC 9(5)V99.
 
        FD TIPOS LABEL RECORD IS STANDARD
@@ -176,14 +287,98 @@
       -           'de prueba/listado.dat'.
        01 LINEA PIC X(80).
 
+       FD LISTADO-CSV LABEL RECORD IS STANDARD
+                  VALUE OF FILE-ID IS '/home/lucia/TpAlgo4/Tp1/Archivos
+      -           ' de prueba/listadoCsv.csv'.
+       01 LINEA-CSV PIC X(150).
+
+      * Excepciones.dat es ahora un archivo unico compartido por todo
+      * el sistema (TP1-PUNTO-A, TP-2 y MANTENER-CONSULTORES), asi que
+      * las tres declaraciones de EXC-REG llevan los mismos campos y
+      * el mismo orden de fecha, aunque cada programa siga con su
+      * propia FD independiente en lugar de una copybook.
+       FD EXCEPCIONES LABEL RECORD IS STANDARD
+                  VALUE OF FILE-ID IS '/home/lucia/TpAlgo4/Archivos de
+      -           'prueba/excepciones.dat'.
+       01 EXC-REG.
+           03 EXC-PROGRAMA PIC X(12).
+           03 EXC-BUSQUEDA PIC X(20).
+           03 EXC-CLAVE    PIC X(20).
+           03 EXC-NUMERO   PIC X(5).
+           03 EXC-FECHA.
+               05 EXC-FECHA-AAAA PIC 9(4).
+               05 EXC-FECHA-MM   PIC 9(2).
+               05 EXC-FECHA-DD   PIC 9(2).
+           03 EXC-EMPRESA  PIC 9(03).
+           03 EXC-CUIT     PIC 9(11).
+
+      * ERRORES-LECTURA.DAT es tambien un archivo unico compartido por
+      * TP1-PUNTO-A, TP1-PUNTO-B, TP-2 y CREAR-INDEXADOS.
+       FD ERRORES-LECTURA LABEL RECORD IS STANDARD
+                  VALUE OF FILE-ID IS '/home/lucia/TpAlgo4/Archivos de
+      -           'prueba/erroresLectura.dat'.
+       01 ERR-LECT-REG.
+           03 ERR-LECT-PROGRAMA PIC X(12).
+           03 ERR-LECT-ARCHIVO  PIC X(15).
+           03 ERR-LECT-FS       PIC XX.
+           03 ERR-LECT-FECHA.
+               05 ERR-LECT-FECHA-AAAA PIC 9(4).
+               05 ERR-LECT-FECHA-MM   PIC 9(2).
+               05 ERR-LECT-FECHA-DD   PIC 9(2).
+
+       FD CHECKPOINT-TP1A LABEL RECORD IS STANDARD
+                  VALUE OF FILE-ID IS '/home/lucia/TpAlgo4/Tp1/Archivos
+      -           ' de prueba/checkpointTp1A.dat'.
+       01 CKP-REG.
+           03 CKP-REG-NUMERO PIC X(5).
+           03 CKP-REG-FECHA  PIC X(8).
+           03 CKP-REG-TOTAL  PIC S9(10)V99.
+           03 CKP-REG-HOJAS  PIC 9(3).
+           03 CKP-REG-CANT   PIC 9(7).
+      * Acompañan el control-total de TIEMPOS-NEW a traves de un
+      * reinicio, igual que CKP-REG-CANT acompaña a CKP-REG-TOTAL.
+           03 CKP-REG-CANT-TIMES-NEW  PIC 9(7).
+           03 CKP-REG-TOTAL-HORAS-NEW PIC 9(9)V99.
+
+      * Control de totales por corrida (control-total balance report):
+      * cada corrida agrega al final una linea con la fecha, el total
+      * general facturado y la cantidad de registros que lo componen,
+      * para poder comparar una corrida contra la anterior.
+       FD CONTROL-TP1A LABEL RECORD IS STANDARD
+                  VALUE OF FILE-ID IS '/home/lucia/TpAlgo4/Tp1/Archivos
+      -           ' de prueba/controlTp1A.dat'.
+       01 CTL-REG.
+           03 CTL-REG-FECHA          PIC X(8).
+           03 CTL-REG-TOTAL-IMPORTE  PIC S9(10)V99.
+           03 CTL-REG-CANT-REGISTROS PIC 9(7).
+
+      * Renglones por hoja para el listado impreso, en lugar de venir
+      * fijos en el programa; ausente el archivo se preserva el valor
+      * historico de 60.
+       FD PARAMETROS-TP1A LABEL RECORD IS STANDARD
+                   VALUE OF FILE-ID IS '/home/lucia/TpAlgo4/Tp1/Archivos
+      -            ' de prueba/parametrosTp1A.dat'.
+       01 PARAM-TP1A-REG.
+           03 PARAM-LINEAS-POR-PAGINA PIC 999.
+
        WORKING-STORAGE SECTION.
 
+       77 FS-PARAM-TP1A   PIC XX.
+       77 FS-LISTADO-CSV PIC XX.
+       77 FS-EXCEPCIONES PIC XX.
+       77 FS-ERR-LECTURA PIC XX.
+       77 FS-CHECKPOINT  PIC XX.
+       77 FS-CONTROL     PIC XX.
        77 FS-CONSULTORES PIC XX.
        77 FS-TIEMPOS     PIC XX.
        77 FS-TIEMPOS-NEW PIC XX.
+       77 FS-NOV-CONTROL PIC XX.
        77 FS-NOVTIMES1   PIC XX.
        77 FS-NOVTIMES2   PIC XX.
        77 FS-NOVTIMES3   PIC XX.
+       77 FS-NOVTIMES4   PIC XX.
+       77 FS-NOVTIMES5   PIC XX.
+       77 FS-NOVTIMES6   PIC XX.
        77 FS-EMPRESAS    PIC XX.
        77 FS-TARIFAS     PIC XX.
        77 FS-TIPOS       PIC XX.
@@ -195,12 +390,26 @@
                05 NUMERO-EMP PIC 9(03).
                05 RAZON-SOCIAL PIC X(25).
 
+      * Un mismo SRT/TIPO puede traer varias tarifas con distinta
+      * VIGENCIA (ver CARGAR-TARIFAS/BUSCAR-TARIFA-VIGENTE), asi que
+      * ELEMENTO ya no tiene un solo renglon por SRT/TIPO.
        01 TABLA-TARIFAS.
            03 ELEMENTO OCCURS 90 TIMES INDEXED BY IND-TAR.
                05 CATEGORIA PIC X(02).
                05 TIPO-TAR PIC 99.
+               05 VIGENCIA PIC 9(8).
                05 TARIFA PIC 9(5)V99.
 
+       01 FECHA-VIGENCIA-BUSCADA.
+           03 VIG-BUSC-ANIO PIC 9(4).
+           03 VIG-BUSC-MES  PIC 9(2).
+           03 VIG-BUSC-DIA  PIC 9(2).
+       01 FECHA-VIGENCIA-BUSCADA-NUM REDEFINES FECHA-VIGENCIA-BUSCADA
+                                     PIC 9(8).
+       01 IND-TARIFA-VIGENTE      PIC 99 VALUE ZERO.
+       01 VIGENCIA-TARIFA-VIGENTE PIC 9(8) VALUE ZERO.
+       01 TARIFA-VIGENTE-VAL      PIC 9(5)V99 VALUE ZERO.
+
        01 TABLA-TIPOS.
            03 LINEA-TIPO OCCURS 3 TIMES INDEXED BY IND-TIP.
                05 TAB-TIPO PIC X(02).
@@ -214,7 +423,63 @@
        01 ARCHIVO-MINIMO PIC 9.
 
        01 TABLA-FS.
-           03 FS-ARCHIVOS PIC 9 OCCURS 3 TIMES VALUE ZERO.
+           03 FS-ARCHIVOS PIC 9 OCCURS 6 TIMES VALUE ZERO.
+
+      *******************************************************************
+      * Control de novedades por oficina: la cantidad de archivos
+      * activos y sus rutas se leen de NOV-CONTROL en tiempo de
+      * ejecucion en lugar de venir fijas en el programa.
+       01 RUTAS-NOVEDADES.
+           03 NOV-RUTA-1 PIC X(100).
+           03 NOV-RUTA-2 PIC X(100).
+           03 NOV-RUTA-3 PIC X(100).
+           03 NOV-RUTA-4 PIC X(100).
+           03 NOV-RUTA-5 PIC X(100).
+           03 NOV-RUTA-6 PIC X(100).
+
+       01 CANT-NOVEDADES PIC 9 VALUE ZERO.
+       01 CANT-ARCH-EOF  PIC 9 VALUE ZERO.
+       01 IND-NOV        PIC 9.
+       01 IND-NOVACT     PIC 9.
+
+      *******************************************************************
+      * Control de reinicio: si CHECKPOINT-TP1A trae un registro de una
+      * corrida anterior interrumpida, el job vuelve a recorrer el
+      * merge desde el principio pero no reescribe TIMES NEW ni el
+      * listado hasta pasar el ultimo consultor grabado.
+       01 REINICIO-ACTIVO PIC X VALUE 'N'.
+           88 HAY-REINICIO VALUE 'S'.
+       01 CKP-NUMERO-ANT  PIC X(5) VALUE SPACES.
+
+      *******************************************************************
+      * Control-total de la corrida (control-total balance report):
+      * CANT-REGISTROS-GRAL acompaña a TOTAL-GRAL-IMPORTE en cada
+      * registro de CONTROL-TP1A y en el checkpoint para que un
+      * reinicio no pierda la cuenta de registros ya facturados.
+       01 CANT-REGISTROS-GRAL PIC 9(7) VALUE ZERO.
+
+      * Control-total de TIEMPOS-NEW: cantidad de registros y total de
+      * horas volcados en la corrida, para el TIE-NEW-TRAILER que se
+      * graba al final del archivo.
+       01 CANT-REGISTROS-TIMES-NEW PIC 9(7) VALUE ZERO.
+       01 TOTAL-HORAS-TIMES-NEW    PIC 9(9)V99 VALUE ZERO.
+
+       01 CTL-REG-ANTERIOR.
+           03 CTL-FECHA-ANT          PIC X(8).
+           03 CTL-TOTAL-IMPORTE-ANT  PIC S9(10)V99.
+           03 CTL-CANT-REGISTROS-ANT PIC 9(7).
+       01 HUBO-CONTROL-ANTERIOR PIC X VALUE 'N'.
+           88 HAY-CONTROL-ANTERIOR VALUE 'S'.
+       01 DIFERENCIA-IMPORTE PIC S9(10)V99.
+       01 DIFERENCIA-PORCENTUAL PIC S9(5)V9(4).
+
+       01 TABLA-NOV-ACTUAL.
+           03 NOV-ACTUAL OCCURS 6 TIMES.
+               05 NOVACT-NUMERO PIC X(5).
+               05 NOVACT-FECHA.
+                   07 NOVACT-DIA  PIC 9(2).
+                   07 NOVACT-MES  PIC 9(2).
+                   07 NOVACT-ANIO PIC 9(4).
 
        01 REG-MIN.
            03 NUMERO PIC X(5).
@@ -225,17 +490,29 @@
            03 EMPRESA PIC 9(03).
            03 TAREA PIC X(04).
            03 HORAS PIC 9(2)V99.
+      * Marca las novedades de reversa/correccion que anulan horas ya
+      * facturadas en una corrida anterior; ocupa la misma posicion en
+      * los seis NOVx-REG para que el MOVE de grupo hacia REG-MIN la
+      * traiga siempre al mismo lugar.
+           03 INDICADOR PIC X(01).
+               88 ES-REVERSA VALUE 'R'.
            03 TIPO PIC 99.
 
-       01 IMPORTE-AUX PIC 9(10)V99.
-       01 TOTAL-GRAL-IMPORTE PIC 9(10)V99 VALUE ZERO.
+       01 IMPORTE-AUX PIC S9(10)V99.
+       01 TOTAL-GRAL-IMPORTE PIC S9(10)V99 VALUE ZERO.
        01 TOTAL-HOJAS PIC 9(3) VALUE ZEROES.
-       01 TOTAL-CONS-IMPORTE PIC 9(8)9V99 VALUE ZERO.
-       01 TOTAL-CONS-HS PIC 9(3)9V99 VALUE ZERO.
-       01 TOTAL-FECHA-IMPORTE PIC 9(7)9V99 VALUE ZERO.
-       01 TOTAL-FECHA-HS PIC 999V99 VALUE ZERO.
-       01 TOTAL-LINEAS PIC 99 VALUE ZERO.
+       01 TOTAL-CONS-IMPORTE PIC S9(8)9V99 VALUE ZERO.
+       01 TOTAL-CONS-HS PIC S9(3)9V99 VALUE ZERO.
+       01 TOTAL-FECHA-IMPORTE PIC S9(7)9V99 VALUE ZERO.
+       01 TOTAL-FECHA-HS PIC S999V99 VALUE ZERO.
+       01 TOTAL-LINEAS PIC 999 VALUE ZERO.
        01 LINEAS-TABLA PIC 999 VALUE ZERO.
+       01 CANT-EXCEPCIONES PIC 9(5) VALUE ZERO.
+
+      * Renglones por hoja leidos de PARAMETROS-TP1A en lugar de venir
+      * fijos en el programa; ausente el archivo se preserva el valor
+      * historico de 60.
+       01 LINEAS-POR-PAGINA PIC 999 VALUE 60.
 
        01 FECHA-INV1.
            03 ANIO PIC 9(4).
@@ -284,6 +561,7 @@
            02 FILLER PIC X(9) VALUE 'Tarifa'.
            02 FILLER PIC X(8) VALUE 'Horas'.
            02 FILLER PIC X(12) VALUE 'Importe'.
+           02 FILLER PIC X(4) VALUE 'Rev'.
 
        01 REP-FILA-TABLA.
            02 REP-TABLA-DIA PIC X(2) VALUE ZERO.
@@ -308,26 +586,29 @@
            02 REP-TABLA-HS PIC Z9V99 VALUE ZERO.
            02 FILLER PIC X VALUE SPACES.
 
-           02 REP-TABLA-IMPORTE PIC zzzzzzz,zz.
+           02 REP-TABLA-IMPORTE PIC -zzzzzz,zz.
+           02 FILLER PIC X VALUE SPACES.
+
+           02 REP-TABLA-IND PIC X(3) VALUE SPACES.
 
        01 REP-TOTALES-FECHA.
            02 FILLER PIC X(17) VALUE 'Totales por fecha'.
            02 FILLER PIC X(43) VALUE SPACES.
-           02 REP-TOTAL-FECHA-HS PIC ZZ9V99 VALUE ZERO.
+           02 REP-TOTAL-FECHA-HS PIC -Z9V99 VALUE ZERO.
            02 FILLER PIC X(3) VALUE SPACES.
-           02 REP-TOTAL-FECHA-IMP PIC Z(7)9V99.
+           02 REP-TOTAL-FECHA-IMP PIC -Z(6)9V99.
 
        01 REP-TOTALES-CONS.
            02 FILLER PIC X(21) VALUE 'Totales por Consultor'.
            02 FILLER PIC X(38) VALUE SPACES.
-           02 REP-TOTAL-CONS-HS PIC ZZZ9V99 VALUE ZERO.
+           02 REP-TOTAL-CONS-HS PIC -ZZ9V99 VALUE ZERO.
            02 FILLER PIC X(2) VALUE SPACES.
-           02 REP-TOTAL-CONS-IMP PIC Z(8)9V99.
+           02 REP-TOTAL-CONS-IMP PIC -Z(7)9V99.
 
        01 REP-TOTALES-GRAL.
            02 FILLER PIC X(21) VALUE 'Total general'.
            02 FILLER PIC X(46) VALUE SPACES.
-           02 REP-TOTAL-GRAL-IMPORTE PIC Z(9)9V99 VALUE ZERO.
+           02 REP-TOTAL-GRAL-IMPORTE PIC -Z(8)9V99 VALUE ZERO.
 
        01 LINEA-VACIA PIC X(80) VALUE SPACES.
        01 LINEA-GUION PIC X(80) VALUE ALL "-".
@@ -341,6 +622,9 @@
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
+           PERFORM CARGAR-CONTROL-NOVEDADES.
+           PERFORM LEER-PARAMETROS-TP1A.
+           PERFORM LEER-CHECKPOINT-REINICIO.
            PERFORM ABRIR-ARCHIVOS.
            PERFORM LEER-ARCHIVOS.
            PERFORM CARGAR-TABLAS.
@@ -348,15 +632,149 @@
       *     MOVE NUMERO IN REG-MIN TO NUMERO-MIN-ANT.
       *     MOVE FECHA IN REG-MIN TO FECHA-MIN-ANT.
            PERFORM AVANZAR-CONSULTOR.
-           PERFORM PROCESAMIENTO-GRAL UNTIL FS-NOVTIMES1 = '10'
-               AND FS-NOVTIMES2 = '10'
-               AND FS-NOVTIMES3 = '10'.
+           PERFORM PROCESAMIENTO-GRAL UNTIL
+               CANT-ARCH-EOF = CANT-NOVEDADES.
       * CHEQUEAR SI ESTO ESTÁ BIEN: AVANZAR HASTA TERMINAR TIMES
            PERFORM AVANZAR-TIMES UNTIL FS-TIEMPOS = '10'.
            PERFORM IMPRIMIR-TOTAL-GRAL.
+           DISPLAY "EXCEPCIONES REGISTRADAS: " CANT-EXCEPCIONES.
+           PERFORM COMPARAR-CONTROL-TOTALES.
+           PERFORM GRABAR-CONTROL-TOTALES.
+           PERFORM ESCRIBIR-TRAILER-TIMES-NEW.
+           PERFORM BORRAR-CHECKPOINT.
            PERFORM CERRAR-ARCHIVOS.
            STOP RUN.
 
+       LEER-PARAMETROS-TP1A.
+           OPEN INPUT PARAMETROS-TP1A.
+           IF FS-PARAM-TP1A = ZERO
+               READ PARAMETROS-TP1A
+               CLOSE PARAMETROS-TP1A
+               IF FS-PARAM-TP1A = ZERO
+                   MOVE PARAM-LINEAS-POR-PAGINA TO LINEAS-POR-PAGINA.
+
+      *******************************************************************
+       LEER-CHECKPOINT-REINICIO.
+           MOVE 'N' TO REINICIO-ACTIVO.
+           OPEN INPUT CHECKPOINT-TP1A.
+           IF FS-CHECKPOINT = ZERO
+               READ CHECKPOINT-TP1A
+               CLOSE CHECKPOINT-TP1A
+               IF FS-CHECKPOINT = ZERO
+                   MOVE 'S' TO REINICIO-ACTIVO
+                   MOVE CKP-REG-NUMERO TO CKP-NUMERO-ANT
+                   MOVE CKP-REG-TOTAL TO TOTAL-GRAL-IMPORTE
+                   MOVE CKP-REG-HOJAS TO TOTAL-HOJAS
+                   MOVE CKP-REG-CANT TO CANT-REGISTROS-GRAL
+                   MOVE CKP-REG-CANT-TIMES-NEW
+                       TO CANT-REGISTROS-TIMES-NEW
+                   MOVE CKP-REG-TOTAL-HORAS-NEW TO TOTAL-HORAS-TIMES-NEW
+                   DISPLAY "REINICIANDO DESDE EL CONSULTOR: "
+                       CKP-NUMERO-ANT.
+
+       GRABAR-CHECKPOINT.
+           IF NOT HAY-REINICIO
+               MOVE NUMERO-MIN-ANT TO CKP-REG-NUMERO
+               MOVE FECHA-MIN-ANT TO CKP-REG-FECHA
+               MOVE TOTAL-GRAL-IMPORTE TO CKP-REG-TOTAL
+               MOVE TOTAL-HOJAS TO CKP-REG-HOJAS
+               MOVE CANT-REGISTROS-GRAL TO CKP-REG-CANT
+               MOVE CANT-REGISTROS-TIMES-NEW TO CKP-REG-CANT-TIMES-NEW
+               MOVE TOTAL-HORAS-TIMES-NEW TO CKP-REG-TOTAL-HORAS-NEW
+               OPEN OUTPUT CHECKPOINT-TP1A
+               WRITE CKP-REG
+               CLOSE CHECKPOINT-TP1A.
+
+       BORRAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-TP1A.
+           CLOSE CHECKPOINT-TP1A.
+
+       VERIFICAR-FIN-REINICIO.
+           IF HAY-REINICIO AND NUMERO IN REG-MIN > CKP-NUMERO-ANT
+               MOVE 'N' TO REINICIO-ACTIVO.
+
+      *******************************************************************
+      * Control-total balance report: lee el ultimo renglon grabado en
+      * CONTROL-TP1A por la corrida anterior (si existe) para poder
+      * compararlo con el total de esta corrida.
+       COMPARAR-CONTROL-TOTALES.
+           MOVE 'N' TO HUBO-CONTROL-ANTERIOR.
+           OPEN INPUT CONTROL-TP1A.
+           IF FS-CONTROL = ZERO
+               PERFORM LEER-CONTROL-ANTERIOR
+                   UNTIL FS-CONTROL = '10'
+               CLOSE CONTROL-TP1A.
+
+           IF HAY-CONTROL-ANTERIOR
+               COMPUTE DIFERENCIA-IMPORTE =
+                   TOTAL-GRAL-IMPORTE - CTL-TOTAL-IMPORTE-ANT
+               IF CTL-TOTAL-IMPORTE-ANT NOT = ZERO
+                   COMPUTE DIFERENCIA-PORCENTUAL ROUNDED =
+                       (DIFERENCIA-IMPORTE / CTL-TOTAL-IMPORTE-ANT)
+                       * 100
+                   IF DIFERENCIA-PORCENTUAL > 10
+                       OR DIFERENCIA-PORCENTUAL < -10
+                       DISPLAY "ADVERTENCIA: EL TOTAL GENERAL VARIO "
+                           DIFERENCIA-PORCENTUAL
+                           "% RESPECTO DE LA CORRIDA ANTERIOR ("
+                           CTL-FECHA-ANT ": " CTL-TOTAL-IMPORTE-ANT
+                           " / " CTL-CANT-REGISTROS-ANT " REGISTROS)".
+
+       LEER-CONTROL-ANTERIOR.
+           READ CONTROL-TP1A.
+           IF FS-CONTROL = ZERO
+               MOVE 'S' TO HUBO-CONTROL-ANTERIOR
+               MOVE CTL-REG-FECHA TO CTL-FECHA-ANT
+               MOVE CTL-REG-TOTAL-IMPORTE TO CTL-TOTAL-IMPORTE-ANT
+               MOVE CTL-REG-CANT-REGISTROS TO CTL-CANT-REGISTROS-ANT.
+
+       GRABAR-CONTROL-TOTALES.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO CTL-REG-FECHA.
+           MOVE TOTAL-GRAL-IMPORTE TO CTL-REG-TOTAL-IMPORTE.
+           MOVE CANT-REGISTROS-GRAL TO CTL-REG-CANT-REGISTROS.
+           OPEN EXTEND CONTROL-TP1A.
+           IF FS-CONTROL = '35'
+               OPEN OUTPUT CONTROL-TP1A.
+           WRITE CTL-REG.
+           CLOSE CONTROL-TP1A.
+
+      *******************************************************************
+       CARGAR-CONTROL-NOVEDADES.
+           OPEN INPUT NOV-CONTROL.
+           IF FS-NOV-CONTROL NOT = ZERO
+               DISPLAY "ERROR AL ABRIR NOV-CONTROL FS: " FS-NOV-CONTROL
+               STOP RUN.
+           PERFORM LEER-NOV-CONTROL.
+           PERFORM ACUMULAR-RUTA-NOVEDAD UNTIL FS-NOV-CONTROL = '10'.
+           CLOSE NOV-CONTROL.
+
+       LEER-NOV-CONTROL.
+           READ NOV-CONTROL.
+           IF FS-NOV-CONTROL NOT = ZERO AND '10'
+               DISPLAY "ERROR AL LEER NOV-CONTROL FS: " FS-NOV-CONTROL
+               STOP RUN.
+
+       ACUMULAR-RUTA-NOVEDAD.
+           ADD 1 TO CANT-NOVEDADES.
+           EVALUATE CANT-NOVEDADES
+               WHEN 1 MOVE NC-RUTA TO NOV-RUTA-1
+               WHEN 2 MOVE NC-RUTA TO NOV-RUTA-2
+               WHEN 3 MOVE NC-RUTA TO NOV-RUTA-3
+               WHEN 4 MOVE NC-RUTA TO NOV-RUTA-4
+               WHEN 5 MOVE NC-RUTA TO NOV-RUTA-5
+               WHEN 6 MOVE NC-RUTA TO NOV-RUTA-6
+      * NOV-CONTROL trae mas de 6 oficinas, el maximo soportado sin
+      * recompilar (ver comentario junto a CANT-NOVEDADES): se
+      * descarta esta ruta y se avisa por consola en lugar de perderla
+      * en silencio; CANT-NOVEDADES vuelve a 6 para no correr los
+      * indices de ABRIR-NOVEDAD/las tablas NOVTIMES1-6.
+               WHEN OTHER
+                   DISPLAY "ADVERTENCIA: NOV-CONTROL TRAE MAS DE 6 "
+                       "OFICINAS, SE DESCARTA LA RUTA " NC-RUTA
+                   SUBTRACT 1 FROM CANT-NOVEDADES
+           END-EVALUATE.
+           PERFORM LEER-NOV-CONTROL.
+
       *******************************************************************
        ABRIR-ARCHIVOS.
            OPEN INPUT TIEMPOS.
@@ -364,26 +782,16 @@
                DISPLAY "ERROR AL ABRIR TIMES FS: " FS-TIEMPOS
                PERFORM CERRAR-ARCHIVOS
                STOP RUN.
-           OPEN OUTPUT TIEMPOS-NEW.
+           IF HAY-REINICIO
+               OPEN EXTEND TIEMPOS-NEW
+           ELSE
+               OPEN OUTPUT TIEMPOS-NEW.
            IF FS-TIEMPOS-NEW NOT = ZERO
                DISPLAY "ERROR AL ABRIR TIMES NEW FS: " FS-TIEMPOS-NEW
                PERFORM CERRAR-ARCHIVOS
                STOP RUN.
-           OPEN INPUT NOVTIMES1.
-           IF FS-NOVTIMES1 NOT = ZERO
-               DISPLAY "ERROR AL ABRIR NOVTIMES1 FS: " FS-NOVTIMES1
-               PERFORM CERRAR-ARCHIVOS
-               STOP RUN.
-           OPEN INPUT NOVTIMES2.
-           IF FS-NOVTIMES2 NOT = ZERO
-               DISPLAY "ERROR AL ABRIR NOVTIMES2 FS: " FS-NOVTIMES2
-               PERFORM CERRAR-ARCHIVOS
-               STOP RUN.
-           OPEN INPUT NOVTIMES3.
-           IF FS-NOVTIMES3 NOT = ZERO
-               DISPLAY "ERROR AL ABRIR NOVTIMES3 FS: " FS-NOVTIMES3
-               PERFORM CERRAR-ARCHIVOS
-               STOP RUN.
+           PERFORM ABRIR-NOVEDAD VARYING IND-NOV FROM 1 BY 1
+               UNTIL IND-NOV > CANT-NOVEDADES.
            OPEN INPUT CONSULTORES.
            IF FS-CONSULTORES NOT = ZERO
                DISPLAY "ERROR AL ABRIR CONSULTORES FS: " FS-CONSULTORES
@@ -409,18 +817,100 @@
                DISPLAY "ERROR AL ABRIR CATEGORIAS FS: " FS-CATEGORIAS
                PERFORM CERRAR-ARCHIVOS
                STOP RUN.
-           OPEN OUTPUT LISTADO.
+           IF HAY-REINICIO
+               OPEN EXTEND LISTADO
+           ELSE
+               OPEN OUTPUT LISTADO.
            IF FS-LISTADO NOT = ZERO
                DISPLAY "ERROR AL ABRIR LISTADO FS: " FS-LISTADO
                PERFORM CERRAR-ARCHIVOS
                STOP RUN.
+           IF HAY-REINICIO
+               OPEN EXTEND LISTADO-CSV
+           ELSE
+               OPEN OUTPUT LISTADO-CSV.
+           IF FS-LISTADO-CSV NOT = ZERO
+               DISPLAY "ERROR AL ABRIR LISTADO CSV FS: " FS-LISTADO-CSV
+               PERFORM CERRAR-ARCHIVOS
+               STOP RUN.
+      * EXCEPCIONES es ahora compartido entre programas, asi que se
+      * abre siempre en modo EXTEND -sin importar HAY-REINICIO- y solo
+      * cae a OUTPUT si todavia no existe.
+           OPEN EXTEND EXCEPCIONES.
+           IF FS-EXCEPCIONES = '35'
+               OPEN OUTPUT EXCEPCIONES.
+           IF FS-EXCEPCIONES NOT = ZERO
+               DISPLAY "ERROR AL ABRIR EXCEPCIONES FS: " FS-EXCEPCIONES
+               PERFORM CERRAR-ARCHIVOS
+               STOP RUN.
+      * ERRORES-LECTURA tambien es compartido: mismo criterio de
+      * apertura que EXCEPCIONES.
+           OPEN EXTEND ERRORES-LECTURA.
+           IF FS-ERR-LECTURA = '35'
+               OPEN OUTPUT ERRORES-LECTURA.
+           IF FS-ERR-LECTURA NOT = ZERO
+               DISPLAY "ERROR AL ABRIR ERRORES LECTURA FS: "
+                   FS-ERR-LECTURA
+               PERFORM CERRAR-ARCHIVOS
+               STOP RUN.
+
+       ABRIR-NOVEDAD.
+           EVALUATE IND-NOV
+               WHEN 1 PERFORM ABRIR-NOVTIMES1
+               WHEN 2 PERFORM ABRIR-NOVTIMES2
+               WHEN 3 PERFORM ABRIR-NOVTIMES3
+               WHEN 4 PERFORM ABRIR-NOVTIMES4
+               WHEN 5 PERFORM ABRIR-NOVTIMES5
+               WHEN 6 PERFORM ABRIR-NOVTIMES6
+           END-EVALUATE.
+
+       ABRIR-NOVTIMES1.
+           OPEN INPUT NOVTIMES1.
+           IF FS-NOVTIMES1 NOT = ZERO
+               DISPLAY "ERROR AL ABRIR NOVTIMES1 FS: " FS-NOVTIMES1
+               PERFORM CERRAR-ARCHIVOS
+               STOP RUN.
+
+       ABRIR-NOVTIMES2.
+           OPEN INPUT NOVTIMES2.
+           IF FS-NOVTIMES2 NOT = ZERO
+               DISPLAY "ERROR AL ABRIR NOVTIMES2 FS: " FS-NOVTIMES2
+               PERFORM CERRAR-ARCHIVOS
+               STOP RUN.
+
+       ABRIR-NOVTIMES3.
+           OPEN INPUT NOVTIMES3.
+           IF FS-NOVTIMES3 NOT = ZERO
+               DISPLAY "ERROR AL ABRIR NOVTIMES3 FS: " FS-NOVTIMES3
+               PERFORM CERRAR-ARCHIVOS
+               STOP RUN.
+
+       ABRIR-NOVTIMES4.
+           OPEN INPUT NOVTIMES4.
+           IF FS-NOVTIMES4 NOT = ZERO
+               DISPLAY "ERROR AL ABRIR NOVTIMES4 FS: " FS-NOVTIMES4
+               PERFORM CERRAR-ARCHIVOS
+               STOP RUN.
+
+       ABRIR-NOVTIMES5.
+           OPEN INPUT NOVTIMES5.
+           IF FS-NOVTIMES5 NOT = ZERO
+               DISPLAY "ERROR AL ABRIR NOVTIMES5 FS: " FS-NOVTIMES5
+               PERFORM CERRAR-ARCHIVOS
+               STOP RUN.
+
+       ABRIR-NOVTIMES6.
+           OPEN INPUT NOVTIMES6.
+           IF FS-NOVTIMES6 NOT = ZERO
+               DISPLAY "ERROR AL ABRIR NOVTIMES6 FS: " FS-NOVTIMES6
+               PERFORM CERRAR-ARCHIVOS
+               STOP RUN.
 
       *******************************************************************
        LEER-ARCHIVOS.
            PERFORM LEER-TIEMPOS.
-           PERFORM LEER-NOVTIMES1.
-           PERFORM LEER-NOVTIMES2.
-           PERFORM LEER-NOVTIMES3.
+           PERFORM LEER-NOVEDAD VARYING IND-NOVACT FROM 1 BY 1
+               UNTIL IND-NOVACT > CANT-NOVEDADES.
            PERFORM LEER-CONSULTORES.
            PERFORM LEER-EMPRESAS.
            PERFORM LEER-TARIFAS.
@@ -429,73 +919,218 @@
 
        LEER-TIEMPOS.
            READ TIEMPOS.
-           IF FS-TIEMPOS NOT = ZERO AND '10'
-               DISPLAY "ERROR AL LEER TIMES FS: " FS-TIEMPOS
-               PERFORM CERRAR-ARCHIVOS
-               STOP RUN.
+           PERFORM SALTAR-REGISTRO-TIEMPOS
+               UNTIL FS-TIEMPOS = ZERO OR FS-TIEMPOS = '10'.
+
+      * Un registro de TIEMPOS con file status inesperado se descarta y
+      * se pasa al siguiente en lugar de abortar toda la corrida.
+       SALTAR-REGISTRO-TIEMPOS.
+           DISPLAY "ERROR AL LEER TIMES FS: " FS-TIEMPOS
+               " - REGISTRO DESCARTADO"
+           MOVE 'TIEMPOS' TO ERR-LECT-ARCHIVO
+           MOVE FS-TIEMPOS TO ERR-LECT-FS
+           PERFORM REGISTRAR-ERROR-LECTURA
+           READ TIEMPOS.
+
+       LEER-NOVEDAD.
+           EVALUATE IND-NOVACT
+               WHEN 1 PERFORM LEER-NOVTIMES1
+               WHEN 2 PERFORM LEER-NOVTIMES2
+               WHEN 3 PERFORM LEER-NOVTIMES3
+               WHEN 4 PERFORM LEER-NOVTIMES4
+               WHEN 5 PERFORM LEER-NOVTIMES5
+               WHEN 6 PERFORM LEER-NOVTIMES6
+           END-EVALUATE.
 
        LEER-NOVTIMES1.
            READ NOVTIMES1.
-           IF FS-NOVTIMES1 NOT = ZERO AND '10'
-               DISPLAY "ERROR AL LEER NOVTIMES1 FS: " FS-NOVTIMES1
-               PERFORM CERRAR-ARCHIVOS
-               STOP RUN.
+           PERFORM SALTAR-REGISTRO-NOVTIMES1
+               UNTIL FS-NOVTIMES1 = ZERO OR FS-NOVTIMES1 = '10'.
            IF FS-NOVTIMES1 = '10'
-               MOVE 1 TO FS-ARCHIVOS(1).
+               MOVE 1 TO FS-ARCHIVOS(1)
+               ADD 1 TO CANT-ARCH-EOF
+           ELSE
+               MOVE NOV1-NUMERO TO NOVACT-NUMERO(1)
+               MOVE NOV1-FECHA TO NOVACT-FECHA(1).
+
+       SALTAR-REGISTRO-NOVTIMES1.
+           DISPLAY "ERROR AL LEER NOVTIMES1 FS: " FS-NOVTIMES1
+               " - REGISTRO DESCARTADO"
+           MOVE 'NOVTIMES1' TO ERR-LECT-ARCHIVO
+           MOVE FS-NOVTIMES1 TO ERR-LECT-FS
+           PERFORM REGISTRAR-ERROR-LECTURA
+           READ NOVTIMES1.
 
        LEER-NOVTIMES2.
            READ NOVTIMES2.
-           IF FS-NOVTIMES2 NOT = ZERO AND '10'
-               DISPLAY "ERROR AL LEER NOVTIMES2 FS: " FS-NOVTIMES2
-               PERFORM CERRAR-ARCHIVOS
-               STOP RUN.
+           PERFORM SALTAR-REGISTRO-NOVTIMES2
+               UNTIL FS-NOVTIMES2 = ZERO OR FS-NOVTIMES2 = '10'.
            IF FS-NOVTIMES2 = '10'
-               MOVE 1 TO FS-ARCHIVOS(2).
+               MOVE 1 TO FS-ARCHIVOS(2)
+               ADD 1 TO CANT-ARCH-EOF
+           ELSE
+               MOVE NOV2-NUMERO TO NOVACT-NUMERO(2)
+               MOVE NOV2-FECHA TO NOVACT-FECHA(2).
+
+       SALTAR-REGISTRO-NOVTIMES2.
+           DISPLAY "ERROR AL LEER NOVTIMES2 FS: " FS-NOVTIMES2
+               " - REGISTRO DESCARTADO"
+           MOVE 'NOVTIMES2' TO ERR-LECT-ARCHIVO
+           MOVE FS-NOVTIMES2 TO ERR-LECT-FS
+           PERFORM REGISTRAR-ERROR-LECTURA
+           READ NOVTIMES2.
 
        LEER-NOVTIMES3.
            READ NOVTIMES3.
-           IF FS-NOVTIMES3 NOT = ZERO AND '10'
-               DISPLAY "ERROR AL LEER NOVTIMES3 FS: " FS-NOVTIMES3
-               PERFORM CERRAR-ARCHIVOS
-               STOP RUN.
+           PERFORM SALTAR-REGISTRO-NOVTIMES3
+               UNTIL FS-NOVTIMES3 = ZERO OR FS-NOVTIMES3 = '10'.
            IF FS-NOVTIMES3 = '10'
-               MOVE 1 TO FS-ARCHIVOS(3).
+               MOVE 1 TO FS-ARCHIVOS(3)
+               ADD 1 TO CANT-ARCH-EOF
+           ELSE
+               MOVE NOV3-NUMERO TO NOVACT-NUMERO(3)
+               MOVE NOV3-FECHA TO NOVACT-FECHA(3).
+
+       SALTAR-REGISTRO-NOVTIMES3.
+           DISPLAY "ERROR AL LEER NOVTIMES3 FS: " FS-NOVTIMES3
+               " - REGISTRO DESCARTADO"
+           MOVE 'NOVTIMES3' TO ERR-LECT-ARCHIVO
+           MOVE FS-NOVTIMES3 TO ERR-LECT-FS
+           PERFORM REGISTRAR-ERROR-LECTURA
+           READ NOVTIMES3.
+
+       LEER-NOVTIMES4.
+           READ NOVTIMES4.
+           PERFORM SALTAR-REGISTRO-NOVTIMES4
+               UNTIL FS-NOVTIMES4 = ZERO OR FS-NOVTIMES4 = '10'.
+           IF FS-NOVTIMES4 = '10'
+               MOVE 1 TO FS-ARCHIVOS(4)
+               ADD 1 TO CANT-ARCH-EOF
+           ELSE
+               MOVE NOV4-NUMERO TO NOVACT-NUMERO(4)
+               MOVE NOV4-FECHA TO NOVACT-FECHA(4).
+
+       SALTAR-REGISTRO-NOVTIMES4.
+           DISPLAY "ERROR AL LEER NOVTIMES4 FS: " FS-NOVTIMES4
+               " - REGISTRO DESCARTADO"
+           MOVE 'NOVTIMES4' TO ERR-LECT-ARCHIVO
+           MOVE FS-NOVTIMES4 TO ERR-LECT-FS
+           PERFORM REGISTRAR-ERROR-LECTURA
+           READ NOVTIMES4.
+
+       LEER-NOVTIMES5.
+           READ NOVTIMES5.
+           PERFORM SALTAR-REGISTRO-NOVTIMES5
+               UNTIL FS-NOVTIMES5 = ZERO OR FS-NOVTIMES5 = '10'.
+           IF FS-NOVTIMES5 = '10'
+               MOVE 1 TO FS-ARCHIVOS(5)
+               ADD 1 TO CANT-ARCH-EOF
+           ELSE
+               MOVE NOV5-NUMERO TO NOVACT-NUMERO(5)
+               MOVE NOV5-FECHA TO NOVACT-FECHA(5).
+
+       SALTAR-REGISTRO-NOVTIMES5.
+           DISPLAY "ERROR AL LEER NOVTIMES5 FS: " FS-NOVTIMES5
+               " - REGISTRO DESCARTADO"
+           MOVE 'NOVTIMES5' TO ERR-LECT-ARCHIVO
+           MOVE FS-NOVTIMES5 TO ERR-LECT-FS
+           PERFORM REGISTRAR-ERROR-LECTURA
+           READ NOVTIMES5.
+
+       LEER-NOVTIMES6.
+           READ NOVTIMES6.
+           PERFORM SALTAR-REGISTRO-NOVTIMES6
+               UNTIL FS-NOVTIMES6 = ZERO OR FS-NOVTIMES6 = '10'.
+           IF FS-NOVTIMES6 = '10'
+               MOVE 1 TO FS-ARCHIVOS(6)
+               ADD 1 TO CANT-ARCH-EOF
+           ELSE
+               MOVE NOV6-NUMERO TO NOVACT-NUMERO(6)
+               MOVE NOV6-FECHA TO NOVACT-FECHA(6).
+
+       SALTAR-REGISTRO-NOVTIMES6.
+           DISPLAY "ERROR AL LEER NOVTIMES6 FS: " FS-NOVTIMES6
+               " - REGISTRO DESCARTADO"
+           MOVE 'NOVTIMES6' TO ERR-LECT-ARCHIVO
+           MOVE FS-NOVTIMES6 TO ERR-LECT-FS
+           PERFORM REGISTRAR-ERROR-LECTURA
+           READ NOVTIMES6.
 
        LEER-CONSULTORES.
            READ CONSULTORES.
-           IF FS-CONSULTORES NOT = ZERO AND '10'
-               DISPLAY "ERROR AL LEER CONSULTORES FS: "
-      -            FS-CONSULTORES
-               PERFORM CERRAR-ARCHIVOS
-               STOP RUN.
+           PERFORM SALTAR-REGISTRO-CONSULTORES
+               UNTIL FS-CONSULTORES = ZERO OR FS-CONSULTORES = '10'.
+
+       SALTAR-REGISTRO-CONSULTORES.
+           DISPLAY "ERROR AL LEER CONSULTORES FS: " FS-CONSULTORES
+               " - REGISTRO DESCARTADO"
+           MOVE 'CONSULTORES' TO ERR-LECT-ARCHIVO
+           MOVE FS-CONSULTORES TO ERR-LECT-FS
+           PERFORM REGISTRAR-ERROR-LECTURA
+           READ CONSULTORES.
 
        LEER-EMPRESAS.
            READ EMPRESAS.
-           IF FS-EMPRESAS NOT = ZERO AND '10'
-               DISPLAY "ERROR AL LEER EMPRESAS FS: " FS-EMPRESAS
-               PERFORM CERRAR-ARCHIVOS
-               STOP RUN.
+           PERFORM SALTAR-REGISTRO-EMPRESAS
+               UNTIL FS-EMPRESAS = ZERO OR FS-EMPRESAS = '10'.
+
+       SALTAR-REGISTRO-EMPRESAS.
+           DISPLAY "ERROR AL LEER EMPRESAS FS: " FS-EMPRESAS
+               " - REGISTRO DESCARTADO"
+           MOVE 'EMPRESAS' TO ERR-LECT-ARCHIVO
+           MOVE FS-EMPRESAS TO ERR-LECT-FS
+           PERFORM REGISTRAR-ERROR-LECTURA
+           READ EMPRESAS.
 
        LEER-TARIFAS.
            READ TARIFAS.
-           IF FS-TARIFAS NOT = ZERO AND '10'
-               DISPLAY "ERROR AL LEER TARIFAS FS: " FS-TARIFAS
-               PERFORM CERRAR-ARCHIVOS
-               STOP RUN.
+           PERFORM SALTAR-REGISTRO-TARIFAS
+               UNTIL FS-TARIFAS = ZERO OR FS-TARIFAS = '10'.
+
+       SALTAR-REGISTRO-TARIFAS.
+           DISPLAY "ERROR AL LEER TARIFAS FS: " FS-TARIFAS
+               " - REGISTRO DESCARTADO"
+           MOVE 'TARIFAS' TO ERR-LECT-ARCHIVO
+           MOVE FS-TARIFAS TO ERR-LECT-FS
+           PERFORM REGISTRAR-ERROR-LECTURA
+           READ TARIFAS.
 
        LEER-TIPOS.
            READ TIPOS.
-           IF FS-TIPOS NOT = ZERO AND '10'
-               DISPLAY "ERROR AL LEER TIPOS FS: " FS-TIPOS
-               PERFORM CERRAR-ARCHIVOS
-               STOP RUN.
+           PERFORM SALTAR-REGISTRO-TIPOS
+               UNTIL FS-TIPOS = ZERO OR FS-TIPOS = '10'.
+
+       SALTAR-REGISTRO-TIPOS.
+           DISPLAY "ERROR AL LEER TIPOS FS: " FS-TIPOS
+               " - REGISTRO DESCARTADO"
+           MOVE 'TIPOS' TO ERR-LECT-ARCHIVO
+           MOVE FS-TIPOS TO ERR-LECT-FS
+           PERFORM REGISTRAR-ERROR-LECTURA
+           READ TIPOS.
 
        LEER-CATEGORIAS.
            READ CATEGORIAS.
-           IF FS-CATEGORIAS NOT = ZERO AND '10'
-               DISPLAY "ERROR AL LEER CATEGORIAS FS: " FS-CATEGORIAS
-               PERFORM CERRAR-ARCHIVOS
-               STOP RUN.
+           PERFORM SALTAR-REGISTRO-CATEGORIAS
+               UNTIL FS-CATEGORIAS = ZERO OR FS-CATEGORIAS = '10'.
+
+       SALTAR-REGISTRO-CATEGORIAS.
+           DISPLAY "ERROR AL LEER CATEGORIAS FS: " FS-CATEGORIAS
+               " - REGISTRO DESCARTADO"
+           MOVE 'CATEGORIAS' TO ERR-LECT-ARCHIVO
+           MOVE FS-CATEGORIAS TO ERR-LECT-FS
+           PERFORM REGISTRAR-ERROR-LECTURA
+           READ CATEGORIAS.
+
+      * Graba en ERRORES-LECTURA el detalle de un registro descartado
+      * durante la lectura de un archivo maestro/transaccional; los
+      * campos ERR-LECT-ARCHIVO y ERR-LECT-FS los deja cargados el
+      * parrafo SALTAR-REGISTRO-* que llama a este.
+       REGISTRAR-ERROR-LECTURA.
+           MOVE 'TP1-PUNTO-A' TO ERR-LECT-PROGRAMA.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO ERR-LECT-FECHA-AAAA.
+           MOVE FUNCTION CURRENT-DATE(5:2) TO ERR-LECT-FECHA-MM.
+           MOVE FUNCTION CURRENT-DATE(7:2) TO ERR-LECT-FECHA-DD.
+           WRITE ERR-LECT-REG.
 
       *******************************************************************
        CARGAR-TABLAS.
@@ -515,11 +1150,12 @@
 
        CARGAR-TABLA-TARIFAS.
            PERFORM CARGAR-TARIFAS VARYING IND-TAR FROM 1 BY 1
-               UNTIL FS-TARIFAS = '10'.
+               UNTIL FS-TARIFAS = '10' OR IND-TAR > 90.
 
        CARGAR-TARIFAS.
            MOVE TAR-SRT TO CATEGORIA(IND-TAR).
            MOVE TAR-TIPO TO TIPO-TAR(IND-TAR).
+           MOVE TAR-VIGENCIA TO VIGENCIA(IND-TAR).
            MOVE TAR-TARIFA TO TARIFA(IND-TAR).
            PERFORM LEER-TARIFAS.
 
@@ -543,42 +1179,44 @@
 
       *******************************************************************
        BUSCAR-CLAVE-MINIMA.
-           IF FS-ARCHIVOS(1) NOT = 1
-               MOVE 1 TO ARCHIVO-MINIMO
-               MOVE NOV1-REG TO REG-MIN.
-
-           MOVE ANIO IN REG-MIN TO ANIO IN FECHA-INV1.
-           MOVE MES IN REG-MIN TO MES IN FECHA-INV1.
-           MOVE DIA IN REG-MIN TO DIA IN FECHA-INV1.
-           MOVE ANIO IN NOV2-FECHA TO ANIO IN FECHA-INV2.
-           MOVE MES IN NOV2-FECHA TO MES IN FECHA-INV2.
-           MOVE DIA IN NOV2-FECHA TO DIA IN FECHA-INV2.
-
-           IF FS-ARCHIVOS(2) NOT = 1 AND
-               ( FS-ARCHIVOS(1) = 1 OR
-               NOV2-NUMERO < NUMERO IN REG-MIN OR
-               ( NOV2-NUMERO = NUMERO IN REG-MIN AND
-               FECHA-INV2 < FECHA-INV1 ) )
-
-               MOVE 2 TO ARCHIVO-MINIMO
-               MOVE NOV2-REG TO REG-MIN.
-
-           MOVE ANIO IN REG-MIN TO ANIO IN FECHA-INV1.
-           MOVE MES IN REG-MIN TO MES IN FECHA-INV1.
-           MOVE DIA IN REG-MIN TO DIA IN FECHA-INV1.
-
-           MOVE ANIO IN NOV3-FECHA TO ANIO IN FECHA-INV2.
-           MOVE MES IN NOV3-FECHA TO MES IN FECHA-INV2.
-           MOVE DIA IN NOV3-FECHA TO DIA IN FECHA-INV2.
-
-           IF FS-ARCHIVOS(3) NOT = 1 AND
-               ( ( FS-ARCHIVOS(1) = 1 AND FS-ARCHIVOS(2) = 1 ) OR
-               NOV3-NUMERO < NUMERO IN REG-MIN OR
-               ( NOV3-NUMERO = NUMERO IN REG-MIN AND
-               FECHA-INV2 < FECHA-INV1 ) )
-
-               MOVE 3 TO ARCHIVO-MINIMO
-               MOVE NOV3-REG TO REG-MIN.
+           MOVE ZERO TO ARCHIVO-MINIMO.
+           PERFORM EVALUAR-NOVEDAD-PARA-MINIMA VARYING IND-NOVACT
+               FROM 1 BY 1 UNTIL IND-NOVACT > CANT-NOVEDADES.
+           PERFORM MOVER-GANADOR-A-REG-MIN.
+
+       EVALUAR-NOVEDAD-PARA-MINIMA.
+           IF FS-ARCHIVOS(IND-NOVACT) NOT = 1
+               IF ARCHIVO-MINIMO = ZERO
+                   MOVE IND-NOVACT TO ARCHIVO-MINIMO
+               ELSE
+                   MOVE NOVACT-ANIO(ARCHIVO-MINIMO)
+                       TO ANIO IN FECHA-INV1
+                   MOVE NOVACT-MES(ARCHIVO-MINIMO)
+                       TO MES IN FECHA-INV1
+                   MOVE NOVACT-DIA(ARCHIVO-MINIMO)
+                       TO DIA IN FECHA-INV1
+                   MOVE NOVACT-ANIO(IND-NOVACT)
+                       TO ANIO IN FECHA-INV2
+                   MOVE NOVACT-MES(IND-NOVACT)
+                       TO MES IN FECHA-INV2
+                   MOVE NOVACT-DIA(IND-NOVACT)
+                       TO DIA IN FECHA-INV2
+                   IF NOVACT-NUMERO(IND-NOVACT)
+                       < NOVACT-NUMERO(ARCHIVO-MINIMO)
+                       OR ( NOVACT-NUMERO(IND-NOVACT) =
+                            NOVACT-NUMERO(ARCHIVO-MINIMO)
+                            AND FECHA-INV2 < FECHA-INV1 )
+                       MOVE IND-NOVACT TO ARCHIVO-MINIMO.
+
+       MOVER-GANADOR-A-REG-MIN.
+           EVALUATE ARCHIVO-MINIMO
+               WHEN 1 MOVE NOV1-REG TO REG-MIN
+               WHEN 2 MOVE NOV2-REG TO REG-MIN
+               WHEN 3 MOVE NOV3-REG TO REG-MIN
+               WHEN 4 MOVE NOV4-REG TO REG-MIN
+               WHEN 5 MOVE NOV5-REG TO REG-MIN
+               WHEN 6 MOVE NOV6-REG TO REG-MIN
+           END-EVALUATE.
 
       *******************************************************************
        AVANZAR-CONSULTOR.
@@ -588,15 +1226,19 @@
 
       *******************************************************************
        PROCESAMIENTO-GRAL.
+           PERFORM VERIFICAR-FIN-REINICIO.
            PERFORM AVANZAR-CONSULTOR-DEL-TIMES.
-           PERFORM SALTAR-PAGINA.
-           PERFORM IMPRIMIR-DATOS-CONSULTOR.
+           IF NOT HAY-REINICIO
+               PERFORM SALTAR-PAGINA
+               PERFORM IMPRIMIR-DATOS-CONSULTOR.
            PERFORM INICIALIZAR-TOTALES-CONSULTOR.
            MOVE NUMERO IN REG-MIN TO NUMERO-MIN-ANT.
            PERFORM PROCESAMIENTO-CONSULTOR
                UNTIL (NUMERO IN REG-MIN NOT = NUMERO-MIN-ANT)
                OR (FS-ARCHIVOS(ARCHIVO-MINIMO) = 1).
-           PERFORM IMPRIMIR-TOTAL-CONSULTOR.
+           IF NOT HAY-REINICIO
+               PERFORM IMPRIMIR-TOTAL-CONSULTOR.
+           PERFORM GRABAR-CHECKPOINT.
            PERFORM AVANZAR-CONSULTOR.
            PERFORM AVANZAR-CONSULTOR-DEL-TIMES.
 
@@ -607,7 +1249,10 @@
                OR (FS-TIEMPOS = '10').
 
        AVANZAR-TIMES.
-           WRITE TIE-NEW-REG FROM TIE-REG.
+           IF NOT HAY-REINICIO
+               WRITE TIE-NEW-REG FROM TIE-REG
+               ADD 1 TO CANT-REGISTROS-TIMES-NEW
+               ADD TIE-HORAS TO TOTAL-HORAS-TIMES-NEW.
            PERFORM LEER-TIEMPOS.
 
       *******************************************************************
@@ -638,6 +1283,7 @@
            SET IND-CAT TO 1.
            SEARCH LINEA-CATEGORIA
                AT END DISPLAY 'NO SE ENCONTRO LA DESC. DE LA CATEGORIA'
+                      PERFORM REGISTRAR-EXCEPCION-CATEGORIA
                WHEN (TAB-CAT(IND-CAT) = CONS-SRT)
                NEXT SENTENCE
                END-SEARCH.
@@ -657,14 +1303,16 @@
       *******************************************************************
        PROCESAMIENTO-CONSULTOR.
            PERFORM AVANZAR-FECHA-DEL-TIMES.
-           PERFORM IMPRIMIR-HEADER-TABLA.
+           IF NOT HAY-REINICIO
+               PERFORM IMPRIMIR-HEADER-TABLA.
            PERFORM INICIALIZAR-TOTALES-FECHA.
            MOVE FECHA IN REG-MIN TO FECHA-MIN-ANT.
            PERFORM PROCESAMIENTO-FECHA UNTIL
                NUMERO IN REG-MIN NOT = NUMERO-MIN-ANT
                OR FECHA IN REG-MIN NOT = FECHA-MIN-ANT
                OR FS-ARCHIVOS(ARCHIVO-MINIMO) = 1.
-           PERFORM IMPRIMIR-TOTAL-FECHA.
+           IF NOT HAY-REINICIO
+               PERFORM IMPRIMIR-TOTAL-FECHA.
            PERFORM AVANZAR-FECHA-DEL-TIMES.
 
       *******************************************************************
@@ -683,7 +1331,10 @@
                OR FS-TIEMPOS = '10'.
 
        AVANZAR-TIMES-FECHA.
-           WRITE TIE-NEW-REG FROM TIE-REG.
+           IF NOT HAY-REINICIO
+               WRITE TIE-NEW-REG FROM TIE-REG
+               ADD 1 TO CANT-REGISTROS-TIMES-NEW
+               ADD TIE-HORAS TO TOTAL-HORAS-TIMES-NEW.
            PERFORM LEER-TIEMPOS.
 
            MOVE ANIO IN TIE-FECHA TO ANIO IN FECHA-INV1.
@@ -712,15 +1363,19 @@
       *******************************************************************
        PROCESAMIENTO-FECHA.
            PERFORM ESCRIBIR-MINIMO-EN-TIMES-NEW.
-           PERFORM IMPRIMIR-FILA-TABLA.
-           PERFORM ACTUALIZAR-TOTALES.
+           IF NOT HAY-REINICIO
+               PERFORM IMPRIMIR-FILA-TABLA
+               PERFORM ACTUALIZAR-TOTALES.
            PERFORM LEER-DE-ARCHIVO-MIN.
            PERFORM BUSCAR-CLAVE-MINIMA.
 
 
       *******************************************************************
        ESCRIBIR-MINIMO-EN-TIMES-NEW.
-           WRITE TIE-NEW-REG FROM REG-MIN.
+           IF NOT HAY-REINICIO
+               WRITE TIE-NEW-REG FROM REG-MIN
+               ADD 1 TO CANT-REGISTROS-TIMES-NEW
+               ADD HORAS IN REG-MIN TO TOTAL-HORAS-TIMES-NEW.
 
       *******************************************************************
        IMPRIMIR-FILA-TABLA.
@@ -733,29 +1388,27 @@
 
            SET IND-TIP TO 1.
            SEARCH LINEA-TIPO
-               AT END DISPLAY 'NO SE ENCONTRO LA DESC. DEL TIPO'
+               AT END PERFORM REGISTRAR-EXCEPCION-TIPO
                WHEN (TAB-TIPO(IND-TIP) = TIPO IN REG-MIN)
                NEXT SENTENCE
                END-SEARCH.
 
            MOVE DESCRIPCION(IND-TIP) TO REP-TABLA-TIPO.
 
-           SET IND-TAR TO 1.
-           SEARCH ELEMENTO
-               AT END DISPLAY 'NO SE ENCONTRO LA TARIFA'
-               WHEN (CATEGORIA(IND-TAR) = CONS-SRT
-                   AND TIPO-TAR(IND-TAR) = TIPO IN REG-MIN)
-               NEXT SENTENCE
-               END-SEARCH.
+           PERFORM BUSCAR-TARIFA-VIGENTE.
 
-           MOVE TARIFA(IND-TAR) TO REP-TABLA-TARIFA.
            COMPUTE IMPORTE-AUX =
-               TARIFA(IND-TAR) * HORAS IN REG-MIN.
+               TARIFA-VIGENTE-VAL * HORAS IN REG-MIN.
+           IF ES-REVERSA
+               COMPUTE IMPORTE-AUX = IMPORTE-AUX * -1
+               MOVE 'Rev' TO REP-TABLA-IND
+           ELSE
+               MOVE SPACES TO REP-TABLA-IND.
            MOVE IMPORTE-AUX TO REP-TABLA-IMPORTE.
 
            SET IND-EMP TO 1.
            SEARCH EMPRESA IN TABLA-EMPRESAS
-               AT END DISPLAY 'NO SE ENCONTRO LA EMPRESA'
+               AT END PERFORM REGISTRAR-EXCEPCION-EMPRESA
                WHEN NUMERO-EMP(IND-EMP) = EMPRESA IN REG-MIN
                NEXT SENTENCE
                END-SEARCH.
@@ -764,26 +1417,136 @@
 
            WRITE LINEA FROM REP-FILA-TABLA.
            ADD 1 TO LINEAS-TABLA.
+           PERFORM ESCRIBIR-FILA-CSV.
+
+      *******************************************************************
+       ESCRIBIR-FILA-CSV.
+           STRING
+               FUNCTION TRIM(NUMERO IN REG-MIN)  DELIMITED BY SIZE
+               ','                               DELIMITED BY SIZE
+               REP-TABLA-DIA                     DELIMITED BY SIZE
+               '/'                                DELIMITED BY SIZE
+               REP-TABLA-MES                     DELIMITED BY SIZE
+               '/'                                DELIMITED BY SIZE
+               REP-TABLA-ANIO                    DELIMITED BY SIZE
+               ','                               DELIMITED BY SIZE
+               REP-TABLA-EMPRESA                 DELIMITED BY SIZE
+               ','                               DELIMITED BY SIZE
+               FUNCTION TRIM(REP-TABLA-RS)       DELIMITED BY SIZE
+               ','                               DELIMITED BY SIZE
+               FUNCTION TRIM(REP-TABLA-TIPO)     DELIMITED BY SIZE
+               ','                               DELIMITED BY SIZE
+               FUNCTION TRIM(REP-TABLA-TARIFA)   DELIMITED BY SIZE
+               ','                               DELIMITED BY SIZE
+               FUNCTION TRIM(REP-TABLA-HS)       DELIMITED BY SIZE
+               ','                               DELIMITED BY SIZE
+               FUNCTION TRIM(REP-TABLA-IMPORTE)  DELIMITED BY SIZE
+               ','                               DELIMITED BY SIZE
+               FUNCTION TRIM(REP-TABLA-IND)      DELIMITED BY SIZE
+               INTO LINEA-CSV
+           END-STRING.
+           WRITE LINEA-CSV.
+
+      *******************************************************************
+       REGISTRAR-EXCEPCION-TIPO.
+           MOVE 'TP1-PUNTO-A' TO EXC-PROGRAMA.
+           MOVE 'TIPO'        TO EXC-BUSQUEDA.
+           MOVE TIPO IN REG-MIN TO EXC-CLAVE.
+           MOVE NUMERO IN REG-MIN TO EXC-NUMERO.
+           PERFORM CARGAR-FECHA-EXCEPCION.
+           MOVE EMPRESA IN REG-MIN TO EXC-EMPRESA.
+           MOVE ZERO TO EXC-CUIT.
+           WRITE EXC-REG.
+           ADD 1 TO CANT-EXCEPCIONES.
+
+      * Recorre TABLA-TARIFAS y se queda con la de mayor VIGENCIA que
+      * no sea posterior a la fecha de REG-MIN, para el SRT/TIPO
+      * pedido; misma regla de vigencia que usa TP-2 (via
+      * OBTENER-TARIFA) contra su propio TARIFAS indexado.
+       BUSCAR-TARIFA-VIGENTE.
+           MOVE ANIO IN REG-MIN TO VIG-BUSC-ANIO.
+           MOVE MES IN REG-MIN TO VIG-BUSC-MES.
+           MOVE DIA IN REG-MIN TO VIG-BUSC-DIA.
+           MOVE ZERO TO IND-TARIFA-VIGENTE.
+           MOVE ZERO TO VIGENCIA-TARIFA-VIGENTE.
+           PERFORM EVALUAR-VIGENCIA-TARIFA VARYING IND-TAR FROM 1 BY 1
+               UNTIL IND-TAR > 90.
+           IF IND-TARIFA-VIGENTE = ZERO
+               PERFORM REGISTRAR-EXCEPCION-TARIFA
+               MOVE ZERO TO TARIFA-VIGENTE-VAL
+           ELSE
+               MOVE TARIFA(IND-TARIFA-VIGENTE) TO TARIFA-VIGENTE-VAL.
+           MOVE TARIFA-VIGENTE-VAL TO REP-TABLA-TARIFA.
+
+       EVALUAR-VIGENCIA-TARIFA.
+           IF CATEGORIA(IND-TAR) = CONS-SRT
+               AND TIPO-TAR(IND-TAR) = TIPO IN REG-MIN
+               AND VIGENCIA(IND-TAR) <= FECHA-VIGENCIA-BUSCADA-NUM
+               AND VIGENCIA(IND-TAR) > VIGENCIA-TARIFA-VIGENTE
+                   MOVE VIGENCIA(IND-TAR) TO VIGENCIA-TARIFA-VIGENTE
+                   MOVE IND-TAR TO IND-TARIFA-VIGENTE.
+
+       REGISTRAR-EXCEPCION-TARIFA.
+           MOVE 'TP1-PUNTO-A' TO EXC-PROGRAMA.
+           MOVE 'TARIFA'      TO EXC-BUSQUEDA.
+           STRING CONS-SRT DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  TIPO IN REG-MIN DELIMITED BY SIZE
+                  INTO EXC-CLAVE.
+           MOVE NUMERO IN REG-MIN TO EXC-NUMERO.
+           PERFORM CARGAR-FECHA-EXCEPCION.
+           MOVE EMPRESA IN REG-MIN TO EXC-EMPRESA.
+           MOVE ZERO TO EXC-CUIT.
+           WRITE EXC-REG.
+           ADD 1 TO CANT-EXCEPCIONES.
+
+       REGISTRAR-EXCEPCION-EMPRESA.
+           MOVE 'TP1-PUNTO-A' TO EXC-PROGRAMA.
+           MOVE 'EMPRESA'     TO EXC-BUSQUEDA.
+           MOVE EMPRESA IN REG-MIN TO EXC-CLAVE.
+           MOVE NUMERO IN REG-MIN TO EXC-NUMERO.
+           PERFORM CARGAR-FECHA-EXCEPCION.
+           MOVE EMPRESA IN REG-MIN TO EXC-EMPRESA.
+           MOVE ZERO TO EXC-CUIT.
+           WRITE EXC-REG.
+           ADD 1 TO CANT-EXCEPCIONES.
+
+       REGISTRAR-EXCEPCION-CATEGORIA.
+           MOVE 'TP1-PUNTO-A' TO EXC-PROGRAMA.
+           MOVE 'CATEGORIA'   TO EXC-BUSQUEDA.
+           MOVE CONS-SRT      TO EXC-CLAVE.
+           MOVE CONS-NUMERO   TO EXC-NUMERO.
+           MOVE ZERO TO EXC-FECHA EXC-EMPRESA EXC-CUIT.
+           WRITE EXC-REG.
+           ADD 1 TO CANT-EXCEPCIONES.
+
+      * TIE-FECHA de REG-MIN llega en orden dia/mes/anio, distinto del
+      * orden anio/mes/dia que ahora usa EXC-FECHA en el archivo
+      * compartido, asi que se mueve campo a campo en vez de con un
+      * unico MOVE de grupo.
+       CARGAR-FECHA-EXCEPCION.
+           MOVE ANIO IN REG-MIN TO EXC-FECHA-AAAA.
+           MOVE MES IN REG-MIN  TO EXC-FECHA-MM.
+           MOVE DIA IN REG-MIN  TO EXC-FECHA-DD.
 
       *******************************************************************
        ACTUALIZAR-TOTALES.
            ADD IMPORTE-AUX TO TOTAL-GRAL-IMPORTE.
            ADD IMPORTE-AUX TO TOTAL-CONS-IMPORTE.
            ADD IMPORTE-AUX TO TOTAL-FECHA-IMPORTE.
+           ADD 1 TO CANT-REGISTROS-GRAL.
 
-           ADD HORAS IN REG-MIN TO TOTAL-CONS-HS.
-           ADD HORAS IN REG-MIN TO TOTAL-FECHA-HS.
+           IF ES-REVERSA
+               SUBTRACT HORAS IN REG-MIN FROM TOTAL-CONS-HS
+               SUBTRACT HORAS IN REG-MIN FROM TOTAL-FECHA-HS
+           ELSE
+               ADD HORAS IN REG-MIN TO TOTAL-CONS-HS
+               ADD HORAS IN REG-MIN TO TOTAL-FECHA-HS.
 
       *******************************************************************
        LEER-DE-ARCHIVO-MIN.
-           IF ARCHIVO-MINIMO = 1
-               PERFORM LEER-NOVTIMES1.
-
-           IF ARCHIVO-MINIMO = 2
-               PERFORM LEER-NOVTIMES2.
-
-           IF ARCHIVO-MINIMO = 3
-               PERFORM LEER-NOVTIMES3.
+           MOVE ARCHIVO-MINIMO TO IND-NOVACT.
+           PERFORM LEER-NOVEDAD.
 
       *******************************************************************
        IMPRIMIR-TOTAL-FECHA.
@@ -821,14 +1584,33 @@
            WRITE LINEA FROM REP-TOTALES-GRAL.
            ADD 1 TO TOTAL-LINEAS.
 
+      *******************************************************************
+      * Graba el registro de cola de TIEMPOS-NEW una unica vez, al
+      * completar la corrida entera (nunca en un reinicio interrumpido,
+      * que por definicion no llega hasta aca), con el total acumulado
+      * a traves de todos los reinicios que haya tenido esta corrida.
+       ESCRIBIR-TRAILER-TIMES-NEW.
+           MOVE 'TRAIL' TO TRAILER-MARCA.
+           MOVE CANT-REGISTROS-TIMES-NEW TO TRAILER-CANT-REGISTROS.
+           MOVE TOTAL-HORAS-TIMES-NEW TO TRAILER-TOTAL-HORAS.
+           WRITE TIE-NEW-REG.
+
       *******************************************************************
        CHEQUEAR-CANT-LINEAS.
-           IF TOTAL-LINEAS = 60
+      * LINEAS-POR-PAGINA ahora es un valor arbitrario leido de
+      * PARAMETROS-TP1A (no siempre el 60 historico), y TOTAL-LINEAS
+      * avanza de a 1 o de a 3 segun el parrafo que la incrementa, asi
+      * que puede pasar de largo un valor exacto sin tocarlo nunca; se
+      * compara con >= en lugar de = para que la salida de pagina
+      * dispare para cualquier tamaño configurado.
+           IF TOTAL-LINEAS >= LINEAS-POR-PAGINA
                PERFORM SALTAR-PAGINA.
 
       *******************************************************************
        CERRAR-ARCHIVOS.
-           CLOSE TIEMPOS NOVTIMES1 NOVTIMES2 NOVTIMES3 CONSULTORES
-           EMPRESAS TARIFAS TIEMPOS-NEW LISTADO TIPOS CATEGORIAS.
+           CLOSE TIEMPOS NOVTIMES1 NOVTIMES2 NOVTIMES3 NOVTIMES4
+           NOVTIMES5 NOVTIMES6 CONSULTORES
+           EMPRESAS TARIFAS TIEMPOS-NEW LISTADO LISTADO-CSV EXCEPCIONES
+           TIPOS CATEGORIAS ERRORES-LECTURA.
 
        END PROGRAM TP1-PUNTO-A.
