@@ -22,6 +22,16 @@
                                ORGANIZATION IS LINE SEQUENTIAL
                                FILE STATUS IS FS-ESTADISTICAS.
 
+           SELECT PARAMETROS-TP1B ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS FS-PARAMETROS.
+
+      * ERRORES-LECTURA es un archivo unico compartido con TP1-PUNTO-A,
+      * TP-2 y CREAR-INDEXADOS.
+           SELECT ERRORES-LECTURA ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS FS-ERR-LECTURA.
+
        DATA DIVISION.
        FILE SECTION.
        FD EMPRESAS LABEL RECORD IS STANDARD
@@ -53,22 +63,56 @@
                   VALUE OF FILE-ID IS '/home/j/Desktop/Alg4/Tps-Algoritm
       -           'os-4/Tp1/Archivos de prueba/estadisticas.dat'.
 
-       01 LINEA PIC X(80).
+      * Se amplia de 80 a 90 columnas para dar lugar a la columna de
+      * variacion interanual agregada a REP-LINEA-TABLA.
+       01 LINEA PIC X(90).
+
+      * Parametros de la corrida (Cantidad de años a informar y de
+      * empresas a procesar) leidos de PARAMETROS-TP1B en lugar de
+      * venir fijos en el programa.
+       FD PARAMETROS-TP1B LABEL RECORD IS STANDARD
+                  VALUE OF FILE-ID IS '/home/j/Desktop/Alg4/Tps-Algoritm
+      -           'os-4/Tp1/Archivos de prueba/parametrosTp1B.dat'.
+       01 PARAM-REG.
+           03 PARAM-CANT-ANIOS    PIC 9(2).
+           03 PARAM-CANT-EMPRESAS PIC 9(3).
+
+      * ERRORES-LECTURA.DAT es tambien un archivo unico compartido por
+      * TP1-PUNTO-A, TP1-PUNTO-B, TP-2 y CREAR-INDEXADOS.
+       FD ERRORES-LECTURA LABEL RECORD IS STANDARD
+                  VALUE OF FILE-ID IS '/home/lucia/TpAlgo4/Archivos de
+      -           'prueba/erroresLectura.dat'.
+       01 ERR-LECT-REG.
+           03 ERR-LECT-PROGRAMA PIC X(12).
+           03 ERR-LECT-ARCHIVO  PIC X(15).
+           03 ERR-LECT-FS       PIC XX.
+           03 ERR-LECT-FECHA.
+               05 ERR-LECT-FECHA-AAAA PIC 9(4).
+               05 ERR-LECT-FECHA-MM   PIC 9(2).
+               05 ERR-LECT-FECHA-DD   PIC 9(2).
 
        WORKING-STORAGE SECTION.
 
        77 FS-EMPRESAS PIC XX.
        77 FS-TIEMPOS PIC XX.
        77 FS-ESTADISTICAS PIC XX.
+       77 FS-PARAMETROS PIC XX.
+       77 FS-ERR-LECTURA PIC XX.
+
+      * Valores por defecto si PARAMETROS-TP1B no existe: preservan el
+      * comportamiento historico (4 años hacia atras => 5 columnas de
+      * año, 3 empresas).
+       01 CANT-ANIOS-A-INFORMAR PIC 9(2) VALUE 5.
+       01 CANT-EMPRESAS-PARAM   PIC 9(3) VALUE 3.
 
        01 TABLA-EMPRESAS.
-           03 WS-EMPRESA OCCURS 3 TIMES INDEXED BY IND-EMP.
+           03 WS-EMPRESA OCCURS 50 TIMES INDEXED BY IND-EMP.
                05 CODIGO PIC 9(3).
                05 RAZON-SOCIAL PIC x(25).
 
        01 TABLA-TOTAL-EMPRESAS.
-           03 EMPRESA OCCURS 3 TIMES.
-               05 ANIO OCCURS 5 TIMES.
+           03 EMPRESA OCCURS 50 TIMES.
+               05 ANIO OCCURS 10 TIMES.
                    07 MES OCCURS 12 TIMES.
                        09 HORAS-ACUMU PIC 9(3) VALUE ZERO.
                    07 TOTAL-ANIO PIC 9(4) VALUE ZERO.
@@ -78,6 +122,28 @@
               05 HORAS-ACUM PIC 9(3) VALUE ZERO.
            03 TOTAL-MESES PIC 9(4) VALUE ZERO.
 
+      * Desglose de horas por tipo de tarea (TIE-TAREA se lee de
+      * TIEMPOS pero antes no se acumulaba en ninguna tabla). Los
+      * codigos de tarea no tienen un maestro propio en este programa,
+      * asi que se descubren en tiempo de ejecucion igual que se hace
+      * con las empresas.
+       01 TABLA-TAREAS.
+           03 WS-TAREA OCCURS 20 TIMES INDEXED BY IND-TAR.
+               05 TAREA-COD PIC X(4).
+
+       01 CANT-TAREAS PIC 9(2) VALUE ZERO.
+
+       01 SW-TAREA-CARGADA PIC X(01) VALUE 'S'.
+           88 TAREA-CARGADA-OK VALUE 'S'.
+
+       01 TABLA-TOTAL-TAREA.
+           03 EMPRESA-TAR OCCURS 50 TIMES.
+               05 ANIO-TAR OCCURS 10 TIMES.
+                   07 TAREA OCCURS 20 TIMES.
+                       09 HORAS-ACUM-TAREA PIC 9(4) VALUE ZERO.
+
+       01 IND-TAR-REP PIC 9(3).
+
        01 ANIO-CORRIENTE PIC 9(4).
        01 MES-CORRIENTE PIC 9(2).
        01 DIA-CORRIENTE PIC 9(2).
@@ -88,6 +154,12 @@
        01 IND-MES PIC 9(3).
        01 IND-ANIO PIC 9(3).
 
+      * Variacion del total anual contra el año anterior, para la
+      * columna de tendencia de REP-LINEA-TABLA.
+       01 VAR-ANIO-ANTERIOR PIC 9(4).
+       01 VAR-PORCENTAJE PIC S9(4)V99.
+       01 VAR-PORCENTAJE-ED PIC -Z(3)9.99.
+
        01 REP-LINEA1.
            02 FILLER PIC X(8) VALUE 'Fecha: '.
            02 REP-LINEA1-FECHA-DD PIC 9(2).
@@ -106,6 +178,7 @@
        01 REP-HEADER-TABLA.
            02 FILLER PIC X(80) VALUE 'Empresa             Ano    Ene Feb
       -        ' Mar Abr May Jun Jul Ago Sep Oct Nov Dic Total'.
+           02 FILLER PIC X(10) VALUE '  Var.Ant%'.
 
        01 REP-REG-ANIO.
            02 RAZON PIC X(20) VALUE SPACES.
@@ -120,6 +193,8 @@
                03 HORA-ACUM-MES-ANIO PIC 9(3).
                03 FILLER PIC X VALUE SPACES.
            02 TOTAL-ANIO-REP PIC 9(4).
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 VAR-ANIO-REP PIC X(9) VALUE SPACES.
 
        01 REP-LINEA-TOTALES.
            02 FILLER PIC X(7) VALUE 'Totales'.
@@ -130,11 +205,30 @@
            02 TOTAL-MES-REP PIC 9(4).
 
 
+       01 REP-TITULO-TAREAS.
+           02 FILLER PIC X(12) VALUE SPACES.
+           02 PARTE-1 PIC X(56) VALUE 'Desglose de Horas Aplicadas por T
+      -                                'ipo de Tarea'.
+           02 FILLER PIC X(12) VALUE SPACES.
+
+       01 REP-HEADER-TAREA.
+           02 FILLER PIC X(80) VALUE 'Empresa             Ano  Tarea  Ho
+      -        'ras'.
+
+       01 REP-LINEA-TAREA.
+           02 EMPRESA PIC X(20) VALUE SPACES.
+           02 ANIO PIC 9(4).
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 TAREA PIC X(4).
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 HORAS PIC 9(4).
+
        77 LINEA-RECTA PIC X(80) VALUE ALL '-'.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM ABRIR-ARCHIVOS.
+           PERFORM LEER-PARAMETROS.
            PERFORM INICIALIZAR-TABLA-EMPRESAS.
            PERFORM LEER-TIEMPOS.
            PERFORM OBTENER-ANIO-LIMITE.
@@ -162,18 +256,57 @@
                            FS-ESTADISTICAS
                    PERFORM CERRAR-ARCHIVOS
                    STOP RUN.
+      * ERRORES-LECTURA es compartido entre programas: se abre siempre
+      * en modo EXTEND y solo cae a OUTPUT si todavia no existe.
+               OPEN EXTEND ERRORES-LECTURA.
+               IF FS-ERR-LECTURA = '35'
+                   OPEN OUTPUT ERRORES-LECTURA.
+               IF FS-ERR-LECTURA NOT = ZERO
+                   DISPLAY 'ERROR AL ABRIR ERRORES LECTURA FS: '
+                           FS-ERR-LECTURA
+                   PERFORM CERRAR-ARCHIVOS
+                   STOP RUN.
+
+           LEER-PARAMETROS.
+               OPEN INPUT PARAMETROS-TP1B.
+               IF FS-PARAMETROS = ZERO
+                   READ PARAMETROS-TP1B
+                   CLOSE PARAMETROS-TP1B
+                   IF FS-PARAMETROS = ZERO
+                       MOVE PARAM-CANT-ANIOS TO CANT-ANIOS-A-INFORMAR
+                       MOVE PARAM-CANT-EMPRESAS TO
+                           CANT-EMPRESAS-PARAM
+      * TABLA-TOTAL-EMPRESAS/TABLA-TOTAL-TAREA solo tienen ANIO OCCURS
+      * 10 TIMES y TABLA-EMPRESAS solo OCCURS 50 TIMES: un parametro
+      * por encima de esos maximos se recorta en lugar de escribir
+      * fuera de tabla mas adelante.
+                       IF CANT-ANIOS-A-INFORMAR > 10
+                           MOVE 10 TO CANT-ANIOS-A-INFORMAR
+                       END-IF
+                       IF CANT-EMPRESAS-PARAM > 50
+                           MOVE 50 TO CANT-EMPRESAS-PARAM
+                       END-IF.
 
            INICIALIZAR-TABLA-EMPRESAS.
                PERFORM LEER-EMPRESAS.
                PERFORM CARGAR-VALORES VARYING IND-EMP FROM 1 BY 1
-                       UNTIL FS-EMPRESAS = '10'.
+                       UNTIL FS-EMPRESAS = '10'
+                       OR IND-EMP > CANT-EMPRESAS-PARAM.
 
            LEER-EMPRESAS.
                READ EMPRESAS.
-               IF FS-EMPRESAS NOT = ZERO AND 10
-                   DISPLAY 'ERROR AL LEER EMPRESAS FS' FS-EMPRESAS
-                   PERFORM CERRAR-ARCHIVOS
-                   STOP RUN.
+               PERFORM SALTAR-REGISTRO-EMPRESAS
+                   UNTIL FS-EMPRESAS = ZERO OR FS-EMPRESAS = 10.
+
+      * Un registro de EMPRESAS con file status inesperado se descarta
+      * y se pasa al siguiente en lugar de abortar toda la corrida.
+           SALTAR-REGISTRO-EMPRESAS.
+               DISPLAY 'ERROR AL LEER EMPRESAS FS' FS-EMPRESAS
+                   ' - REGISTRO DESCARTADO'
+               MOVE 'EMPRESAS' TO ERR-LECT-ARCHIVO
+               MOVE FS-EMPRESAS TO ERR-LECT-FS
+               PERFORM REGISTRAR-ERROR-LECTURA
+               READ EMPRESAS.
 
 
            CARGAR-VALORES.
@@ -183,15 +316,29 @@
 
            LEER-TIEMPOS.
                READ TIEMPOS.
-               IF FS-TIEMPOS NOT = ZERO AND 10
-                   DISPLAY 'ERROR AL LEER TIMES FS: ' FS-TIEMPOS
-                   PERFORM CERRAR-ARCHIVOS
-                   STOP RUN.
+               PERFORM SALTAR-REGISTRO-TIEMPOS
+                   UNTIL FS-TIEMPOS = ZERO OR FS-TIEMPOS = 10.
+
+           SALTAR-REGISTRO-TIEMPOS.
+               DISPLAY 'ERROR AL LEER TIMES FS: ' FS-TIEMPOS
+                   ' - REGISTRO DESCARTADO'
+               MOVE 'TIEMPOS' TO ERR-LECT-ARCHIVO
+               MOVE FS-TIEMPOS TO ERR-LECT-FS
+               PERFORM REGISTRAR-ERROR-LECTURA
+               READ TIEMPOS.
+
+           REGISTRAR-ERROR-LECTURA.
+               MOVE 'TP1-PUNTO-B' TO ERR-LECT-PROGRAMA.
+               MOVE FUNCTION CURRENT-DATE(1:4) TO ERR-LECT-FECHA-AAAA.
+               MOVE FUNCTION CURRENT-DATE(5:2) TO ERR-LECT-FECHA-MM.
+               MOVE FUNCTION CURRENT-DATE(7:2) TO ERR-LECT-FECHA-DD.
+               WRITE ERR-LECT-REG.
 
 
            OBTENER-ANIO-LIMITE.
                MOVE FUNCTION CURRENT-DATE(1:4) TO ANIO-CORRIENTE.
-               SUBTRACT 4 FROM ANIO-CORRIENTE GIVING ANIO-LIMITE.
+               COMPUTE ANIO-LIMITE =
+                   ANIO-CORRIENTE - CANT-ANIOS-A-INFORMAR + 1.
 
            AVANZAR-HASTA-FECHA-VALIDA.
                PERFORM LEER-TIEMPOS UNTIL
@@ -207,6 +354,10 @@
               PERFORM OBTENER-INDICE-EMPRESA.
               PERFORM ACTUALIZAR-TABLA-TOTAL-EMPRESAS.
               PERFORM ACTUALIZAR-TABLA-TOTAL-MESES.
+              PERFORM OBTENER-INDICE-TAREA.
+              IF TAREA-CARGADA-OK
+                  PERFORM ACTUALIZAR-TABLA-TOTAL-TAREA
+              END-IF.
 
            OBTENER-INDICE-EMPRESA.
                SET IND-EMP TO 1.
@@ -226,13 +377,41 @@
            ACTUALIZAR-TABLA-TOTAL-MESES.
               ADD TIE-HORAS TO HORAS-ACUM(IND-MES)  TOTAL-MESES.
 
+           OBTENER-INDICE-TAREA.
+               MOVE 'S' TO SW-TAREA-CARGADA.
+               SET IND-TAR TO 1.
+               SEARCH WS-TAREA
+                   AT END PERFORM AGREGAR-TAREA-NUEVA
+                   WHEN TAREA-COD(IND-TAR) = TIE-TAREA
+                   NEXT SENTENCE
+                   END-SEARCH.
+
+      * WS-TAREA solo tiene OCCURS 20 TIMES; una vez llena, se avisa
+      * por consola y se descarta el codigo de tarea nuevo en lugar de
+      * escribir fuera de tabla.
+           AGREGAR-TAREA-NUEVA.
+               IF CANT-TAREAS >= 20
+                   DISPLAY "ADVERTENCIA: MAS DE 20 TAREAS DISTINTAS, "
+                       "SE DESCARTA LA TAREA " TIE-TAREA
+                   MOVE 'N' TO SW-TAREA-CARGADA
+               ELSE
+                   ADD 1 TO CANT-TAREAS
+                   SET IND-TAR TO CANT-TAREAS
+                   MOVE TIE-TAREA TO TAREA-COD(IND-TAR)
+               END-IF.
+
+           ACTUALIZAR-TABLA-TOTAL-TAREA.
+               ADD TIE-HORAS TO
+                   HORAS-ACUM-TAREA(IND-EMP,IND-ANIO,IND-TAR).
+
            IMPRIMIR-REPORTE.
                PERFORM IMPRIMIR-ENCABEZADO.
                PERFORM IMPRIMIR-HEADER-TABLA.
                PERFORM IMPRIMIR-TABLA-POR-EMPRESA
                        VARYING IND-EMPRESA FROM 1 BY 1
-                       UNTIL IND-EMPRESA > 3.
+                       UNTIL IND-EMPRESA > CANT-EMPRESAS-PARAM.
                PERFORM IMPRIMIR-TABLA-TOTAL-MESES.
+               PERFORM IMPRIMIR-DESGLOSE-TAREAS.
 
 
            IMPRIMIR-ENCABEZADO.
@@ -246,7 +425,7 @@
                WRITE LINEA FROM LINEA-RECTA.
                PERFORM IMPRIMIR-REG-POR-ANIO
                        VARYING IND-ANIO FROM 1 BY 1
-                       UNTIL IND-ANIO > 5.
+                       UNTIL IND-ANIO > CANT-ANIOS-A-INFORMAR.
 
            IMPRIMIR-HEADER-TABLA.
                WRITE LINEA FROM REP-HEADER-TABLA BEFORE 1.
@@ -263,13 +442,33 @@
                SUBTRACT 1 FROM ANIO IN REP-LINEA-TABLA.
                PERFORM CARGAR-REG-IMP-TABLA VARYING IND-MES-REP
                        FROM 1 BY 1 UNTIL IND-MES-REP > 12.
-               MOVE TOTAL-ANIO(IND-EMP,IND-ANIO) TO TOTAL-ANIO-REP.
+               MOVE TOTAL-ANIO(IND-EMPRESA,IND-ANIO) TO TOTAL-ANIO-REP.
+               PERFORM CALCULAR-VARIACION-ANIO.
                WRITE LINEA FROM REP-LINEA-TABLA.
 
            CARGAR-REG-IMP-TABLA.
-               MOVE HORAS-ACUMU(IND-EMP,IND-ANIO,IND-MES-REP)
+               MOVE HORAS-ACUMU(IND-EMPRESA,IND-ANIO,IND-MES-REP)
                     TO HORA-ACUM-MES-ANIO(IND-MES-REP).
 
+      * IND-ANIO = 1 es el primer año informado: no hay año anterior
+      * dentro del rango, y un total anterior en cero no admite un
+      * porcentaje de variacion; en ambos casos se informa 'N/A'.
+           CALCULAR-VARIACION-ANIO.
+               IF IND-ANIO = 1
+                   MOVE 'N/A' TO VAR-ANIO-REP
+               ELSE
+                   MOVE TOTAL-ANIO(IND-EMPRESA,IND-ANIO - 1)
+                        TO VAR-ANIO-ANTERIOR
+                   IF VAR-ANIO-ANTERIOR = ZERO
+                       MOVE 'N/A' TO VAR-ANIO-REP
+                   ELSE
+                       COMPUTE VAR-PORCENTAJE ROUNDED =
+                           (TOTAL-ANIO(IND-EMPRESA,IND-ANIO) -
+                            VAR-ANIO-ANTERIOR) * 100 /
+                           VAR-ANIO-ANTERIOR
+                       MOVE VAR-PORCENTAJE TO VAR-PORCENTAJE-ED
+                       MOVE VAR-PORCENTAJE-ED TO VAR-ANIO-REP.
+
            IMPRIMIR-TABLA-TOTAL-MESES.
               PERFORM CARGAR-TABLA-TOTAL-MESES
                       VARYING IND-MES-TOT FROM 1 BY 1
@@ -281,7 +480,38 @@
                MOVE HORAS-ACUM(IND-MES-TOT)
                     TO HORA-ACUM-MES(IND-MES-TOT).
 
+           IMPRIMIR-DESGLOSE-TAREAS.
+               WRITE LINEA FROM REP-TITULO-TAREAS BEFORE 2.
+               WRITE LINEA FROM REP-HEADER-TAREA BEFORE 1.
+               PERFORM IMPRIMIR-DESGLOSE-POR-EMPRESA
+                       VARYING IND-EMPRESA FROM 1 BY 1
+                       UNTIL IND-EMPRESA > CANT-EMPRESAS-PARAM.
+
+           IMPRIMIR-DESGLOSE-POR-EMPRESA.
+               PERFORM IMPRIMIR-DESGLOSE-POR-ANIO
+                       VARYING IND-ANIO FROM 1 BY 1
+                       UNTIL IND-ANIO > CANT-ANIOS-A-INFORMAR.
+
+           IMPRIMIR-DESGLOSE-POR-ANIO.
+               PERFORM IMPRIMIR-DESGLOSE-POR-TAREA
+                       VARYING IND-TAR-REP FROM 1 BY 1
+                       UNTIL IND-TAR-REP > CANT-TAREAS.
+
+           IMPRIMIR-DESGLOSE-POR-TAREA.
+               IF HORAS-ACUM-TAREA(IND-EMPRESA,IND-ANIO,IND-TAR-REP)
+                   NOT = ZERO
+                   MOVE RAZON-SOCIAL(IND-EMPRESA)
+                       TO EMPRESA IN REP-LINEA-TAREA
+                   ADD ANIO-LIMITE TO IND-ANIO
+                       GIVING ANIO IN REP-LINEA-TAREA
+                   SUBTRACT 1 FROM ANIO IN REP-LINEA-TAREA
+                   MOVE TAREA-COD(IND-TAR-REP) TO TAREA IN
+                       REP-LINEA-TAREA
+                   MOVE HORAS-ACUM-TAREA(IND-EMPRESA,IND-ANIO,
+                       IND-TAR-REP) TO HORAS IN REP-LINEA-TAREA
+                   WRITE LINEA FROM REP-LINEA-TAREA.
+
            CERRAR-ARCHIVOS.
-               CLOSE EMPRESAS TIEMPOS ESTADISTICAS.
+               CLOSE EMPRESAS TIEMPOS ESTADISTICAS ERRORES-LECTURA.
 
        END PROGRAM TP1-PUNTO-B.
