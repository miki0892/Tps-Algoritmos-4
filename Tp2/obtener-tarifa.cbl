@@ -0,0 +1,93 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OBTENER-TARIFA.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TARIFAS         ASSIGN TO DISK
+                                  ORGANIZATION IS INDEXED
+                                  ACCESS MODE IS DYNAMIC
+                                  RECORD KEY IS TAR-CLAVE
+                                  FILE STATUS IS FS-TARIFAS.
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD TARIFAS LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS  '/home/miki/Escritorio/Algos 4/Tps-Algor
+      -    'itmos-4/Tp2/Archivos de prueba/Indexados/tarifas.dat'.
+
+      * TAR-VIGENCIA forma parte de la clave: un mismo SRT/TIPO puede
+      * tener varias tarifas, cada una vigente desde una fecha distinta.
+       01 TAR-REG.
+           03 TAR-CLAVE.
+               05 TAR-SRT      PIC X(2).
+               05 TAR-TIPO     PIC 99.
+               05 TAR-VIGENCIA PIC 9(8).
+           03 TAR-TAR PIC 9(5)V99.
+
+       WORKING-STORAGE SECTION.
+       77 FS-TARIFAS PIC XX.
+
+       01 WS-SRT-BUSCADO  PIC X(2).
+       01 WS-TIPO-BUSCADO PIC 99.
+
+       LINKAGE SECTION.
+           01 OPCION PIC X.
+           01 SRT PIC X(2).
+           01 TIPO PIC 99.
+           01 VIGENCIA PIC 9(8).
+           01 TARIFA PIC 9(5)V99.
+           01 FS-RESULTADO PIC XX.
+       PROCEDURE DIVISION USING OPCION, SRT, TIPO, VIGENCIA, TARIFA,
+                                 FS-RESULTADO.
+       MAIN-PROCEDURE.
+            IF OPCION = 'A'
+                PERFORM ABRIR-TARIFAS.
+            IF OPCION = 'B'
+                PERFORM BUSCAR-TARIFA.
+            IF OPCION = 'C'
+                CLOSE TARIFAS.
+            GOBACK.
+
+       ABRIR-TARIFAS.
+           OPEN INPUT TARIFAS.
+           IF FS-TARIFAS NOT = ZERO
+               DISPLAY "ERROR AL ABRIR TARIFAS FS: " FS-TARIFAS
+               CLOSE TARIFAS
+               STOP RUN.
+
+      * Ubica, dentro de las tarifas vigentes para el SRT/TIPO pedido,
+      * la de mayor vigencia que no sea posterior a la fecha buscada;
+      * misma regla que ya usaba TP-2 antes de que se centralizara aca.
+       BUSCAR-TARIFA.
+           MOVE SRT      TO TAR-SRT WS-SRT-BUSCADO.
+           MOVE TIPO     TO TAR-TIPO WS-TIPO-BUSCADO.
+           MOVE VIGENCIA TO TAR-VIGENCIA.
+           START TARIFAS KEY IS <= TAR-CLAVE.
+           IF FS-TARIFAS NOT = ZERO AND '10' AND '23'
+               DISPLAY "ERROR AL POSICIONAR TARIFAS FS: " FS-TARIFAS
+               CLOSE TARIFAS
+               STOP RUN.
+           IF FS-TARIFAS = '00'
+               READ TARIFAS NEXT RECORD.
+           IF FS-TARIFAS NOT = ZERO AND '10'
+               DISPLAY "ERROR AL LEER TARIFAS FS: " FS-TARIFAS
+               CLOSE TARIFAS
+               STOP RUN.
+           IF FS-TARIFAS = '00'
+               AND (TAR-SRT NOT = WS-SRT-BUSCADO
+               OR TAR-TIPO NOT = WS-TIPO-BUSCADO)
+               MOVE '23' TO FS-TARIFAS.
+           MOVE FS-TARIFAS TO FS-RESULTADO.
+           IF FS-TARIFAS = '00'
+               MOVE TAR-TAR TO TARIFA
+           ELSE
+               MOVE ZERO TO TARIFA.
+
+       END PROGRAM OBTENER-TARIFA.
