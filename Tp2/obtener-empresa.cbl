@@ -29,20 +29,28 @@
            03 EMP-DIR  PIC X(20).
            03 EMP-TEL  PIC X(20).
            03 EMP-CUIT PIC 9(11).
+           03 EMP-MAIL PIC X(30).
 
        WORKING-STORAGE SECTION.
        77 FS-EMPRESAS PIC XX.
 
        LINKAGE SECTION.
            01 OPCION PIC X.
+           01 CODIGO PIC 9(3).
            01 CUIT PIC 9(11).
            01 RAZON-SOCIAL PIC X(25).
-       PROCEDURE DIVISION USING OPCION,CUIT,RAZON-SOCIAL.
+           01 DIRECCION PIC X(20).
+           01 TELEFONO PIC X(20).
+           01 EMAIL PIC X(30).
+       PROCEDURE DIVISION USING OPCION, CODIGO, CUIT, RAZON-SOCIAL,
+                                 DIRECCION, TELEFONO, EMAIL.
        MAIN-PROCEDURE.
             IF OPCION = 'A'
                 PERFORM ABRIR-EMPRESA.
             IF OPCION = 'P'
                 PERFORM PROCESAR-EMPRESA.
+            IF OPCION = 'B'
+                PERFORM BUSCAR-POR-CODIGO.
             IF OPCION = 'C'
                 CLOSE EMPRESAS.
             STOP RUN.
@@ -58,7 +66,21 @@
            MOVE CUIT TO EMP-CUIT.
            PERFORM LEER-EMPRESAS.
            IF FS-EMPRESAS = '00'
-               MOVE EMP-RAZ TO RAZON-SOCIAL.
+               PERFORM DEVOLVER-DATOS-EMPRESA
+               MOVE EMP-COD TO CODIGO.
+
+       BUSCAR-POR-CODIGO.
+           MOVE CODIGO TO EMP-COD.
+           PERFORM LEER-EMPRESAS-COD.
+           IF FS-EMPRESAS = '00'
+               PERFORM DEVOLVER-DATOS-EMPRESA
+               MOVE EMP-CUIT TO CUIT.
+
+       DEVOLVER-DATOS-EMPRESA.
+           MOVE EMP-RAZ TO RAZON-SOCIAL.
+           MOVE EMP-DIR TO DIRECCION.
+           MOVE EMP-TEL TO TELEFONO.
+           MOVE EMP-MAIL TO EMAIL.
 
        LEER-EMPRESAS.
            READ EMPRESAS RECORD KEY IS EMP-CUIT.
@@ -67,4 +89,11 @@
                CLOSE EMPRESAS
                STOP RUN.
 
+       LEER-EMPRESAS-COD.
+           READ EMPRESAS RECORD KEY IS EMP-COD.
+           IF FS-EMPRESAS NOT = ZERO AND '10'
+               DISPLAY "ERROR AL LEER EMPRESAS FS: " FS-EMPRESAS
+               CLOSE EMPRESAS
+               STOP RUN.
+
        END PROGRAM OBTENER-EMPRESA.
