@@ -0,0 +1,229 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDAR-TARIFAS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TARIFAS-SEC     ASSIGN TO DISK
+                                  ORGANIZATION IS LINE SEQUENTIAL
+                                  FILE STATUS IS FS-TAR-SEC.
+
+           SELECT TARIFAS-FEED    ASSIGN TO DISK
+                                  ORGANIZATION IS LINE SEQUENTIAL
+                                  FILE STATUS IS FS-TAR-FEED.
+
+           SELECT CAMBIOS-TARIFAS ASSIGN TO DISK
+                                  ORGANIZATION IS LINE SEQUENTIAL
+                                  FILE STATUS IS FS-CAMBIOS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD TARIFAS-SEC LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS  '/home/miki/Escritorio/Algos 4/Tps-Algor
+      -    'itmos-4/Tp2/Archivos de prueba/Secuenciales/tarifas.dat'.
+
+       01 TAR-REG.
+           03 TAR-SRT PIC X(02).
+           03 TAR-TIPO PIC 99.
+           03 TAR-VIGENCIA PIC 9(8).
+           03 TAR-TARIFA PIC 9(5)V99.
+
+      * TARIFAS-FEED es el archivo que manda el cliente con las
+      * tarifas nuevas o corregidas a incorporar; se lo compara contra
+      * el maestro TARIFAS-SEC antes de dejar correr CREAR-INDEXADOS,
+      * para que un feed con datos mal cargados no pise las tarifas
+      * vigentes sin que nadie lo note.
+       FD TARIFAS-FEED LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS  '/home/miki/Escritorio/Algos 4/Tps-Algor
+      -    'itmos-4/Tp2/Archivos de prueba/Secuenciales/tarifasFeed.da
+      -    't'.
+
+       01 FEED-REG.
+           03 FEED-SRT PIC X(02).
+           03 FEED-TIPO PIC 99.
+           03 FEED-VIGENCIA PIC 9(8).
+           03 FEED-TARIFA PIC 9(5)V99.
+
+      * Un renglon por cada tarifa del feed que resulta alta,
+      * modificacion o baja respecto del maestro actual, para que se
+      * revise y se de el visto bueno antes de correr CREAR-INDEXADOS.
+       FD CAMBIOS-TARIFAS LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS  '/home/miki/Escritorio/Algos 4/Tps-Algor
+      -    'itmos-4/Tp2/Archivos de prueba/Secuenciales/cambiosTarifas
+      -    '.dat'.
+
+       01 REP-REG.
+           03 REP-SRT        PIC X(02).
+           03 FILLER         PIC X(02) VALUE SPACES.
+           03 REP-TIPO       PIC 99.
+           03 FILLER         PIC X(02) VALUE SPACES.
+           03 REP-VIGENCIA   PIC 9(8).
+           03 FILLER         PIC X(02) VALUE SPACES.
+           03 REP-TARIFA-ANT PIC Z(4)9,99.
+           03 FILLER         PIC X(02) VALUE SPACES.
+           03 REP-TARIFA-NUE PIC Z(4)9,99.
+           03 FILLER         PIC X(02) VALUE SPACES.
+           03 REP-ESTADO     PIC X(11).
+
+       WORKING-STORAGE SECTION.
+
+       77 FS-TAR-SEC PIC XX.
+       77 FS-TAR-FEED PIC XX.
+       77 FS-CAMBIOS PIC XX.
+
+      * Foto en memoria del maestro TARIFAS vigente al momento de
+      * correr la reconciliacion; ENCONTRADA-ACT queda en 'S' para
+      * toda tarifa que el feed haya tocado, de modo que lo que quede
+      * en 'N' al terminar son las bajas (tarifas que el feed dejo de
+      * traer).
+       01 TABLA-TARIFAS-ACTUAL.
+           03 ELEMENTO-ACTUAL OCCURS 90 TIMES INDEXED BY IND-TAR.
+               05 CATEGORIA-ACT   PIC X(02).
+               05 TIPO-ACT        PIC 99.
+               05 VIGENCIA-ACT    PIC 9(8).
+               05 TARIFA-ACT      PIC 9(5)V99.
+               05 ENCONTRADA-ACT  PIC X VALUE 'N'.
+                   88 TARIFA-ACT-ENCONTRADA VALUE 'S'.
+
+       01 CANT-TARIFAS-ACTUAL PIC 9(3) VALUE ZERO.
+       01 CANT-ALTAS          PIC 9(5) VALUE ZERO.
+       01 CANT-BAJAS          PIC 9(5) VALUE ZERO.
+       01 CANT-MODIFICADAS    PIC 9(5) VALUE ZERO.
+       01 CANT-SIN-CAMBIO     PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM ABRIR-ARCHIVOS.
+           PERFORM CARGAR-TABLA-TARIFAS-ACTUAL.
+           PERFORM PROCESAR-FEED.
+           PERFORM INFORMAR-BAJAS.
+           PERFORM IMPRIMIR-RESUMEN.
+           PERFORM CERRAR-ARCHIVOS.
+           STOP RUN.
+
+       ABRIR-ARCHIVOS.
+           OPEN INPUT TARIFAS-SEC.
+           IF FS-TAR-SEC NOT = ZERO
+               DISPLAY "ERROR AL ABRIR TARIFAS SEC FS: " FS-TAR-SEC
+               STOP RUN.
+           OPEN INPUT TARIFAS-FEED.
+           IF FS-TAR-FEED NOT = ZERO
+               DISPLAY "ERROR AL ABRIR TARIFAS FEED FS: " FS-TAR-FEED
+               PERFORM CERRAR-ARCHIVOS
+               STOP RUN.
+           OPEN OUTPUT CAMBIOS-TARIFAS.
+           IF FS-CAMBIOS NOT = ZERO
+               DISPLAY "ERROR AL ABRIR CAMBIOS TARIFAS FS: " FS-CAMBIOS
+               PERFORM CERRAR-ARCHIVOS
+               STOP RUN.
+
+       CARGAR-TABLA-TARIFAS-ACTUAL.
+           PERFORM LEER-TARIFAS-SEC.
+           PERFORM CARGAR-TARIFA-ACTUAL VARYING IND-TAR FROM 1 BY 1
+               UNTIL FS-TAR-SEC = '10' OR IND-TAR > 90.
+
+       CARGAR-TARIFA-ACTUAL.
+           MOVE TAR-SRT TO CATEGORIA-ACT(IND-TAR).
+           MOVE TAR-TIPO TO TIPO-ACT(IND-TAR).
+           MOVE TAR-VIGENCIA TO VIGENCIA-ACT(IND-TAR).
+           MOVE TAR-TARIFA TO TARIFA-ACT(IND-TAR).
+           MOVE 'N' TO ENCONTRADA-ACT(IND-TAR).
+           ADD 1 TO CANT-TARIFAS-ACTUAL.
+           PERFORM LEER-TARIFAS-SEC.
+
+       LEER-TARIFAS-SEC.
+           READ TARIFAS-SEC.
+           IF FS-TAR-SEC NOT = ZERO AND '10'
+               DISPLAY "ERROR AL LEER TARIFAS SEC FS: " FS-TAR-SEC
+               PERFORM CERRAR-ARCHIVOS
+               STOP RUN.
+
+       PROCESAR-FEED.
+           PERFORM LEER-TARIFAS-FEED.
+           PERFORM COMPARAR-TARIFA-FEED UNTIL FS-TAR-FEED = '10'.
+
+       LEER-TARIFAS-FEED.
+           READ TARIFAS-FEED.
+           IF FS-TAR-FEED NOT = ZERO AND '10'
+               DISPLAY "ERROR AL LEER TARIFAS FEED FS: " FS-TAR-FEED
+               PERFORM CERRAR-ARCHIVOS
+               STOP RUN.
+
+       COMPARAR-TARIFA-FEED.
+           SET IND-TAR TO 1.
+           SEARCH ELEMENTO-ACTUAL
+               AT END PERFORM INFORMAR-ALTA
+               WHEN (CATEGORIA-ACT(IND-TAR) = FEED-SRT
+                   AND TIPO-ACT(IND-TAR) = FEED-TIPO
+                   AND VIGENCIA-ACT(IND-TAR) = FEED-VIGENCIA)
+               PERFORM EVALUAR-TARIFA-EXISTENTE
+               END-SEARCH.
+           PERFORM LEER-TARIFAS-FEED.
+
+       EVALUAR-TARIFA-EXISTENTE.
+           MOVE 'S' TO ENCONTRADA-ACT(IND-TAR).
+           IF FEED-TARIFA = TARIFA-ACT(IND-TAR)
+               ADD 1 TO CANT-SIN-CAMBIO
+           ELSE
+               PERFORM INFORMAR-MODIFICACION.
+
+       INFORMAR-ALTA.
+           ADD 1 TO CANT-ALTAS.
+           MOVE FEED-SRT TO REP-SRT.
+           MOVE FEED-TIPO TO REP-TIPO.
+           MOVE FEED-VIGENCIA TO REP-VIGENCIA.
+           MOVE ZERO TO REP-TARIFA-ANT.
+           MOVE FEED-TARIFA TO REP-TARIFA-NUE.
+           MOVE 'ALTA' TO REP-ESTADO.
+           WRITE REP-REG.
+
+       INFORMAR-MODIFICACION.
+           ADD 1 TO CANT-MODIFICADAS.
+           MOVE FEED-SRT TO REP-SRT.
+           MOVE FEED-TIPO TO REP-TIPO.
+           MOVE FEED-VIGENCIA TO REP-VIGENCIA.
+           MOVE TARIFA-ACT(IND-TAR) TO REP-TARIFA-ANT.
+           MOVE FEED-TARIFA TO REP-TARIFA-NUE.
+           MOVE 'MODIFICADA' TO REP-ESTADO.
+           WRITE REP-REG.
+
+       INFORMAR-BAJAS.
+           PERFORM VERIFICAR-BAJA-TARIFA VARYING IND-TAR FROM 1 BY 1
+               UNTIL IND-TAR > CANT-TARIFAS-ACTUAL.
+
+       VERIFICAR-BAJA-TARIFA.
+           IF NOT TARIFA-ACT-ENCONTRADA(IND-TAR)
+               PERFORM INFORMAR-BAJA-TARIFA.
+
+       INFORMAR-BAJA-TARIFA.
+           ADD 1 TO CANT-BAJAS.
+           MOVE CATEGORIA-ACT(IND-TAR) TO REP-SRT.
+           MOVE TIPO-ACT(IND-TAR) TO REP-TIPO.
+           MOVE VIGENCIA-ACT(IND-TAR) TO REP-VIGENCIA.
+           MOVE TARIFA-ACT(IND-TAR) TO REP-TARIFA-ANT.
+           MOVE ZERO TO REP-TARIFA-NUE.
+           MOVE 'BAJA' TO REP-ESTADO.
+           WRITE REP-REG.
+
+       IMPRIMIR-RESUMEN.
+           DISPLAY "RECONCILIACION DE TARIFAS CONTRA EL FEED EXTERNO".
+           DISPLAY "ALTAS: " CANT-ALTAS.
+           DISPLAY "BAJAS: " CANT-BAJAS.
+           DISPLAY "MODIFICADAS: " CANT-MODIFICADAS.
+           DISPLAY "SIN CAMBIOS: " CANT-SIN-CAMBIO.
+           DISPLAY "REVISAR CAMBIOS-TARIFAS Y DAR EL VISTO BUENO ANTES "
+               "DE CORRER CREAR-INDEXADOS".
+
+       CERRAR-ARCHIVOS.
+           CLOSE TARIFAS-SEC TARIFAS-FEED CAMBIOS-TARIFAS.
+
+       END PROGRAM VALIDAR-TARIFAS.
