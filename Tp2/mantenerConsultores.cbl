@@ -0,0 +1,273 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MANTENER-CONSULTORES.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOVTOS-CONSULTORES
+                                  ASSIGN TO DISK
+                                  ORGANIZATION IS LINE SEQUENTIAL
+                                  FILE STATUS IS FS-MOVTOS.
+
+      * DYNAMIC en lugar de RANDOM: ademas de las altas/bajas/
+      * modificaciones puntuales por clave, REGENERAR-CONSULTORES-SEC
+      * recorre el maestro completo con READ NEXT al final de la
+      * corrida para volcarlo a CONSULTORES-SEC.
+           SELECT CONSULT-INDEX   ASSIGN TO DISK
+                                  ORGANIZATION IS INDEXED
+                                  ACCESS MODE IS DYNAMIC
+                                  RECORD KEY IS CONS-IND-NUM
+                                  FILE STATUS IS FS-CONS-INDEX.
+
+           SELECT EXCEPCIONES    ASSIGN TO DISK
+                                  ORGANIZATION IS LINE SEQUENTIAL
+                                  FILE STATUS IS FS-EXCEPCIONES.
+
+      * Maestro secuencial de CONSULTORES; CREAR-INDEXADOS lo usa como
+      * fuente para reconstruir CONSULT-INDEX (tanto en modo completo
+      * como en el incremental de req011), asi que tiene que quedar
+      * actualizado con las mismas altas/modificaciones/bajas que
+      * MANTENER-CONSULTORES le aplica al indexado.
+           SELECT CONSULTORES-SEC ASSIGN TO DISK
+                                  ORGANIZATION IS LINE SEQUENTIAL
+                                  FILE STATUS IS FS-CONS-SEC.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      * Movimientos de alta/modificacion/baja a aplicar contra el
+      * maestro indexado de consultores.
+       FD MOVTOS-CONSULTORES LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS  '/home/miki/Escritorio/Algos 4/Tps-Algor
+      -    'itmos-4/Tp2/Archivos de prueba/Secuenciales/movConsultores.
+      -    'dat'.
+
+       01 MOV-REG.
+           03 MOV-TIPO PIC X(1).
+               88 MOV-ALTA         VALUE 'A'.
+               88 MOV-MODIFICACION VALUE 'M'.
+               88 MOV-BAJA         VALUE 'B'.
+           03 MOV-NUM PIC X(5).
+           03 MOV-DNI PIC 9(8).
+           03 MOV-SRT PIC X(2).
+           03 MOV-NOM PIC X(25).
+           03 MOV-DIR PIC X(20).
+           03 MOV-TEL PIC X(20).
+           03 MOV-MAIL PIC X(30).
+
+       FD CONSULT-INDEX LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS  '/home/miki/Escritorio/Algos 4/Tps-Algor
+      -    'itmos-4/Tp2/Archivos de prueba/Indexados/consultores.dat'.
+
+       01 CONS-IND-REG.
+           03 CONS-IND-NUM PIC X(5).
+           03 CONS-IND-DNI PIC 9(8).
+           03 CONS-IND-SRT PIC X(2).
+           03 CONS-IND-NOM PIC X(25).
+           03 CONS-IND-DIR PIC X(20).
+           03 CONS-IND-TEL PIC X(20).
+           03 CONS-IND-MAIL PIC X(30).
+
+      * Mismo orden de campos que el CONS-REG de CREAR-INDEXADOS.
+       FD CONSULTORES-SEC LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS '/home/miki/Escritorio/Algos 4/Tps-Algori
+      -    'tmos-4/Tp2/Archivos de prueba/Secuenciales/consultores.dat'.
+
+       01 CONS-REG.
+           03 CONS-NUMERO PIC X(5).
+           03 CONS-DNI PIC 9(8).
+           03 CONS-SRT PIC X(2).
+           03 CONS-NOMBRE PIC X(25).
+           03 CONS-DIRE PIC X(20).
+           03 CONS-TEL PIC X(20).
+           03 CONS-MAIL PIC X(30).
+
+      * Excepciones.dat es ahora un archivo unico compartido por todo
+      * el sistema (TP1-PUNTO-A, TP-2 y MANTENER-CONSULTORES); EXC-REG
+      * lleva los mismos campos en los tres, aunque cada programa siga
+      * con su propia FD independiente en lugar de una copybook.
+       FD EXCEPCIONES LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS  '/home/lucia/TpAlgo4/Archivos de prueb
+      -    'a/excepciones.dat'.
+
+       01 EXC-REG.
+           03 EXC-PROGRAMA PIC X(12).
+           03 EXC-BUSQUEDA PIC X(20).
+           03 EXC-CLAVE    PIC X(20).
+           03 EXC-NUMERO   PIC X(5).
+           03 EXC-FECHA.
+               05 EXC-FECHA-AAAA PIC 9(4).
+               05 EXC-FECHA-MM   PIC 9(2).
+               05 EXC-FECHA-DD   PIC 9(2).
+           03 EXC-EMPRESA  PIC 9(03).
+           03 EXC-CUIT     PIC 9(11).
+
+       WORKING-STORAGE SECTION.
+
+       77 FS-MOVTOS PIC XX.
+       77 FS-CONS-INDEX PIC XX.
+       77 FS-EXCEPCIONES PIC XX.
+       77 FS-CONS-SEC PIC XX.
+
+       01 CANT-ALTAS         PIC 9(5) VALUE ZERO.
+       01 CANT-MODIFICACIONES PIC 9(5) VALUE ZERO.
+       01 CANT-BAJAS         PIC 9(5) VALUE ZERO.
+       01 CANT-RECHAZADOS    PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM ABRIR-ARCHIVOS.
+           PERFORM LEER-MOVIMIENTO.
+           PERFORM PROCESAR-MOVIMIENTO UNTIL FS-MOVTOS = '10'.
+           PERFORM REGENERAR-CONSULTORES-SEC.
+           PERFORM IMPRIMIR-RESUMEN.
+           PERFORM CERRAR-ARCHIVOS.
+           STOP RUN.
+
+       ABRIR-ARCHIVOS.
+           OPEN INPUT MOVTOS-CONSULTORES.
+           IF FS-MOVTOS NOT = ZERO
+               DISPLAY "ERROR AL ABRIR MOVTOS CONSULTORES FS: "
+                   FS-MOVTOS
+               PERFORM CERRAR-ARCHIVOS
+               STOP RUN.
+           OPEN I-O CONSULT-INDEX.
+           IF FS-CONS-INDEX NOT = ZERO
+               DISPLAY "ERROR AL ABRIR CONSULTORES INDEX FS: "
+                   FS-CONS-INDEX
+               PERFORM CERRAR-ARCHIVOS
+               STOP RUN.
+      * EXCEPCIONES es compartido entre programas: se abre siempre en
+      * modo EXTEND y solo cae a OUTPUT si todavia no existe.
+           OPEN EXTEND EXCEPCIONES.
+           IF FS-EXCEPCIONES = '35'
+               OPEN OUTPUT EXCEPCIONES.
+           IF FS-EXCEPCIONES NOT = ZERO
+               DISPLAY "ERROR AL ABRIR EXCEPCIONES FS: " FS-EXCEPCIONES
+               PERFORM CERRAR-ARCHIVOS
+               STOP RUN.
+      * CONSULTORES-SEC se reescribe entera al final de la corrida
+      * (ver REGENERAR-CONSULTORES-SEC), asi que se abre en OUTPUT.
+           OPEN OUTPUT CONSULTORES-SEC.
+           IF FS-CONS-SEC NOT = ZERO
+               DISPLAY "ERROR AL ABRIR CONSULTORES SEC FS: " FS-CONS-SEC
+               PERFORM CERRAR-ARCHIVOS
+               STOP RUN.
+
+       LEER-MOVIMIENTO.
+           READ MOVTOS-CONSULTORES.
+           IF FS-MOVTOS NOT = ZERO AND '10'
+               DISPLAY "ERROR AL LEER MOVTOS CONSULTORES FS: "
+                   FS-MOVTOS
+               PERFORM CERRAR-ARCHIVOS
+               STOP RUN.
+
+      ******************************************************************
+       PROCESAR-MOVIMIENTO.
+           EVALUATE TRUE
+               WHEN MOV-ALTA         PERFORM PROCESAR-ALTA
+               WHEN MOV-MODIFICACION PERFORM PROCESAR-MODIFICACION
+               WHEN MOV-BAJA         PERFORM PROCESAR-BAJA
+               WHEN OTHER
+                   DISPLAY "TIPO DE MOVIMIENTO INVALIDO: " MOV-TIPO
+                       " CONSULTOR " MOV-NUM
+                   PERFORM REGISTRAR-EXCEPCION
+           END-EVALUATE.
+           PERFORM LEER-MOVIMIENTO.
+
+       PROCESAR-ALTA.
+           MOVE MOV-NUM TO CONS-IND-NUM.
+           MOVE MOV-DNI TO CONS-IND-DNI.
+           MOVE MOV-SRT TO CONS-IND-SRT.
+           MOVE MOV-NOM TO CONS-IND-NOM.
+           MOVE MOV-DIR TO CONS-IND-DIR.
+           MOVE MOV-TEL TO CONS-IND-TEL.
+           MOVE MOV-MAIL TO CONS-IND-MAIL.
+           WRITE CONS-IND-REG.
+           IF FS-CONS-INDEX = ZERO
+               ADD 1 TO CANT-ALTAS
+           ELSE
+               DISPLAY "NO SE PUDO DAR DE ALTA AL CONSULTOR "
+                   MOV-NUM " FS: " FS-CONS-INDEX
+               PERFORM REGISTRAR-EXCEPCION.
+
+       PROCESAR-MODIFICACION.
+           MOVE MOV-NUM TO CONS-IND-NUM.
+           READ CONSULT-INDEX.
+           IF FS-CONS-INDEX = ZERO
+               MOVE MOV-DNI TO CONS-IND-DNI
+               MOVE MOV-SRT TO CONS-IND-SRT
+               MOVE MOV-NOM TO CONS-IND-NOM
+               MOVE MOV-DIR TO CONS-IND-DIR
+               MOVE MOV-TEL TO CONS-IND-TEL
+               MOVE MOV-MAIL TO CONS-IND-MAIL
+               REWRITE CONS-IND-REG
+               ADD 1 TO CANT-MODIFICACIONES
+           ELSE
+               DISPLAY "NO SE ENCONTRO AL CONSULTOR " MOV-NUM
+                   " PARA MODIFICAR"
+               PERFORM REGISTRAR-EXCEPCION.
+
+       PROCESAR-BAJA.
+           MOVE MOV-NUM TO CONS-IND-NUM.
+           READ CONSULT-INDEX.
+           IF FS-CONS-INDEX = ZERO
+               DELETE CONSULT-INDEX
+               ADD 1 TO CANT-BAJAS
+           ELSE
+               DISPLAY "NO SE ENCONTRO AL CONSULTOR " MOV-NUM
+                   " PARA DAR DE BAJA"
+               PERFORM REGISTRAR-EXCEPCION.
+
+       REGISTRAR-EXCEPCION.
+           ADD 1 TO CANT-RECHAZADOS.
+           MOVE 'MANT-CONS' TO EXC-PROGRAMA.
+           MOVE 'CONSULTOR'  TO EXC-BUSQUEDA.
+           MOVE MOV-NUM      TO EXC-CLAVE.
+           MOVE MOV-NUM      TO EXC-NUMERO.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO EXC-FECHA-AAAA.
+           MOVE FUNCTION CURRENT-DATE(5:2) TO EXC-FECHA-MM.
+           MOVE FUNCTION CURRENT-DATE(7:2) TO EXC-FECHA-DD.
+           MOVE ZERO         TO EXC-EMPRESA.
+           MOVE ZERO         TO EXC-CUIT.
+           WRITE EXC-REG.
+
+      * Recorre CONSULT-INDEX ya actualizado por las altas/
+      * modificaciones/bajas de esta corrida y lo vuelca entero a
+      * CONSULTORES-SEC, para que CREAR-INDEXADOS siga viendo el mismo
+      * maestro que MANTENER-CONSULTORES acaba de tocar.
+       REGENERAR-CONSULTORES-SEC.
+           MOVE LOW-VALUES TO CONS-IND-NUM.
+           START CONSULT-INDEX KEY IS >= CONS-IND-NUM.
+           IF FS-CONS-INDEX = ZERO
+               READ CONSULT-INDEX NEXT RECORD
+               PERFORM VOLCAR-CONSULTOR-SEC UNTIL FS-CONS-INDEX = '10'.
+
+       VOLCAR-CONSULTOR-SEC.
+           MOVE CONS-IND-NUM  TO CONS-NUMERO.
+           MOVE CONS-IND-DNI  TO CONS-DNI.
+           MOVE CONS-IND-SRT  TO CONS-SRT.
+           MOVE CONS-IND-NOM  TO CONS-NOMBRE.
+           MOVE CONS-IND-DIR  TO CONS-DIRE.
+           MOVE CONS-IND-TEL  TO CONS-TEL.
+           MOVE CONS-IND-MAIL TO CONS-MAIL.
+           WRITE CONS-REG.
+           READ CONSULT-INDEX NEXT RECORD.
+
+       IMPRIMIR-RESUMEN.
+           DISPLAY "ALTAS APLICADAS: " CANT-ALTAS.
+           DISPLAY "MODIFICACIONES APLICADAS: " CANT-MODIFICACIONES.
+           DISPLAY "BAJAS APLICADAS: " CANT-BAJAS.
+           DISPLAY "MOVIMIENTOS RECHAZADOS: " CANT-RECHAZADOS.
+
+       CERRAR-ARCHIVOS.
+           CLOSE MOVTOS-CONSULTORES CONSULT-INDEX EXCEPCIONES
+                 CONSULTORES-SEC.
+
+       END PROGRAM MANTENER-CONSULTORES.
